@@ -1,8 +1,21 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FAVS.
-      ***** This is an unbelievably simple COBOL program
+      * This program reads a file of favorite-band order records and
+      * prints one line per band plus order summary totals (musician
+      * count, total cost, shipping, and tax) across all of them.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FAVFILE ASSIGN TO FAVFILE
+             FILE STATUS IS FAVFILE-ST.
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD  FAVFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS FAV-REC.
        01  FAV-REC.
            05  ARTIST-NAME           PIC X(30).
            05  MUSICIANS             PIC 9(3)V99.
@@ -11,21 +24,114 @@
                 10 CD-COST           PIC 9(3)V99.
                 10 SHIPPING-COST     PIC 9(2)V99.
                 10 TAX               PIC 9(2)V99.
-                10 TOTAL-COST        PIC 9(3)V99 VALUE 0.
+                10 TOTAL-COST        PIC 9(3)V99.
            05  BAND-TOGETHER         PIC X(1).
+           05  FILLER                PIC X(11).
+
+       WORKING-STORAGE SECTION.
+       01  FAVFILE-ST                PIC X(02).
+           88  FAVFILE-OK            VALUE '00'.
+       01  FAVFILE-EOF-SW            PIC X(01) VALUE 'N'.
+           88  FAVFILE-EOF           VALUE 'Y'.
+
+       01  SUMMARY-TOTALS-WS.
+           05  ST-RECORD-COUNT       PIC 9(5)      VALUE ZERO.
+           05  ST-TOTAL-MUSICIANS    PIC 9(6)V99   VALUE ZERO.
+           05  ST-TOTAL-CD-COST      PIC 9(7)V99   VALUE ZERO.
+           05  ST-TOTAL-SHIPPING     PIC 9(6)V99   VALUE ZERO.
+           05  ST-TOTAL-TAX          PIC 9(6)V99   VALUE ZERO.
+           05  ST-TOTAL-COST         PIC 9(7)V99   VALUE ZERO.
+
+       01  DETAIL-LINE-OUT.
+           05  FILLER                PIC X(6)  VALUE 'BAND: '.
+           05  DL-ARTIST-NAME-O      PIC X(30).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  FILLER                PIC X(10) VALUE 'GENRE:    '.
+           05  DL-GENRE-O            PIC X(15).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  FILLER                PIC X(11) VALUE 'MUSICIANS: '.
+           05  DL-MUSICIANS-O        PIC ZZ9.99.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  FILLER                PIC X(12) VALUE 'TOTAL COST: '.
+           05  DL-TOTAL-COST-O       PIC $$$,$$9.99.
+
+       01  SUMMARY-LINE-1-OUT.
+           05  FILLER                PIC X(19)
+                  VALUE 'ORDERS PROCESSED:  '.
+           05  SL-RECORD-COUNT-O     PIC ZZZZ9.
+       01  SUMMARY-LINE-2-OUT.
+           05  FILLER                PIC X(19)
+                  VALUE 'TOTAL MUSICIANS:   '.
+           05  SL-TOTAL-MUSICIANS-O  PIC ZZZ,ZZ9.99.
+       01  SUMMARY-LINE-3-OUT.
+           05  FILLER                PIC X(19)
+                  VALUE 'TOTAL CD COST:     '.
+           05  SL-TOTAL-CD-COST-O    PIC $$,$$$,$$9.99.
+       01  SUMMARY-LINE-4-OUT.
+           05  FILLER                PIC X(19)
+                  VALUE 'TOTAL SHIPPING:    '.
+           05  SL-TOTAL-SHIPPING-O   PIC $$$,$$9.99.
+       01  SUMMARY-LINE-5-OUT.
+           05  FILLER                PIC X(19)
+                  VALUE 'TOTAL TAX:         '.
+           05  SL-TOTAL-TAX-O        PIC $$$,$$9.99.
+       01  SUMMARY-LINE-6-OUT.
+           05  FILLER                PIC X(19)
+                  VALUE 'TOTAL ORDER COST:  '.
+           05  SL-TOTAL-COST-O       PIC $$,$$$,$$9.99.
+
+      *
        PROCEDURE DIVISION.
-           MOVE "ARCTIC MONKEYS"     TO ARTIST-NAME.
-           MOVE 4                    TO MUSICIANS.
-           MOVE "ROCK"               TO MUSICAL-GENRE.
-           MOVE 10                   TO CD-COST.
-           MOVE 5.99                 TO SHIPPING-COST.
-           MOVE .21                  TO TAX.
-           MOVE "Y"                  TO BAND-TOGETHER.
-           COMPUTE TOTAL-COST =
-                CD-COST + (TAX*CD-COST) + SHIPPING-COST.
-           DISPLAY "Name: " ARTIST-NAME.
-           DISPLAY "Number of musicians: " MUSICIANS.
-           DISPLAY "Musical Genre: " MUSICAL-GENRE.
-           DISPLAY "Gross Pay: " COST.
-           DISPLAY "Band still together: " BAND-TOGETHER.
+           PERFORM 100-HOUSEKEEPING.
+           PERFORM 200-PROCESS-BAND UNTIL FAVFILE-EOF.
+           PERFORM 700-WRITE-SUMMARY.
+           PERFORM 900-WRAP-UP.
            GOBACK.
+
+       100-HOUSEKEEPING.
+           OPEN INPUT FAVFILE.
+           IF NOT FAVFILE-OK
+              DISPLAY '*** FAVFILE OPEN FAILED - STATUS ' FAVFILE-ST
+              STOP RUN.
+           PERFORM 300-READ-FAVFILE.
+
+       200-PROCESS-BAND.
+           ADD 1               TO ST-RECORD-COUNT.
+           ADD MUSICIANS       TO ST-TOTAL-MUSICIANS.
+           ADD CD-COST         TO ST-TOTAL-CD-COST.
+           ADD SHIPPING-COST   TO ST-TOTAL-SHIPPING.
+           ADD TAX             TO ST-TOTAL-TAX.
+           ADD TOTAL-COST      TO ST-TOTAL-COST.
+
+           MOVE ARTIST-NAME    TO DL-ARTIST-NAME-O.
+           MOVE MUSICAL-GENRE  TO DL-GENRE-O.
+           MOVE MUSICIANS      TO DL-MUSICIANS-O.
+           MOVE TOTAL-COST     TO DL-TOTAL-COST-O.
+           DISPLAY DETAIL-LINE-OUT.
+
+           PERFORM 300-READ-FAVFILE.
+
+       300-READ-FAVFILE.
+           READ FAVFILE
+              AT END
+                 MOVE 'Y' TO FAVFILE-EOF-SW
+           END-READ.
+
+       700-WRITE-SUMMARY.
+           MOVE ST-RECORD-COUNT     TO SL-RECORD-COUNT-O.
+           MOVE ST-TOTAL-MUSICIANS  TO SL-TOTAL-MUSICIANS-O.
+           MOVE ST-TOTAL-CD-COST    TO SL-TOTAL-CD-COST-O.
+           MOVE ST-TOTAL-SHIPPING   TO SL-TOTAL-SHIPPING-O.
+           MOVE ST-TOTAL-TAX        TO SL-TOTAL-TAX-O.
+           MOVE ST-TOTAL-COST       TO SL-TOTAL-COST-O.
+
+           DISPLAY SPACES.
+           DISPLAY SUMMARY-LINE-1-OUT.
+           DISPLAY SUMMARY-LINE-2-OUT.
+           DISPLAY SUMMARY-LINE-3-OUT.
+           DISPLAY SUMMARY-LINE-4-OUT.
+           DISPLAY SUMMARY-LINE-5-OUT.
+           DISPLAY SUMMARY-LINE-6-OUT.
+
+       900-WRAP-UP.
+           CLOSE FAVFILE.
