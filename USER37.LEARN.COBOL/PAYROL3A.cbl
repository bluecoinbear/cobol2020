@@ -11,10 +11,33 @@
        FILE-CONTROL.
            SELECT PAYROLL
            ASSIGN TO UT-S-PAYROL3A
-             ORGANIZATION IS SEQUENTIAL.
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS PAYROLL-ST.
            SELECT PAYCHECK
            ASSIGN TO UT-S-PAYCHECK
              ACCESS MODE IS SEQUENTIAL.
+           SELECT CATEXCP
+           ASSIGN TO UT-S-CATEXCP
+             ACCESS MODE IS SEQUENTIAL.
+           SELECT YTDBAL
+           ASSIGN TO UT-S-YTDBAL
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS YTD-EMP-KEY
+             FILE STATUS IS YTDBAL-STATUS.
+           SELECT YTDRPT
+           ASSIGN TO UT-S-YTDRPT
+             ACCESS MODE IS SEQUENTIAL.
+           SELECT ACHFILE
+           ASSIGN TO UT-S-ACHFILE
+             ACCESS MODE IS SEQUENTIAL.
+           SELECT CATTABLE
+           ASSIGN TO UT-S-CATTABLE
+             ACCESS MODE IS SEQUENTIAL.
+           SELECT AUDITLOG
+           ASSIGN TO UT-S-AUDITLOG
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS AUDITLOG-ST.
        DATA DIVISION.
        FILE SECTION.
        FD  PAYROLL
@@ -31,25 +54,150 @@
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS PAYCHECK-REC.
        01  PAYCHECK-REC  PIC X(80).
+       FD  CATEXCP
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CATEXCP-REC.
+       01  CATEXCP-REC  PIC X(80).
+       FD  YTDBAL
+           RECORD CONTAINS 80 CHARACTERS.
+       01  YTDBAL-REC.
+           05 YTD-EMP-KEY                        PIC X(20).
+           05 YTD-QUARTER                        PIC 9(01) VALUE ZERO.
+           05 YTD-GROSS-PAY                      PIC 9(09)V99
+                                                  VALUE ZERO.
+           05 YTD-CHECK-COUNT                    PIC 9(05) VALUE ZERO.
+           05 FILLER                             PIC X(44).
+       FD  YTDRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS YTDRPT-REC.
+       01  YTDRPT-REC  PIC X(80).
+       FD  ACHFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 94 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS ACH-REC.
+       01  ACH-REC.
+           05  ACH-RECORD-TYPE         PIC X(01) VALUE "6".
+           05  ACH-TRANSACTION-CODE    PIC X(02) VALUE "22".
+      * BANK-IN has no separate routing/account breakdown on the
+      * incoming PAYROLL-REC, so the receiving DFI routing number
+      * is zero-filled; a real feed would add that field upstream.
+           05  ACH-RECEIVING-DFI-ID    PIC X(08) VALUE ZERO.
+           05  ACH-CHECK-DIGIT         PIC X(01) VALUE ZERO.
+           05  ACH-DFI-ACCOUNT-NBR     PIC X(17) VALUE SPACE.
+           05  ACH-AMOUNT              PIC 9(10) VALUE ZERO.
+           05  ACH-INDIVIDUAL-ID       PIC X(15) VALUE SPACE.
+           05  ACH-INDIVIDUAL-NAME     PIC X(22) VALUE SPACE.
+           05  ACH-DISCRETIONARY-DATA  PIC X(02) VALUE SPACE.
+           05  ACH-ADDENDA-IND         PIC X(01) VALUE "0".
+           05  ACH-TRACE-NUMBER        PIC X(15) VALUE SPACE.
+       FD  CATTABLE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CATTABLE-REC.
+      * One row per pay category: the calculation method code tells
+      * 700-PROCESS-CHECK which of the shop's standard pay formulas
+      * to apply, and the rate factor/standard-hours columns supply
+      * the numbers that formula needs. Adding a category that reuses
+      * an existing method (e.g. a second hourly category with its
+      * own overtime threshold) only means adding a row here.
+       01  CATTABLE-REC.
+           05  CT-CODE                 PIC X(01).
+           05  CT-CALC-METHOD          PIC X(01).
+           05  CT-RATE-FACTOR-1        PIC 9V999.
+           05  CT-STD-HOURS            PIC 9(02).
+           05  FILLER                  PIC X(72).
+       FD  AUDITLOG
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 56 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS AUDIT-REC.
+       COPY AUDITLOG.
        WORKING-STORAGE SECTION.
       * End of File switch
        01  PAYROLL-EOF                 PIC X(01) VALUE SPACE.
+      * Set to "N" by 700-Process-Check when CATEGORY-IN is not one
+      * of the known pay categories, so 100-Main routes the record
+      * to the exception listing instead of printing a paycheck.
+       01  CATEGORY-VALID-SW           PIC X(01) VALUE "Y".
+           88  VALID-CATEGORY                    VALUE "Y".
+       77  CATEGORY-EXCEPTION-COUNT-WS PIC 9(05) VALUE ZERO.
+       77  PAYROLL-RECORDS-READ-WS     PIC 9(07) VALUE ZERO.
+       77  PAYCHECK-COUNT-WS           PIC 9(07) VALUE ZERO.
+       77  PAYROLL-EXPECTED-COUNT-WS   PIC 9(05) VALUE ZERO.
+       01  AUDITLOG-ST                 PIC X(02).
+           88  AUDITLOG-OK                        VALUE "00".
+       01  PAYROLL-ST                  PIC X(02).
+           88  PAYROLL-OK                         VALUE "00".
+       77  PAYROLL-VALIDATE-RECNO-WS   PIC 9(07) VALUE ZERO.
+       77  PAYROLL-VALIDATE-BADCNT-WS  PIC 9(07) VALUE ZERO.
+       01  PAYROLL-VALIDATE-EOF-SW     PIC X(01) VALUE "N".
+           88  PAYROLL-VALIDATE-EOF               VALUE "Y".
        77  WAGE-FACTOR                 PIC V99   VALUE ZERO.
+       77  REGULAR-HOURS-WS            PIC 9(02) VALUE ZERO.
+       77  OVERTIME-HOURS-WS           PIC 9(02) VALUE ZERO.
+       77  GROSS-PAY-WS                PIC 9(07)V99 VALUE ZERO.
+       77  FED-WITHHOLDING-RATE-WS     PIC V99   VALUE .15.
+       77  STATE-WITHHOLDING-RATE-WS   PIC V99   VALUE .05.
+       77  FED-WITHHOLDING-WS          PIC 9(07)V99 VALUE ZERO.
+       77  STATE-WITHHOLDING-WS        PIC 9(07)V99 VALUE ZERO.
+       77  NET-PAY-WS                  PIC 9(07)V99 VALUE ZERO.
+       01  YTDBAL-STATUS                PIC X(02).
+           88  YTDBAL-FOUND                       VALUE "00".
+           88  YTDBAL-NOT-FOUND                   VALUE "23".
+       77  YTDBAL-EOF-SW                PIC X(01) VALUE "N".
+       77  CURRENT-MONTH-WS             PIC 9(02) VALUE ZERO.
+       77  CURRENT-QUARTER-WS           PIC 9(01) VALUE ZERO.
+       77  QTR-DIVIDE-WS                PIC 9(02) VALUE ZERO.
+       77  QTR-REMAINDER-WS             PIC 9(02) VALUE ZERO.
+       77  ACH-SEQ-WS                   PIC 9(09) VALUE ZERO.
+       77  CATTABLE-EOF-SW               PIC X(01) VALUE "N".
+       77  CAT-TABLE-COUNT-WS            PIC 9(02) VALUE ZERO.
+       01  CAT-TABLE-WS.
+           05  CAT-TABLE-ENTRY OCCURS 10 TIMES INDEXED BY CAT-IDX.
+               10  CAT-CODE-WS              PIC X(01).
+               10  CAT-CALC-METHOD-WS       PIC X(01).
+               10  CAT-RATE-FACTOR-1-WS     PIC 9V999.
+               10  CAT-STD-HOURS-WS         PIC 9(02).
+      * Byte 1 is a record-type code so PAYROLL can carry a leading
+      * header (expected employee count) and trailing trailer (actual
+      * employee count) around the detail records.
        01  PAYROLL-IN.
-           05 NAME.
-              10 FIRST-IN              PIC X(10).
-              10 LAST-IN               PIC X(10).
-           05  DATE-IN                 PIC X(10).
-           05  HOURLY-RATE-IN          PIC 99V99.
-           05  HOURS-WORKED-IN         PIC 9(02).
-           05  CATEGORY-IN             PIC X(01).
-           05  STREET-ADDR-IN          PIC X(10).
-           05  CITY-STAT-ZIP-IN        PIC X(10).
-           05  BANK-IN                 PIC X(12).
-           05  CHECK-NBR-IN            PIC X(03).
-           05  SALARY-IN               PIC 9(05)V99.
-           05  MANAGEMENT-BONUS-IN     PIC V99.
-           05  FILLER                  PIC X(9).
+           05  PAYROLL-RECORD-TYPE     PIC X(01).
+               88  PAYROLL-HEADER-REC          VALUE '0'.
+               88  PAYROLL-DETAIL-REC          VALUE '1'.
+               88  PAYROLL-TRAILER-REC         VALUE '9'.
+           05  PAYROLL-DETAIL-DATA.
+               10 NAME.
+                  15 FIRST-IN              PIC X(10).
+                  15 LAST-IN               PIC X(10).
+               10  DATE-IN                 PIC X(10).
+               10  HOURLY-RATE-IN          PIC 99V99.
+               10  HOURS-WORKED-IN         PIC 9(02).
+               10  CATEGORY-IN             PIC X(01).
+               10  STREET-ADDR-IN          PIC X(10).
+               10  CITY-STAT-ZIP-IN        PIC X(10).
+               10  BANK-IN                 PIC X(12).
+               10  CHECK-NBR-IN            PIC X(03).
+               10  SALARY-IN               PIC 9(05)V99.
+               10  MANAGEMENT-BONUS-IN     PIC V99.
+               10  FILLER                  PIC X(8).
+           05  PAYROLL-HEADER-DATA REDEFINES PAYROLL-DETAIL-DATA.
+               10  PAYROLL-EXPECTED-COUNT  PIC 9(05).
+               10  FILLER                  PIC X(84).
+           05  PAYROLL-TRAILER-DATA REDEFINES PAYROLL-DETAIL-DATA.
+               10  PAYROLL-ACTUAL-COUNT    PIC 9(05).
+               10  FILLER                  PIC X(84).
        01  BLANK-LINE.
            05  FILLER          PIC X(60)  VALUE SPACE.
        01  LINE1.
@@ -74,18 +222,77 @@
            05  NAME-OUT        PIC X(20)  VALUE SPACE.
            05  FILLER          PIC X(07)  VALUE 'AMOUNT:'.
            05  GROSS-PAY-OUT   PIC $$,$99.99.
+       01  LINE4B.
+           05  FILLER          PIC X(05)  VALUE SPACE.
+           05  FILLER          PIC X(20)  VALUE 'Federal W/H:        '.
+           05  FED-WITHHOLDING-OUT PIC $$,$99.99.
+       01  LINE4C.
+           05  FILLER          PIC X(05)  VALUE SPACE.
+           05  FILLER          PIC X(20)  VALUE 'State W/H:          '.
+           05  STATE-WITHHOLDING-OUT PIC $$,$99.99.
+       01  LINE4D.
+           05  FILLER          PIC X(05)  VALUE SPACE.
+           05  FILLER          PIC X(20)  VALUE 'Net Pay:            '.
+           05  NET-PAY-OUT     PIC $$,$99.99.
        01  LINE5.
            05  FILLER          PIC X(05)  VALUE SPACE.
            05  BANK-OUT            PIC X(40)  VALUE SPACE.
+       01  CATEGORY-EXCEPTION-LINE.
+           05  FILLER              PIC X(05)  VALUE SPACE.
+           05  CE-NAME-OUT.
+               10  CE-FIRST-OUT    PIC X(10)  VALUE SPACE.
+               10  CE-LAST-OUT     PIC X(10)  VALUE SPACE.
+           05  FILLER              PIC X(05)  VALUE SPACE.
+           05  FILLER              PIC X(16)  VALUE 'BAD CATEGORY:  '.
+           05  CE-CATEGORY-OUT     PIC X(01)  VALUE SPACE.
+       01  YTD-SUMMARY-HDR.
+           05  FILLER              PIC X(30)
+                  VALUE 'QUARTERLY EARNINGS SUMMARY'.
+       01  YTD-SUMMARY-LINE.
+           05  FILLER              PIC X(05)  VALUE SPACE.
+           05  YS-NAME-OUT         PIC X(20)  VALUE SPACE.
+           05  FILLER              PIC X(02)  VALUE SPACE.
+           05  FILLER              PIC X(01)  VALUE 'Q'.
+           05  YS-QUARTER-OUT      PIC 9.
+           05  FILLER              PIC X(03)  VALUE SPACE.
+           05  FILLER              PIC X(14)  VALUE 'YTD GROSS:    '.
+           05  YS-GROSS-OUT        PIC $$$,$$9.99.
+           05  FILLER              PIC X(03)  VALUE SPACE.
+           05  FILLER              PIC X(09)  VALUE 'CHECKS:  '.
+           05  YS-COUNT-OUT        PIC ZZ9.
        PROCEDURE DIVISION.
            PERFORM 000-Housekeeping.
            PERFORM 100-Main UNTIL PAYROLL-EOF = 'Y'.
+           PERFORM 770-Write-YTD-Summary.
+           PERFORM 585-Balance-Payroll-Count.
+           PERFORM 790-Write-Audit-Rec.
            PERFORM 600-CLOSE-FILES.
+           IF CATEGORY-EXCEPTION-COUNT-WS > ZERO
+               OR PAYROLL-RECORDS-READ-WS NOT =
+                  PAYROLL-EXPECTED-COUNT-WS
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
            GOBACK.
        000-Housekeeping.
       * Initialization Routine
            INITIALIZE PAYROLL-IN.
+           PERFORM 110-Validate-Payroll-Layout.
            PERFORM 300-OPEN-FILES.
+           PERFORM 150-Load-Category-Table.
+      * The YTD balance file resets a quarter's earnings whenever
+      * a paycheck's quarter doesn't match what's on the balance
+      * record, so figure out the current quarter once up front.
+           MOVE FUNCTION CURRENT-DATE(5:2) TO CURRENT-MONTH-WS.
+           DIVIDE CURRENT-MONTH-WS BY 3
+               GIVING QTR-DIVIDE-WS
+               REMAINDER QTR-REMAINDER-WS.
+           IF QTR-REMAINDER-WS = ZERO
+               MOVE QTR-DIVIDE-WS TO CURRENT-QUARTER-WS
+           ELSE
+               ADD 1 TO QTR-DIVIDE-WS
+               MOVE QTR-DIVIDE-WS TO CURRENT-QUARTER-WS.
       * Priming Read
            PERFORM 400-Read-Payroll.
        100-Main.
@@ -98,31 +305,250 @@
            MOVE FUNCTION CURRENT-DATE TO DATE-OUT.
            MOVE NAME             TO NAME-OUT OF LINE1 NAME-OUT OF LINE4,
            PERFORM  700-PROCESS-CHECK.
-           PERFORM 500-Write-Paycheck.
+           IF VALID-CATEGORY
+               PERFORM 500-Write-Paycheck
+               PERFORM 760-Update-YTD-Balance
+               IF BANK-IN NOT = SPACE
+                   PERFORM 780-Write-ACH-Entry
+               END-IF
+           ELSE
+               MOVE NAME TO CE-NAME-OUT
+               PERFORM 750-Write-Category-Exception.
            PERFORM 400-Read-Payroll.
+       150-Load-Category-Table.
+           OPEN INPUT CATTABLE.
+           PERFORM 155-Read-Category-Entry
+               UNTIL CATTABLE-EOF-SW = "Y".
+           CLOSE CATTABLE.
+       155-Read-Category-Entry.
+           READ CATTABLE
+               AT END MOVE "Y" TO CATTABLE-EOF-SW
+           END-READ.
+           IF CATTABLE-EOF-SW NOT = "Y"
+               IF CAT-TABLE-COUNT-WS < 10
+                   ADD 1 TO CAT-TABLE-COUNT-WS
+                   SET CAT-IDX TO CAT-TABLE-COUNT-WS
+                   MOVE CT-CODE TO CAT-CODE-WS(CAT-IDX)
+                   MOVE CT-CALC-METHOD TO CAT-CALC-METHOD-WS(CAT-IDX)
+                   MOVE CT-RATE-FACTOR-1
+                              TO CAT-RATE-FACTOR-1-WS(CAT-IDX)
+                   MOVE CT-STD-HOURS TO CAT-STD-HOURS-WS(CAT-IDX)
+               ELSE
+                   DISPLAY "*** CATEGORY TABLE FULL - ENTRY REJECTED "
+                              CT-CODE
+               END-IF
+           END-IF.
+      * Pre-flight pass over PAYROLL, ahead of the real processing
+      * run, to catch a truncated or re-delimited upstream extract
+      * before it corrupts a whole run's paychecks. Opens and closes
+      * PAYROLL on its own; 300-Open-Files re-opens it fresh for the
+      * actual run below.
+       110-Validate-Payroll-Layout.
+           MOVE ZERO TO PAYROLL-VALIDATE-RECNO-WS
+           MOVE ZERO TO PAYROLL-VALIDATE-BADCNT-WS
+           MOVE "N" TO PAYROLL-VALIDATE-EOF-SW.
+           OPEN INPUT PAYROLL
+           IF NOT PAYROLL-OK
+               DISPLAY "*** PAYROLL FILE PROBLEM"
+               MOVE 16 TO RETURN-CODE
+               GOBACK.
+           PERFORM 115-Validate-Payroll-Record
+               UNTIL PAYROLL-VALIDATE-EOF.
+           CLOSE PAYROLL.
+           IF PAYROLL-VALIDATE-BADCNT-WS > ZERO
+               DISPLAY "*** PAYROLL FAILED LAYOUT VALIDATION - "
+                   PAYROLL-VALIDATE-BADCNT-WS " BAD RECORD(S) FOUND"
+               MOVE 16 TO RETURN-CODE
+               GOBACK.
+       115-Validate-Payroll-Record.
+           READ PAYROLL INTO PAYROLL-IN
+               AT END
+                   MOVE "Y" TO PAYROLL-VALIDATE-EOF-SW
+           END-READ.
+           IF NOT PAYROLL-VALIDATE-EOF
+               ADD 1 TO PAYROLL-VALIDATE-RECNO-WS
+               IF NOT PAYROLL-OK
+                   DISPLAY "*** PAYROLL RECORD "
+                       PAYROLL-VALIDATE-RECNO-WS
+                       " LENGTH ERROR - FILE STATUS " PAYROLL-ST
+                   ADD 1 TO PAYROLL-VALIDATE-BADCNT-WS
+               ELSE
+                   IF PAYROLL-DETAIL-REC
+                       IF HOURLY-RATE-IN NOT NUMERIC
+                           OR HOURS-WORKED-IN NOT NUMERIC
+                           OR SALARY-IN NOT NUMERIC
+                           OR MANAGEMENT-BONUS-IN NOT NUMERIC
+                           DISPLAY "*** PAYROLL RECORD "
+                               PAYROLL-VALIDATE-RECNO-WS
+                               " HAS NON-NUMERIC DATA"
+                           ADD 1 TO PAYROLL-VALIDATE-BADCNT-WS
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
        300-Open-Files.
            OPEN INPUT PAYROLL.
            OPEN OUTPUT PAYCHECK.
+           OPEN OUTPUT CATEXCP.
+           OPEN I-O YTDBAL.
+           OPEN OUTPUT ACHFILE.
        400-Read-Payroll.
+           PERFORM 405-Read-Payroll-Record.
+           IF PAYROLL-HEADER-REC
+               MOVE PAYROLL-EXPECTED-COUNT TO PAYROLL-EXPECTED-COUNT-WS
+               PERFORM 405-Read-Payroll-Record
+           END-IF.
+           IF PAYROLL-EOF = "Y"
+               CONTINUE
+           ELSE
+               IF PAYROLL-TRAILER-REC
+                   MOVE "Y" TO PAYROLL-EOF
+               ELSE
+                   ADD 1 TO PAYROLL-RECORDS-READ-WS
+               END-IF
+           END-IF.
+       405-Read-Payroll-Record.
            READ PAYROLL INTO PAYROLL-IN
       * Set AT END Switch
                AT END MOVE "Y" TO PAYROLL-EOF
            END-READ.
        500-Write-Paycheck.
+           ADD 1 TO PAYCHECK-COUNT-WS.
            WRITE PAYCHECK-REC FROM BLANK-LINE.
            WRITE PAYCHECK-REC FROM LINE1.
            WRITE PAYCHECK-REC FROM LINE2.
            WRITE PAYCHECK-REC FROM LINE3.
            WRITE PAYCHECK-REC FROM LINE4.
+           WRITE PAYCHECK-REC FROM LINE4B.
+           WRITE PAYCHECK-REC FROM LINE4C.
+           WRITE PAYCHECK-REC FROM LINE4D.
            WRITE PAYCHECK-REC FROM LINE5.
        600-CLOSE-FILES.
-           CLOSE PAYROLL, PAYCHECK.
+           CLOSE PAYROLL, PAYCHECK, CATEXCP, YTDBAL, ACHFILE.
        700-PROCESS-CHECK.
-      ** What if a category other than M, E or H shows up?
-           IF CATEGORY-IN = "M"  THEN
-            COMPUTE GROSS-PAY-OUT =
-                        SALARY-IN * (1 + MANAGEMENT-BONUS-IN)
-           ELSE IF CATEGORY-IN = "E"  THEN
-            COMPUTE GROSS-PAY-OUT = SALARY-IN
-           ELSE IF CATEGORY-IN = "H"  THEN
-           COMPUTE GROSS-PAY-OUT = HOURLY-RATE-IN * HOURS-WORKED-IN.
\ No newline at end of file
+      ** A category not found in CAT-TABLE-WS is routed to CATEXCP
+      ** by 100-Main instead of printing a paycheck for a stale or
+      ** zero GROSS-PAY-OUT. The calculation method code on the
+      ** matching table row picks which of the shop's pay formulas
+      ** below applies; the rate factor and standard-hours columns
+      ** on that row supply the numbers the formula needs.
+           MOVE "Y" TO CATEGORY-VALID-SW.
+           SET CAT-IDX TO 1.
+           SEARCH CAT-TABLE-ENTRY
+               AT END
+                   MOVE "N" TO CATEGORY-VALID-SW
+                   MOVE CATEGORY-IN TO CE-CATEGORY-OUT
+               WHEN CAT-CODE-WS(CAT-IDX) = CATEGORY-IN
+                   EVALUATE CAT-CALC-METHOD-WS(CAT-IDX)
+                       WHEN "M"
+                           COMPUTE GROSS-PAY-WS =
+                               SALARY-IN * (1 + MANAGEMENT-BONUS-IN)
+                       WHEN "E"
+                           COMPUTE GROSS-PAY-WS = SALARY-IN
+                       WHEN "H"
+                           IF HOURS-WORKED-IN >
+                                   CAT-STD-HOURS-WS(CAT-IDX)
+                               MOVE CAT-STD-HOURS-WS(CAT-IDX)
+                                   TO REGULAR-HOURS-WS
+                               COMPUTE OVERTIME-HOURS-WS =
+                                   HOURS-WORKED-IN
+                                       - CAT-STD-HOURS-WS(CAT-IDX)
+                               COMPUTE GROSS-PAY-WS =
+                                   (REGULAR-HOURS-WS * HOURLY-RATE-IN)
+                                   + (OVERTIME-HOURS-WS * HOURLY-RATE-IN
+                                       * CAT-RATE-FACTOR-1-WS(CAT-IDX))
+                           ELSE
+                               COMPUTE GROSS-PAY-WS =
+                                   HOURLY-RATE-IN * HOURS-WORKED-IN
+                           END-IF
+                       WHEN OTHER
+                           MOVE "N" TO CATEGORY-VALID-SW
+                           MOVE CATEGORY-IN TO CE-CATEGORY-OUT
+                   END-EVALUATE
+           END-SEARCH.
+           IF VALID-CATEGORY
+               MOVE GROSS-PAY-WS TO GROSS-PAY-OUT
+               COMPUTE FED-WITHHOLDING-WS ROUNDED =
+                       GROSS-PAY-WS * FED-WITHHOLDING-RATE-WS
+               COMPUTE STATE-WITHHOLDING-WS ROUNDED =
+                       GROSS-PAY-WS * STATE-WITHHOLDING-RATE-WS
+               COMPUTE NET-PAY-WS =
+                       GROSS-PAY-WS - FED-WITHHOLDING-WS
+                                     - STATE-WITHHOLDING-WS
+               MOVE FED-WITHHOLDING-WS TO FED-WITHHOLDING-OUT
+               MOVE STATE-WITHHOLDING-WS TO STATE-WITHHOLDING-OUT
+               MOVE NET-PAY-WS TO NET-PAY-OUT.
+       750-Write-Category-Exception.
+           ADD 1 TO CATEGORY-EXCEPTION-COUNT-WS.
+           WRITE CATEXCP-REC FROM CATEGORY-EXCEPTION-LINE.
+       760-Update-YTD-Balance.
+           MOVE NAME TO YTD-EMP-KEY.
+           READ YTDBAL
+               INVALID KEY
+                   INITIALIZE YTDBAL-REC
+                   MOVE NAME TO YTD-EMP-KEY
+                   MOVE CURRENT-QUARTER-WS TO YTD-QUARTER
+           END-READ.
+           IF YTD-QUARTER NOT = CURRENT-QUARTER-WS
+               MOVE CURRENT-QUARTER-WS TO YTD-QUARTER
+               MOVE ZERO TO YTD-GROSS-PAY, YTD-CHECK-COUNT.
+           ADD GROSS-PAY-WS TO YTD-GROSS-PAY.
+           ADD 1 TO YTD-CHECK-COUNT.
+           IF YTDBAL-FOUND
+               REWRITE YTDBAL-REC
+           ELSE
+               WRITE YTDBAL-REC.
+       770-Write-YTD-Summary.
+           OPEN OUTPUT YTDRPT.
+           WRITE YTDRPT-REC FROM YTD-SUMMARY-HDR.
+           MOVE LOW-VALUES TO YTD-EMP-KEY.
+           START YTDBAL KEY IS NOT LESS THAN YTD-EMP-KEY
+               INVALID KEY MOVE "Y" TO YTDBAL-EOF-SW
+           END-START.
+           PERFORM 775-Write-YTD-Detail-Line
+               UNTIL YTDBAL-EOF-SW = "Y".
+           CLOSE YTDRPT.
+       775-Write-YTD-Detail-Line.
+           READ YTDBAL NEXT RECORD
+               AT END MOVE "Y" TO YTDBAL-EOF-SW
+           END-READ.
+           IF YTDBAL-EOF-SW NOT = "Y"
+               MOVE YTD-EMP-KEY TO YS-NAME-OUT
+               MOVE YTD-QUARTER TO YS-QUARTER-OUT
+               MOVE YTD-GROSS-PAY TO YS-GROSS-OUT
+               MOVE YTD-CHECK-COUNT TO YS-COUNT-OUT
+               WRITE YTDRPT-REC FROM YTD-SUMMARY-LINE.
+       780-Write-ACH-Entry.
+           ADD 1 TO ACH-SEQ-WS.
+           MOVE BANK-IN TO ACH-DFI-ACCOUNT-NBR.
+           COMPUTE ACH-AMOUNT = NET-PAY-WS * 100.
+           MOVE CHECK-NBR-IN TO ACH-INDIVIDUAL-ID.
+           MOVE LAST-IN TO ACH-INDIVIDUAL-NAME(1:10).
+           MOVE FIRST-IN TO ACH-INDIVIDUAL-NAME(11:10).
+           MOVE ACH-SEQ-WS TO ACH-TRACE-NUMBER(1:9).
+           WRITE ACH-REC.
+       585-Balance-Payroll-Count.
+           IF PAYROLL-RECORDS-READ-WS NOT = PAYROLL-EXPECTED-COUNT-WS
+               DISPLAY "*** PAYROLL OUT OF BALANCE - EXPECTED "
+                   PAYROLL-EXPECTED-COUNT-WS " ACTUAL "
+                   PAYROLL-RECORDS-READ-WS
+           END-IF.
+       790-Write-Audit-Rec.
+           MOVE "PAYROL3A"              TO AUD-PROGRAM-NAME.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO AUD-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:8) TO AUD-RUN-TIME.
+           MOVE PAYROLL-RECORDS-READ-WS TO AUD-RECORDS-READ.
+           MOVE PAYCHECK-COUNT-WS       TO AUD-RECORDS-WRITTEN.
+           IF CATEGORY-EXCEPTION-COUNT-WS > ZERO
+               OR PAYROLL-RECORDS-READ-WS NOT =
+                  PAYROLL-EXPECTED-COUNT-WS
+               MOVE +4 TO AUD-RETURN-CODE
+           ELSE
+               MOVE +0 TO AUD-RETURN-CODE
+           END-IF.
+           OPEN EXTEND AUDITLOG
+           IF NOT AUDITLOG-OK
+               OPEN OUTPUT AUDITLOG
+           END-IF
+           WRITE AUDIT-REC
+           CLOSE AUDITLOG.
