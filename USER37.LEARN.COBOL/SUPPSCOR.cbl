@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  SUPPSCOR.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUPPMSTR  ASSIGN TO SUPPMSTR
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS WS-SUPPLIER-CODE
+                  FILE STATUS IS SUPPMSTR-ST.
+           SELECT SUPPSCRD  ASSIGN TO SUPPSCRD
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS SUPPSCRD-ST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUPPMSTR
+           RECORD CONTAINS 258 CHARACTERS.
+       01  SUPPMSTR-REC.
+           COPY VARSUPP.
+           COPY VARADDR.
+
+       FD  SUPPSCRD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SUPPSCRD-REC                         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAGS-AND-SWITCHES.
+           05 MORE-SUPPLIERS-SW                 PIC X(01)  VALUE 'Y'.
+               88 NO-MORE-SUPPLIERS                        VALUE 'N'.
+
+       01  FILE-STATUS-WS.
+           05 SUPPMSTR-ST                       PIC X(02).
+               88 SUPPMSTR-OK                               VALUE '00'.
+           05 SUPPSCRD-ST                       PIC X(02).
+               88 SUPPSCRD-OK                                VALUE '00'.
+
+       01  COUNTERS-AND-ACCUMULATORS-WS.
+           05 SUPPLIER-TABLE-COUNT-WS           PIC 9(03)  VALUE ZERO.
+
+       01  ABEND-FIELDS-WS.
+           05 PARA-NAME                         PIC X(25)  VALUE SPACES.
+           05 ABEND-REASON                      PIC X(45)  VALUE SPACES.
+
+      * SUPPLIER-TABLE-WS holds every supplier on SUPPMSTR so the
+      * scorecard can rank by WS-SUPPLIER-RATING tier and, within a
+      * tier, by WS-SUPPLIER-PERF before a single line is printed.
+       01  SUPPLIER-TABLE-WS.
+           05  SUP-ENTRY OCCURS 50 TIMES
+                   INDEXED BY SUP-IDX SUP-IDX2.
+               10  SUP-CODE-WS               PIC X(10).
+               10  SUP-TYPE-WS               PIC X(01).
+               10  SUP-NAME-WS               PIC X(15).
+               10  SUP-PERF-WS               PIC 9(03).
+               10  SUP-RATING-WS             PIC X(01).
+               10  SUP-STATUS-WS             PIC X(01).
+
+       01  SWAP-HOLD-WS.
+           05  SWAP-CODE-WS                  PIC X(10).
+           05  SWAP-TYPE-WS                  PIC X(01).
+           05  SWAP-NAME-WS                  PIC X(15).
+           05  SWAP-PERF-WS                  PIC 9(03).
+           05  SWAP-RATING-WS                PIC X(01).
+           05  SWAP-STATUS-WS                PIC X(01).
+
+       01  SUPPSCRD-HEADING-1.
+           05 FILLER                            PIC X(06)
+                  VALUE 'RANK  '.
+           05 FILLER                            PIC X(12)
+                  VALUE 'SUPPLIER    '.
+           05 FILLER                            PIC X(17)
+                  VALUE 'NAME             '.
+           05 FILLER                            PIC X(06)
+                  VALUE 'TYPE  '.
+           05 FILLER                            PIC X(08)
+                  VALUE 'RATING  '.
+           05 FILLER                            PIC X(31)
+                  VALUE 'PERFORMANCE SCORE              '.
+
+       01  SUPPSCRD-LINE.
+           05 SC-RANK-OUT                       PIC ZZ9.
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 SC-CODE-OUT                       PIC X(10).
+           05 FILLER                            PIC X(02) VALUE SPACES.
+           05 SC-NAME-OUT                       PIC X(15).
+           05 FILLER                            PIC X(02) VALUE SPACES.
+           05 SC-TYPE-OUT                       PIC X(13).
+           05 FILLER                            PIC X(02) VALUE SPACES.
+           05 SC-RATING-OUT                     PIC X(08).
+           05 FILLER                            PIC X(02) VALUE SPACES.
+           05 SC-PERF-OUT                       PIC ZZ9.
+
+       77  RANK-COUNTER-WS                      PIC 9(03)  VALUE ZERO.
+       77  ZERO-VAL                             PIC 9(01)  VALUE ZERO.
+       77  ONE-VAL                              PIC 9(01)  VALUE 1.
+
+      *
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING.
+           PERFORM 200-RANK-SUPPLIERS THRU 200-EXIT.
+           PERFORM 500-PRINT-SCORECARD THRU 500-EXIT.
+           PERFORM 999-CLEANUP THRU 999-EXIT.
+           MOVE +0 TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           DISPLAY "HOUSEKEEPING".
+           PERFORM 600-OPEN-FILES.
+           PERFORM 100-LOAD-SUPPLIER-TABLE THRU 100-EXIT.
+
+           IF SUPPLIER-TABLE-COUNT-WS = ZERO
+               MOVE "EMPTY SUPPLIER MASTER FILE" TO ABEND-REASON
+               GO TO 1000-ABEND-RTN.
+
+       100-LOAD-SUPPLIER-TABLE.
+           MOVE "100-LOAD-SUPPLIER-TABLE" TO PARA-NAME.
+           PERFORM 900-READ-SUPPMSTR THRU 900-EXIT
+               UNTIL NO-MORE-SUPPLIERS
+                  OR SUPPLIER-TABLE-COUNT-WS = 50.
+       100-EXIT.
+           EXIT.
+
+      * Ranking is a plain ascending-pass selection sort across the
+      * table -- the same "PERFORM a paragraph, don't loop inline"
+      * shape this shop already uses for table work, just nested one
+      * level deeper since a sort needs two indexes.
+       200-RANK-SUPPLIERS.
+           MOVE "200-RANK-SUPPLIERS" TO PARA-NAME.
+           PERFORM 220-SORT-PASS THRU 220-EXIT
+               VARYING SUP-IDX FROM 1 BY 1
+                   UNTIL SUP-IDX NOT < SUPPLIER-TABLE-COUNT-WS.
+       200-EXIT.
+           EXIT.
+
+       220-SORT-PASS.
+           SET SUP-IDX2 TO SUP-IDX.
+           SET SUP-IDX2 UP BY 1.
+           PERFORM 240-COMPARE-AND-SWAP THRU 240-EXIT
+               VARYING SUP-IDX2 FROM SUP-IDX2 BY 1
+                   UNTIL SUP-IDX2 > SUPPLIER-TABLE-COUNT-WS.
+       220-EXIT.
+           EXIT.
+
+       240-COMPARE-AND-SWAP.
+           IF SUP-RATING-WS (SUP-IDX2) > SUP-RATING-WS (SUP-IDX)
+               PERFORM 260-SWAP-ENTRIES THRU 260-EXIT
+           ELSE
+               IF SUP-RATING-WS (SUP-IDX2) = SUP-RATING-WS (SUP-IDX)
+                  AND SUP-PERF-WS (SUP-IDX2) > SUP-PERF-WS (SUP-IDX)
+                   PERFORM 260-SWAP-ENTRIES THRU 260-EXIT
+               END-IF
+           END-IF.
+       240-EXIT.
+           EXIT.
+
+       260-SWAP-ENTRIES.
+           MOVE SUP-ENTRY (SUP-IDX)  TO SWAP-HOLD-WS.
+           MOVE SUP-ENTRY (SUP-IDX2) TO SUP-ENTRY (SUP-IDX).
+           MOVE SWAP-HOLD-WS         TO SUP-ENTRY (SUP-IDX2).
+       260-EXIT.
+           EXIT.
+
+       500-PRINT-SCORECARD.
+           MOVE "500-PRINT-SCORECARD" TO PARA-NAME.
+           WRITE SUPPSCRD-REC FROM SUPPSCRD-HEADING-1.
+           MOVE ZERO TO RANK-COUNTER-WS.
+           SET SUP-IDX TO 1.
+           PERFORM 520-PRINT-SCORECARD-LINE THRU 520-EXIT
+               VARYING SUP-IDX FROM 1 BY 1
+                   UNTIL SUP-IDX > SUPPLIER-TABLE-COUNT-WS.
+       500-EXIT.
+           EXIT.
+
+       520-PRINT-SCORECARD-LINE.
+           ADD 1 TO RANK-COUNTER-WS.
+           MOVE RANK-COUNTER-WS      TO SC-RANK-OUT.
+           MOVE SUP-CODE-WS (SUP-IDX) TO SC-CODE-OUT.
+           MOVE SUP-NAME-WS (SUP-IDX) TO SC-NAME-OUT.
+           MOVE SUP-PERF-WS (SUP-IDX) TO SC-PERF-OUT.
+           EVALUATE SUP-TYPE-WS (SUP-IDX)
+               WHEN 'S' MOVE 'SUBCONTR'    TO SC-TYPE-OUT
+               WHEN 'D' MOVE 'DISTRIB'     TO SC-TYPE-OUT
+               WHEN 'M' MOVE 'MANUFACT'    TO SC-TYPE-OUT
+               WHEN 'I' MOVE 'IMPORTER'    TO SC-TYPE-OUT
+               WHEN OTHER MOVE 'UNKNOWN'   TO SC-TYPE-OUT
+           END-EVALUATE.
+           EVALUATE SUP-RATING-WS (SUP-IDX)
+               WHEN '3' MOVE 'HIGHEST'   TO SC-RATING-OUT
+               WHEN '2' MOVE 'AVERAGE'   TO SC-RATING-OUT
+               WHEN '1' MOVE 'LOWEST'    TO SC-RATING-OUT
+               WHEN OTHER MOVE 'UNRATED' TO SC-RATING-OUT
+           END-EVALUATE.
+           WRITE SUPPSCRD-REC FROM SUPPSCRD-LINE.
+       520-EXIT.
+           EXIT.
+
+       600-OPEN-FILES.
+           MOVE "600-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT SUPPMSTR.
+           OPEN OUTPUT SUPPSCRD.
+       600-EXIT.
+           EXIT.
+
+       650-CLOSE-FILES.
+           MOVE "650-CLOSE-FILES" TO PARA-NAME.
+           CLOSE SUPPMSTR, SUPPSCRD.
+       650-EXIT.
+           EXIT.
+
+       900-READ-SUPPMSTR.
+           SET SUP-IDX TO SUPPLIER-TABLE-COUNT-WS.
+           SET SUP-IDX UP BY 1.
+           READ SUPPMSTR
+               AT END MOVE "N" TO MORE-SUPPLIERS-SW
+               GO TO 900-EXIT
+           END-READ.
+           MOVE WS-SUPPLIER-CODE TO SUP-CODE-WS   (SUP-IDX).
+           MOVE WS-SUPPLIER-TYPE TO SUP-TYPE-WS   (SUP-IDX).
+           MOVE WS-SUPPLIER-NAME TO SUP-NAME-WS   (SUP-IDX).
+           MOVE WS-SUPPLIER-PERF TO SUP-PERF-WS   (SUP-IDX).
+           MOVE WS-SUPPLIER-RATING TO SUP-RATING-WS (SUP-IDX).
+           MOVE WS-SUPPLIER-STATUS TO SUP-STATUS-WS (SUP-IDX).
+           ADD 1 TO SUPPLIER-TABLE-COUNT-WS.
+       900-EXIT.
+           EXIT.
+
+       999-CLEANUP.
+           MOVE "999-CLEANUP" TO PARA-NAME.
+           DISPLAY "SUPPLIERS RANKED: " SUPPLIER-TABLE-COUNT-WS.
+           PERFORM 650-CLOSE-FILES THRU 650-EXIT.
+           DISPLAY "NORMAL END OF JOB".
+       999-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           DISPLAY "*** ABNORMAL END OF JOB - SUPPSCOR ***"
+               UPON CONSOLE.
+           PERFORM 650-CLOSE-FILES THRU 650-EXIT.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
