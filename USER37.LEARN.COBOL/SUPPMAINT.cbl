@@ -0,0 +1,363 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  SUPPMAINT.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUPPTRAN  ASSIGN TO SUPPTRAN
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS SUPPTRAN-ST.
+           SELECT SUPPMSTR  ASSIGN TO SUPPMSTR
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS WS-SUPPLIER-CODE
+                  FILE STATUS IS SUPPMSTR-STATUS.
+           SELECT SYSOUT    ASSIGN TO SYSOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS SYSOUT-ST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUPPTRAN
+           RECORD CONTAINS 259 CHARACTERS.
+       01  SUPPTRAN-REC.
+           05 ST-TRANS-CODE                     PIC X(01).
+               88 ST-ADD                                    VALUE 'A'.
+               88 ST-CHANGE                                 VALUE 'C'.
+               88 ST-DELETE                                 VALUE 'D'.
+           05 ST-SUPPLIER-CODE                  PIC X(10).
+           05 ST-SUPPLIER-TYPE                  PIC X(01).
+           05 ST-SUPPLIER-NAME                  PIC X(15).
+           05 ST-SUPPLIER-PERF                  PIC 9(03).
+           05 ST-SUPPLIER-RATING                PIC X(01).
+           05 ST-SUPPLIER-STATUS                PIC X(01).
+           05 ST-SUPPLIER-ACT-DATE              PIC X(08).
+           05 ST-ADDR OCCURS 3 TIMES
+                  INDEXED BY ST-ADDR-IDX.
+               10 ST-ADDRESS-TYPE                PIC X(01).
+               10 ST-ADDRESS-1                    PIC X(15).
+               10 ST-ADDRESS-2                    PIC X(15).
+               10 ST-ADDRESS-3                    PIC X(15).
+               10 ST-CITY                         PIC X(15).
+               10 ST-ADDR-STATE                   PIC X(02).
+               10 ST-ZIP-CODE                     PIC X(10).
+
+       FD  SUPPMSTR
+           RECORD CONTAINS 258 CHARACTERS.
+       01  SUPPMSTR-REC.
+           COPY VARSUPP.
+           COPY VARADDR.
+
+       FD  SYSOUT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SYSOUT-REC                           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAGS-AND-SWITCHES.
+           05 MORE-TRANS-SW                     PIC X(01)  VALUE 'Y'.
+               88 NO-MORE-TRANS                            VALUE 'N'.
+           05 ADDRESS-VALID-SW                  PIC X(01)  VALUE 'Y'.
+               88 ADDRESSES-VALID                          VALUE 'Y'.
+
+       01  FILE-STATUS-WS.
+           05 SUPPTRAN-ST                       PIC X(02).
+               88 SUPPTRAN-OK                               VALUE '00'.
+           05 SUPPMSTR-STATUS                   PIC X(02).
+               88 SUPPMSTR-FOUND                            VALUE '00'.
+           05 SYSOUT-ST                         PIC X(02).
+               88 SYSOUT-OK                                 VALUE '00'.
+
+       01  COUNTERS-AND-ACCUMULATORS-WS.
+           05 TRANS-RECORDS-READ                PIC 9(07)  VALUE ZERO.
+           05 TRANS-ADDED                       PIC 9(07)  VALUE ZERO.
+           05 TRANS-CHANGED                     PIC 9(07)  VALUE ZERO.
+           05 TRANS-DELETED                     PIC 9(07)  VALUE ZERO.
+           05 TRANS-REJECTED                    PIC 9(07)  VALUE ZERO.
+
+       01  ABEND-FIELDS-WS.
+           05 PARA-NAME                         PIC X(25)  VALUE SPACES.
+           05 ABEND-REASON                      PIC X(45)  VALUE SPACES.
+
+      * ORDER-ADDR-COUNT-WS/SCHED-ADDR-COUNT-WS/REMIT-ADDR-COUNT-WS
+      * tally how many of the 3 address occurrences carry each type,
+      * so 300-VALIDATE-ADDRESSES can reject anything other than
+      * exactly one of each before the record is accepted.
+       01  ADDRESS-CHECK-WS.
+           05 ORDER-ADDR-COUNT-WS               PIC 9(01)  VALUE ZERO.
+           05 SCHED-ADDR-COUNT-WS                PIC 9(01)  VALUE ZERO.
+           05 REMIT-ADDR-COUNT-WS                PIC 9(01)  VALUE ZERO.
+
+       01  ABEND-SUMMARY-HDR.
+           05 FILLER                            PIC X(22)
+                  VALUE '*** ABEND SUMMARY ***'.
+
+       01  ABEND-SUMMARY-LINE-1.
+           05 FILLER                            PIC X(11)
+                  VALUE 'PARAGRAPH: '.
+           05 AR-PARA-NAME                      PIC X(25).
+
+       01  ABEND-SUMMARY-LINE-2.
+           05 FILLER                            PIC X(08)
+                  VALUE 'REASON: '.
+           05 AR-ABEND-REASON                   PIC X(45).
+
+       01  SUPP-REJECT-LINE.
+           05 FILLER                            PIC X(13)
+                  VALUE 'REJECTED -   '.
+           05 RJ-TRANS-CODE                     PIC X(01).
+           05 FILLER                            PIC X(02) VALUE SPACES.
+           05 RJ-SUPPLIER-CODE                  PIC X(10).
+           05 FILLER                            PIC X(02) VALUE SPACES.
+           05 RJ-REASON                         PIC X(37).
+
+       01  SUPP-SUMMARY-LINE.
+           05 FILLER                            PIC X(17)
+                  VALUE 'TRANS READ:      '.
+           05 PS-TRANS-READ-O                   PIC ZZZ,ZZ9.
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(10)
+                  VALUE 'ADDED:    '.
+           05 PS-ADDED-O                        PIC ZZZ,ZZ9.
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(10)
+                  VALUE 'CHANGED:  '.
+           05 PS-CHANGED-O                      PIC ZZZ,ZZ9.
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(10)
+                  VALUE 'DELETED:  '.
+           05 PS-DELETED-O                      PIC ZZZ,ZZ9.
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(11)
+                  VALUE 'REJECTED:  '.
+           05 PS-REJECTED-O                     PIC ZZZ,ZZ9.
+
+       77  ZERO-VAL                             PIC 9(01)  VALUE ZERO.
+       77  ONE-VAL                              PIC 9(01)  VALUE 1.
+
+      *
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING.
+           PERFORM 100-MAINLINE
+               UNTIL NO-MORE-TRANS.
+           PERFORM 999-CLEANUP THRU 999-EXIT.
+           MOVE +0 TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           DISPLAY "HOUSEKEEPING".
+           PERFORM 800-OPEN-FILES.
+           PERFORM 900-READ-SUPPTRAN.
+
+           IF NO-MORE-TRANS
+               MOVE "EMPTY SUPPLIER TRANSACTION FILE" TO ABEND-REASON
+               GO TO 1000-ABEND-RTN.
+
+       100-MAINLINE.
+           MOVE "100-MAINLINE" TO PARA-NAME.
+           PERFORM 300-PROCESS-TRANSACTION THRU 300-EXIT.
+           PERFORM 900-READ-SUPPTRAN THRU 900-EXIT.
+
+       300-PROCESS-TRANSACTION.
+           MOVE "300-PROCESS-TRANSACTION" TO PARA-NAME.
+           EVALUATE TRUE
+               WHEN ST-ADD
+                   PERFORM 320-VALIDATE-ADDRESSES THRU 320-EXIT
+                   IF ADDRESSES-VALID
+                       PERFORM 400-ADD-SUPPLIER THRU 400-EXIT
+                   ELSE
+                       PERFORM 380-REJECT-BAD-ADDRESSES THRU 380-EXIT
+                   END-IF
+               WHEN ST-CHANGE
+                   PERFORM 320-VALIDATE-ADDRESSES THRU 320-EXIT
+                   IF ADDRESSES-VALID
+                       PERFORM 450-CHANGE-SUPPLIER THRU 450-EXIT
+                   ELSE
+                       PERFORM 380-REJECT-BAD-ADDRESSES THRU 380-EXIT
+                   END-IF
+               WHEN ST-DELETE
+                   PERFORM 480-DELETE-SUPPLIER THRU 480-EXIT
+               WHEN OTHER
+                   MOVE ST-TRANS-CODE TO RJ-TRANS-CODE
+                   MOVE ST-SUPPLIER-CODE TO RJ-SUPPLIER-CODE
+                   MOVE 'INVALID TRANSACTION CODE' TO RJ-REASON
+                   WRITE SYSOUT-REC FROM SUPP-REJECT-LINE
+                   ADD +1 TO TRANS-REJECTED
+           END-EVALUATE.
+       300-EXIT.
+           EXIT.
+
+      * Checks the 3-occurrence ST-ADDR table has one and only one of
+      * each address type, each carrying a non-blank address, before
+      * an ADD or CHANGE transaction is allowed to touch SUPPMSTR.
+       320-VALIDATE-ADDRESSES.
+           MOVE 'Y' TO ADDRESS-VALID-SW.
+           MOVE ZERO TO ORDER-ADDR-COUNT-WS.
+           MOVE ZERO TO SCHED-ADDR-COUNT-WS.
+           MOVE ZERO TO REMIT-ADDR-COUNT-WS.
+           PERFORM 340-TALLY-ONE-ADDRESS THRU 340-EXIT
+               VARYING ST-ADDR-IDX FROM 1 BY 1
+                   UNTIL ST-ADDR-IDX > 3.
+           IF ORDER-ADDR-COUNT-WS NOT = 1
+               MOVE 'N' TO ADDRESS-VALID-SW.
+           IF SCHED-ADDR-COUNT-WS NOT = 1
+               MOVE 'N' TO ADDRESS-VALID-SW.
+           IF REMIT-ADDR-COUNT-WS NOT = 1
+               MOVE 'N' TO ADDRESS-VALID-SW.
+       320-EXIT.
+           EXIT.
+
+       340-TALLY-ONE-ADDRESS.
+           IF ST-ADDRESS-1 (ST-ADDR-IDX) = SPACES
+              AND ST-CITY (ST-ADDR-IDX) = SPACES
+              AND ST-ZIP-CODE (ST-ADDR-IDX) = SPACES
+               CONTINUE
+           ELSE
+               EVALUATE ST-ADDRESS-TYPE (ST-ADDR-IDX)
+                   WHEN '1' ADD 1 TO ORDER-ADDR-COUNT-WS
+                   WHEN '2' ADD 1 TO SCHED-ADDR-COUNT-WS
+                   WHEN '3' ADD 1 TO REMIT-ADDR-COUNT-WS
+               END-EVALUATE
+           END-IF.
+       340-EXIT.
+           EXIT.
+
+       380-REJECT-BAD-ADDRESSES.
+           MOVE ST-TRANS-CODE TO RJ-TRANS-CODE.
+           MOVE ST-SUPPLIER-CODE TO RJ-SUPPLIER-CODE.
+           MOVE 'MISSING OR DUPLICATE ADDRESS TYPE(S)' TO RJ-REASON.
+           WRITE SYSOUT-REC FROM SUPP-REJECT-LINE.
+           ADD +1 TO TRANS-REJECTED.
+       380-EXIT.
+           EXIT.
+
+       400-ADD-SUPPLIER.
+           MOVE "400-ADD-SUPPLIER" TO PARA-NAME.
+           MOVE ST-SUPPLIER-CODE TO WS-SUPPLIER-CODE.
+           READ SUPPMSTR.
+           IF SUPPMSTR-FOUND
+               MOVE ST-TRANS-CODE TO RJ-TRANS-CODE
+               MOVE ST-SUPPLIER-CODE TO RJ-SUPPLIER-CODE
+               MOVE 'SUPPLIER ALREADY ON FILE' TO RJ-REASON
+               WRITE SYSOUT-REC FROM SUPP-REJECT-LINE
+               ADD +1 TO TRANS-REJECTED
+           ELSE
+               PERFORM 420-MOVE-TRANS-TO-MASTER THRU 420-EXIT
+               WRITE SUPPMSTR-REC
+               ADD +1 TO TRANS-ADDED.
+       400-EXIT.
+           EXIT.
+
+       420-MOVE-TRANS-TO-MASTER.
+           MOVE ST-SUPPLIER-CODE     TO WS-SUPPLIER-CODE.
+           MOVE ST-SUPPLIER-TYPE     TO WS-SUPPLIER-TYPE.
+           MOVE ST-SUPPLIER-NAME     TO WS-SUPPLIER-NAME.
+           MOVE ST-SUPPLIER-PERF     TO WS-SUPPLIER-PERF.
+           MOVE ST-SUPPLIER-RATING   TO WS-SUPPLIER-RATING.
+           MOVE ST-SUPPLIER-STATUS   TO WS-SUPPLIER-STATUS.
+           MOVE ST-SUPPLIER-ACT-DATE TO WS-SUPPLIER-ACT-DATE.
+           PERFORM 430-MOVE-ONE-ADDRESS THRU 430-EXIT
+               VARYING ST-ADDR-IDX FROM 1 BY 1
+                   UNTIL ST-ADDR-IDX > 3.
+       420-EXIT.
+           EXIT.
+
+       430-MOVE-ONE-ADDRESS.
+           SET WS-ADDR-IDX TO ST-ADDR-IDX.
+           MOVE ST-ADDRESS-TYPE (ST-ADDR-IDX)
+                               TO WS-ADDRESS-TYPE (WS-ADDR-IDX).
+           MOVE ST-ADDRESS-1 (ST-ADDR-IDX)
+                               TO WS-ADDRESS-1 (WS-ADDR-IDX).
+           MOVE ST-ADDRESS-2 (ST-ADDR-IDX)
+                               TO WS-ADDRESS-2 (WS-ADDR-IDX).
+           MOVE ST-ADDRESS-3 (ST-ADDR-IDX)
+                               TO WS-ADDRESS-3 (WS-ADDR-IDX).
+           MOVE ST-CITY (ST-ADDR-IDX)
+                               TO WS-CITY (WS-ADDR-IDX).
+           MOVE ST-ADDR-STATE (ST-ADDR-IDX)
+                               TO WS-ADDR-STATE (WS-ADDR-IDX).
+           MOVE ST-ZIP-CODE (ST-ADDR-IDX)
+                               TO WS-ZIP-CODE (WS-ADDR-IDX).
+       430-EXIT.
+           EXIT.
+
+       450-CHANGE-SUPPLIER.
+           MOVE "450-CHANGE-SUPPLIER" TO PARA-NAME.
+           MOVE ST-SUPPLIER-CODE TO WS-SUPPLIER-CODE.
+           READ SUPPMSTR.
+           IF SUPPMSTR-FOUND
+               PERFORM 420-MOVE-TRANS-TO-MASTER THRU 420-EXIT
+               REWRITE SUPPMSTR-REC
+               ADD +1 TO TRANS-CHANGED
+           ELSE
+               MOVE ST-TRANS-CODE TO RJ-TRANS-CODE
+               MOVE ST-SUPPLIER-CODE TO RJ-SUPPLIER-CODE
+               MOVE 'SUPPLIER NOT ON FILE' TO RJ-REASON
+               WRITE SYSOUT-REC FROM SUPP-REJECT-LINE
+               ADD +1 TO TRANS-REJECTED.
+       450-EXIT.
+           EXIT.
+
+       480-DELETE-SUPPLIER.
+           MOVE "480-DELETE-SUPPLIER" TO PARA-NAME.
+           MOVE ST-SUPPLIER-CODE TO WS-SUPPLIER-CODE.
+           READ SUPPMSTR.
+           IF SUPPMSTR-FOUND
+               DELETE SUPPMSTR RECORD
+               ADD +1 TO TRANS-DELETED
+           ELSE
+               MOVE ST-TRANS-CODE TO RJ-TRANS-CODE
+               MOVE ST-SUPPLIER-CODE TO RJ-SUPPLIER-CODE
+               MOVE 'SUPPLIER NOT ON FILE' TO RJ-REASON
+               WRITE SYSOUT-REC FROM SUPP-REJECT-LINE
+               ADD +1 TO TRANS-REJECTED.
+       480-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT SUPPTRAN.
+           OPEN I-O SUPPMSTR.
+           OPEN OUTPUT SYSOUT.
+       800-EXIT.
+           EXIT.
+
+       850-CLOSE-FILES.
+           MOVE "850-CLOSE-FILES" TO PARA-NAME.
+           CLOSE SUPPTRAN, SUPPMSTR, SYSOUT.
+       850-EXIT.
+           EXIT.
+
+       900-READ-SUPPTRAN.
+           READ SUPPTRAN
+               AT END MOVE "N" TO MORE-TRANS-SW
+               GO TO 900-EXIT
+           END-READ.
+           ADD +1 TO TRANS-RECORDS-READ.
+       900-EXIT.
+           EXIT.
+
+       999-CLEANUP.
+           MOVE "999-CLEANUP" TO PARA-NAME.
+           MOVE TRANS-RECORDS-READ TO PS-TRANS-READ-O.
+           MOVE TRANS-ADDED        TO PS-ADDED-O.
+           MOVE TRANS-CHANGED      TO PS-CHANGED-O.
+           MOVE TRANS-DELETED      TO PS-DELETED-O.
+           MOVE TRANS-REJECTED     TO PS-REJECTED-O.
+           WRITE SYSOUT-REC FROM SUPP-SUMMARY-LINE.
+
+           PERFORM 850-CLOSE-FILES THRU 850-EXIT.
+           DISPLAY "NORMAL END OF JOB".
+       999-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           WRITE SYSOUT-REC FROM ABEND-SUMMARY-HDR.
+           MOVE PARA-NAME TO AR-PARA-NAME.
+           WRITE SYSOUT-REC FROM ABEND-SUMMARY-LINE-1.
+           MOVE ABEND-REASON TO AR-ABEND-REASON.
+           WRITE SYSOUT-REC FROM ABEND-SUMMARY-LINE-2.
+           PERFORM 850-CLOSE-FILES THRU 850-EXIT.
+           DISPLAY "*** ABNORMAL END OF JOB - SUPPMAINT ***"
+               UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
