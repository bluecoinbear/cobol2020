@@ -0,0 +1,336 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PARTXREF.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARTMSTR  ASSIGN TO PARTMSTR
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS WS-PART-NUMBER
+                  FILE STATUS IS PARTMSTR-STATUS.
+           SELECT POFILE    ASSIGN TO POFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS POFILE-ST.
+           SELECT PARTXRPT  ASSIGN TO PARTXRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS PARTXRPT-ST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARTMSTR
+           RECORD CONTAINS 92 CHARACTERS.
+       01  PARTMSTR-REC.
+           COPY VARPARTS.
+
+       FD  POFILE
+           RECORD CONTAINS 74 CHARACTERS.
+       01  POFILE-REC.
+           10  PF-PO-NUMBER          PIC X(06).
+           10  PF-PART-NUMBER        PIC X(23).
+           10  PF-SUPPLIER-CODE      PIC X(10).
+           10  PF-BUYER-CODE         PIC X(03).
+           10  PF-QUANTITY           PIC S9(7).
+           10  PF-UNIT-PRICE         PIC S9(7)V99.
+           10  PF-ORDER-DATE         PIC X(08).
+           10  PF-DELIVERY-DATE      PIC X(08).
+
+       FD  PARTXRPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PARTXRPT-REC                         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAGS-AND-SWITCHES.
+           05 MORE-PARTS-SW                     PIC X(01)  VALUE 'Y'.
+               88 NO-MORE-PARTS                             VALUE 'N'.
+           05 MORE-POFILE-SW                    PIC X(01)  VALUE 'Y'.
+               88 NO-MORE-POFILE                            VALUE 'N'.
+
+       01  FILE-STATUS-WS.
+           05 PARTMSTR-STATUS                   PIC X(02).
+               88 PARTMSTR-FOUND                            VALUE '00'.
+           05 POFILE-ST                         PIC X(02).
+               88 POFILE-OK                                  VALUE '00'.
+           05 PARTXRPT-ST                       PIC X(02).
+               88 PARTXRPT-OK                                VALUE '00'.
+
+       01  ABEND-FIELDS-WS.
+           05 PARA-NAME                         PIC X(25)  VALUE SPACES.
+           05 ABEND-REASON                      PIC X(45)  VALUE SPACES.
+
+      * PO-QTY-TABLE-WS holds every open PO's part number and
+      * quantity so each part on PARTMSTR can look up its open-PO
+      * exposure without re-reading POFILE for every part.
+       01  PO-QTY-TABLE-WS.
+           05  POQ-ENTRY OCCURS 3 TIMES
+                   INDEXED BY POQ-IDX.
+               10  POQ-PART-NUMBER-WS        PIC X(23).
+               10  POQ-QUANTITY-WS           PIC S9(07).
+       77  PO-QTY-TABLE-COUNT-WS             PIC 9(02)  VALUE ZERO.
+       77  PART-QTY-FOUND-WS                 PIC S9(07) VALUE ZERO.
+       77  WS-LOOKUP-PART-NUMBER-WS          PIC X(23)  VALUE SPACES.
+
+      * PART-TABLE-WS holds every PARTMSTR record read this run so it
+      * can be sorted into vehicle-make/model/year order before
+      * 700-PRINT-PARTS breaks on it -- PARTMSTR is browsed via READ
+      * NEXT in ascending WS-PART-NUMBER order (its only key) and
+      * isn't guaranteed to arrive grouped by vehicle.
+       01  PART-TABLE-WS.
+           05  PT-ENTRY OCCURS 100 TIMES
+                   INDEXED BY PT-IDX PT-IDX2.
+               10  PT-VEHICLE-KEY-WS         PIC X(17).
+               10  PT-VEHICLE-MAKE-WS        PIC X(03).
+               10  PT-VEHICLE-MODEL-WS       PIC X(10).
+               10  PT-VEHICLE-YEAR-WS        PIC X(04).
+               10  PT-PART-NUMBER-WS         PIC X(23).
+               10  PT-PART-NAME-WS           PIC X(14).
+       77  PART-TABLE-COUNT-WS                PIC 9(03)  VALUE ZERO.
+
+       01  PT-SWAP-HOLD-WS.
+           05  PT-SWAP-VEHICLE-KEY-WS        PIC X(17).
+           05  PT-SWAP-VEHICLE-MAKE-WS       PIC X(03).
+           05  PT-SWAP-VEHICLE-MODEL-WS      PIC X(10).
+           05  PT-SWAP-VEHICLE-YEAR-WS       PIC X(04).
+           05  PT-SWAP-PART-NUMBER-WS        PIC X(23).
+           05  PT-SWAP-PART-NAME-WS          PIC X(14).
+
+       01  HOLD-VEHICLE-KEY-WS.
+           05  HOLD-VEHICLE-MAKE-WS          PIC X(03) VALUE SPACES.
+           05  HOLD-VEHICLE-MODEL-WS         PIC X(10) VALUE SPACES.
+           05  HOLD-VEHICLE-YEAR-WS          PIC X(04) VALUE SPACES.
+
+       01  PARTXRPT-HEADING-1.
+           05 FILLER                            PIC X(08)
+                  VALUE 'VEHICLE '.
+           05 FILLER                            PIC X(15)
+                  VALUE 'PROGRAM:       '.
+           05 HDG-MAKE                          PIC X(03).
+           05 FILLER                            PIC X(02) VALUE SPACES.
+           05 HDG-MODEL                         PIC X(10).
+           05 FILLER                            PIC X(02) VALUE SPACES.
+           05 HDG-YEAR                          PIC X(04).
+           05 FILLER                            PIC X(36) VALUE SPACES.
+
+       01  PARTXRPT-HEADING-2.
+           05 FILLER                            PIC X(25)
+                  VALUE 'PART NUMBER              '.
+           05 FILLER                            PIC X(16)
+                  VALUE 'PART NAME       '.
+           05 FILLER                            PIC X(20)
+                  VALUE 'OPEN PO QUANTITY    '.
+           05 FILLER                            PIC X(19) VALUE SPACES.
+
+       01  PARTXRPT-LINE.
+           05 PX-PART-NUMBER                    PIC X(23).
+           05 FILLER                            PIC X(02) VALUE SPACES.
+           05 PX-PART-NAME                      PIC X(14).
+           05 FILLER                            PIC X(02) VALUE SPACES.
+           05 PX-OPEN-PO-QTY                    PIC ---,---,--9.
+           05 FILLER                            PIC X(26) VALUE SPACES.
+
+       77  ZERO-VAL                             PIC 9(01)  VALUE ZERO.
+       77  ONE-VAL                              PIC 9(01)  VALUE 1.
+
+      *
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING.
+           PERFORM 100-PROCESS-PARTS
+               UNTIL NO-MORE-PARTS.
+           PERFORM 600-SORT-PARTS THRU 600-EXIT.
+           PERFORM 700-PRINT-PARTS THRU 700-EXIT.
+           PERFORM 999-CLEANUP THRU 999-EXIT.
+           MOVE +0 TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           DISPLAY "HOUSEKEEPING".
+           PERFORM 800-OPEN-FILES.
+           PERFORM 150-LOAD-PO-QTY-TABLE THRU 150-EXIT.
+           PERFORM 900-READ-PARTMSTR THRU 900-EXIT.
+
+           IF NO-MORE-PARTS
+               MOVE "EMPTY PARTS MASTER FILE" TO ABEND-REASON
+               GO TO 1000-ABEND-RTN.
+
+       100-PROCESS-PARTS.
+           MOVE "100-PROCESS-PARTS" TO PARA-NAME.
+           PERFORM 160-ADD-PART-ENTRY THRU 160-EXIT.
+           PERFORM 900-READ-PARTMSTR THRU 900-EXIT.
+
+       150-LOAD-PO-QTY-TABLE.
+           MOVE "150-LOAD-PO-QTY-TABLE" TO PARA-NAME.
+           PERFORM 950-READ-POFILE THRU 950-EXIT
+               UNTIL NO-MORE-POFILE
+                  OR PO-QTY-TABLE-COUNT-WS = 3.
+           IF NOT NO-MORE-POFILE
+               DISPLAY "PO QTY TABLE FULL - POFILE HAS ADDITIONAL "
+                       "ENTRIES NOT LOADED"
+           END-IF.
+       150-EXIT.
+           EXIT.
+
+      * Adds the record just read from PARTMSTR to PART-TABLE-WS,
+      * building the vehicle-key field as a single comparable value
+      * so 600-SORT-PARTS can order the table on it.
+       160-ADD-PART-ENTRY.
+           IF PART-TABLE-COUNT-WS < 100
+               ADD 1 TO PART-TABLE-COUNT-WS
+               SET PT-IDX TO PART-TABLE-COUNT-WS
+               MOVE WS-VEHICLE-MAKE  TO PT-VEHICLE-MAKE-WS (PT-IDX)
+               MOVE WS-VEHICLE-MODEL TO PT-VEHICLE-MODEL-WS (PT-IDX)
+               MOVE WS-VEHICLE-YEAR  TO PT-VEHICLE-YEAR-WS (PT-IDX)
+               STRING WS-VEHICLE-MAKE  DELIMITED BY SIZE
+                      WS-VEHICLE-MODEL DELIMITED BY SIZE
+                      WS-VEHICLE-YEAR  DELIMITED BY SIZE
+                   INTO PT-VEHICLE-KEY-WS (PT-IDX)
+               END-STRING
+               MOVE WS-PART-NUMBER   TO PT-PART-NUMBER-WS (PT-IDX)
+               MOVE WS-PART-NAME     TO PT-PART-NAME-WS (PT-IDX)
+           ELSE
+               DISPLAY '*** PART TABLE FULL - ENTRY REJECTED '
+                          WS-PART-NUMBER
+           END-IF.
+       160-EXIT.
+           EXIT.
+
+       220-LOOKUP-PART-QTY.
+           MOVE ZERO TO PART-QTY-FOUND-WS.
+           SET POQ-IDX TO 1.
+           PERFORM 240-ADD-MATCHING-QTY THRU 240-EXIT
+               VARYING POQ-IDX FROM 1 BY 1
+                   UNTIL POQ-IDX > PO-QTY-TABLE-COUNT-WS.
+       220-EXIT.
+           EXIT.
+
+       240-ADD-MATCHING-QTY.
+           IF POQ-PART-NUMBER-WS (POQ-IDX) = WS-LOOKUP-PART-NUMBER-WS
+               ADD POQ-QUANTITY-WS (POQ-IDX) TO PART-QTY-FOUND-WS
+           END-IF.
+       240-EXIT.
+           EXIT.
+
+      * Selection sort over PART-TABLE-WS by vehicle key, the same
+      * shape BOMXPLOD uses to sort its where-used table, so
+      * 700-PRINT-PARTS can control-break on vehicle make/model/year
+      * contiguously even though PARTMSTR itself arrives in
+      * part-number order.
+       600-SORT-PARTS.
+           MOVE "600-SORT-PARTS" TO PARA-NAME.
+           PERFORM 620-SORT-PASS THRU 620-EXIT
+               VARYING PT-IDX FROM 1 BY 1
+                   UNTIL PT-IDX NOT < PART-TABLE-COUNT-WS.
+       600-EXIT.
+           EXIT.
+
+       620-SORT-PASS.
+           SET PT-IDX2 TO PT-IDX.
+           SET PT-IDX2 UP BY 1.
+           PERFORM 640-COMPARE-AND-SWAP THRU 640-EXIT
+               VARYING PT-IDX2 FROM PT-IDX2 BY 1
+                   UNTIL PT-IDX2 > PART-TABLE-COUNT-WS.
+       620-EXIT.
+           EXIT.
+
+       640-COMPARE-AND-SWAP.
+           IF PT-VEHICLE-KEY-WS (PT-IDX2) <
+              PT-VEHICLE-KEY-WS (PT-IDX)
+               PERFORM 660-SWAP-ENTRIES THRU 660-EXIT
+           END-IF.
+       640-EXIT.
+           EXIT.
+
+       660-SWAP-ENTRIES.
+           MOVE PT-ENTRY (PT-IDX)  TO PT-SWAP-HOLD-WS.
+           MOVE PT-ENTRY (PT-IDX2) TO PT-ENTRY (PT-IDX).
+           MOVE PT-SWAP-HOLD-WS    TO PT-ENTRY (PT-IDX2).
+       660-EXIT.
+           EXIT.
+
+       700-PRINT-PARTS.
+           MOVE "700-PRINT-PARTS" TO PARA-NAME.
+           IF PART-TABLE-COUNT-WS > ZERO
+               MOVE SPACES TO HOLD-VEHICLE-KEY-WS
+               SET PT-IDX TO 1
+               PERFORM 720-PRINT-ONE-ENTRY THRU 720-EXIT
+                   VARYING PT-IDX FROM 1 BY 1
+                       UNTIL PT-IDX > PART-TABLE-COUNT-WS
+           END-IF.
+       700-EXIT.
+           EXIT.
+
+       720-PRINT-ONE-ENTRY.
+           IF PT-VEHICLE-KEY-WS (PT-IDX) NOT = HOLD-VEHICLE-KEY-WS
+               MOVE PT-VEHICLE-MAKE-WS (PT-IDX)
+                                        TO HOLD-VEHICLE-MAKE-WS
+               MOVE PT-VEHICLE-MODEL-WS (PT-IDX)
+                                        TO HOLD-VEHICLE-MODEL-WS
+               MOVE PT-VEHICLE-YEAR-WS (PT-IDX)
+                                        TO HOLD-VEHICLE-YEAR-WS
+               PERFORM 500-WRITE-VEHICLE-HEADING THRU 500-EXIT
+           END-IF.
+           MOVE PT-PART-NUMBER-WS (PT-IDX) TO WS-LOOKUP-PART-NUMBER-WS.
+           PERFORM 220-LOOKUP-PART-QTY THRU 220-EXIT.
+           MOVE PT-PART-NUMBER-WS (PT-IDX) TO PX-PART-NUMBER.
+           MOVE PT-PART-NAME-WS (PT-IDX)   TO PX-PART-NAME.
+           MOVE PART-QTY-FOUND-WS          TO PX-OPEN-PO-QTY.
+           WRITE PARTXRPT-REC FROM PARTXRPT-LINE.
+       720-EXIT.
+           EXIT.
+
+       500-WRITE-VEHICLE-HEADING.
+           MOVE HOLD-VEHICLE-MAKE-WS TO HDG-MAKE.
+           MOVE HOLD-VEHICLE-MODEL-WS TO HDG-MODEL.
+           MOVE HOLD-VEHICLE-YEAR-WS TO HDG-YEAR.
+           WRITE PARTXRPT-REC FROM PARTXRPT-HEADING-1.
+           WRITE PARTXRPT-REC FROM PARTXRPT-HEADING-2.
+       500-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT PARTMSTR.
+           OPEN INPUT POFILE.
+           OPEN OUTPUT PARTXRPT.
+       800-EXIT.
+           EXIT.
+
+       850-CLOSE-FILES.
+           MOVE "850-CLOSE-FILES" TO PARA-NAME.
+           CLOSE PARTMSTR, POFILE, PARTXRPT.
+       850-EXIT.
+           EXIT.
+
+       900-READ-PARTMSTR.
+           READ PARTMSTR NEXT
+               AT END MOVE "N" TO MORE-PARTS-SW
+               GO TO 900-EXIT
+           END-READ.
+       900-EXIT.
+           EXIT.
+
+       950-READ-POFILE.
+           SET POQ-IDX TO PO-QTY-TABLE-COUNT-WS.
+           SET POQ-IDX UP BY 1.
+           READ POFILE
+               AT END MOVE "N" TO MORE-POFILE-SW
+               GO TO 950-EXIT
+           END-READ.
+           MOVE PF-PART-NUMBER TO POQ-PART-NUMBER-WS (POQ-IDX).
+           MOVE PF-QUANTITY    TO POQ-QUANTITY-WS (POQ-IDX).
+           ADD 1 TO PO-QTY-TABLE-COUNT-WS.
+       950-EXIT.
+           EXIT.
+
+       999-CLEANUP.
+           MOVE "999-CLEANUP" TO PARA-NAME.
+           PERFORM 850-CLOSE-FILES THRU 850-EXIT.
+           DISPLAY "NORMAL END OF JOB".
+       999-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           DISPLAY "*** ABNORMAL END OF JOB - PARTXREF ***"
+               UPON CONSOLE.
+           PERFORM 850-CLOSE-FILES THRU 850-EXIT.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
