@@ -4,49 +4,691 @@
        ENVIRONMENT DIVISION.
 
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOSPIN    ASSIGN TO HOSPIN.
+           SELECT HOSPOUT   ASSIGN TO HOSPOUT.
+           SELECT PATSRCH   ASSIGN TO PATSRCH
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS PATSRCH-ST.
+           SELECT WARDFILE  ASSIGN TO WARDFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WARDFILE-ST.
+           SELECT PATERR    ASSIGN TO PATERR
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS PATERR-ST.
+           SELECT SYSOUT    ASSIGN TO SYSOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS SYSOUT-ST.
+           SELECT PATMSTR   ASSIGN TO PATMSTR
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS PATMSTR-KEY
+                  FILE STATUS IS PATMSTR-STATUS.
+           SELECT PATPERSN  ASSIGN TO PATPERSN
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS PATPERSN-KEY
+                  FILE STATUS IS PATPERSN-STATUS.
+           SELECT DLYCHRG   ASSIGN TO DLYCHRG
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS DLYCHRG-ST.
+           SELECT HOSPCKPT  ASSIGN TO HOSPCKPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS HOSPCKPT-ST.
+           SELECT AUDITLOG  ASSIGN TO AUDITLOG
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS AUDITLOG-ST.
+           SELECT RUNPARM   ASSIGN TO RUNPARM
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS RUNPARM-ST.
 
+       DATA DIVISION.
        FILE SECTION.
        FD  HOSPIN
-           DATA RECORD IS HOSPIN-REC
+           DATA RECORD IS HOSPIN-REC.
        01  HOSPIN-REC                           PIC X(80).
 
        FD  HOSPOUT
-           DATA RECORD IS HOSPOUT-REC
+           DATA RECORD IS HOSPOUT-REC.
        01  HOSPOUT-REC                          PIC X(80).
 
+       FD  PATSRCH
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PATSRCH-REC                          PIC X(80).
+
+       FD  WARDFILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-REC                              PIC X(132).
+
+       FD  PATERR
+           RECORD CONTAINS 132 CHARACTERS.
+       01  INPATIENT-DAILY-REC-ERR.
+           05 PATERR-PATIENT-ID                 PIC X(09).
+           05 FILLER                            PIC X(02) VALUE SPACES.
+           05 PATERR-WARD-NBR                   PIC X(04).
+           05 FILLER                            PIC X(02) VALUE SPACES.
+           05 PATERR-ROOM-ID                    PIC X(04).
+           05 FILLER                            PIC X(02) VALUE SPACES.
+           05 ERR-MSG                           PIC X(40).
+           05 FILLER                            PIC X(69).
+
+       FD  SYSOUT
+           RECORD CONTAINS 88 CHARACTERS.
+       01  SYSOUT-REC                           PIC X(88).
+
+       FD  PATMSTR
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY PATMSTR.
+
+       FD  PATPERSN
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PATPERSN-REC.
+           05 PATPERSN-KEY                      PIC X(09).
+           05 PATPERSN-LAST-NAME                PIC X(20).
+           05 PATPERSN-MIDINIT                  PIC X(01).
+           05 PATPERSN-FIRST-NAME               PIC X(15).
+           05 FILLER                            PIC X(35).
+
+       FD  DLYCHRG
+           RECORD CONTAINS 80 CHARACTERS.
+       01  DLYCHRG-REC.
+           05 DC-PATIENT-ID                     PIC X(09).
+           05 DC-ROOM-CHARGE                    PIC 9(07)V99.
+           05 DC-EQUIPMENT-CHARGE                PIC 9(07)V99.
+           05 DC-DAILY-COMMENTS                  PIC X(30).
+           05 FILLER                            PIC X(14).
+
+       FD  HOSPCKPT
+           RECORD CONTAINS 9 CHARACTERS.
+       01  CHKPT-REC                             PIC 9(9).
+
+       FD  AUDITLOG
+           RECORD CONTAINS 56 CHARACTERS.
+       COPY AUDITLOG.
+
+       FD  RUNPARM
+           RECORD CONTAINS 20 CHARACTERS.
+       COPY RUNPARM.
+
        WORKING-STORAGE SECTION.
 
+      * Standard DB2 SQL communications area (expansion of the
+      * DB2 precompiler's EXEC SQL INCLUDE SQLCA).
+       01  SQLCA.
+           05 SQLCAID                           PIC X(8).
+           05 SQLCABC                           PIC S9(9) COMP.
+           05 SQLCODE                           PIC S9(9) COMP.
+           05 SQLERRM.
+               49 SQLERRML                      PIC S9(4) COMP.
+               49 SQLERRMC                      PIC X(70).
+           05 SQLERRP                           PIC X(8).
+           05 SQLERRD OCCURS 6 TIMES            PIC S9(9) COMP.
+           05 SQLWARN.
+               10 SQLWARN0                      PIC X(1).
+               10 SQLWARN1                      PIC X(1).
+               10 SQLWARN2                      PIC X(1).
+               10 SQLWARN3                      PIC X(1).
+               10 SQLWARN4                      PIC X(1).
+               10 SQLWARN5                      PIC X(1).
+               10 SQLWARN6                      PIC X(1).
+               10 SQLWARN7                      PIC X(1).
+           05 SQLEXT                            PIC X(8).
+
            COPY CLAIMREC.
 
-       01  PROGRAM-SWITCHES
-           05 REINSURANCE
-           05 INSURED-SUB
-           05 CLAIMFILE-EOF
-                88 NO-MORE-CLAIMS   VALUE T.
-           05 CLAIMFILE-ST
-                88 CLAIMFILE-OK
-           05 PRINTFILE-ST
-                88 PRINTFILE-OK
-           05 BENEFIT-PERIOD
+      * DB2 host-variable structures (DCLGEN output) for the ward,
+      * room, and bed tables queried in 250/350-GET-*-DATA.
+       01  DCLWARD-CODES.
+           05 WARD-ID                           PIC X(04).
+           05 PRIMARY-PHYSICIAN-ID              PIC X(09).
+           05 NUMBER-OF-BEDS                    PIC S9(03) COMP.
+           05 BASE-ROOM-CHARGE                  PIC S9(07)V99 COMP-3.
+
+       77  WS-WARD-DUP-COUNT                    PIC S9(04) COMP
+                  VALUE ZERO.
+
+       01  DCLROOM-DATA.
+           05 WARD-ID                           PIC X(04).
+           05 ROOM-ID                           PIC X(04).
+           05 PRIVATE                           PIC S9(01) COMP.
+           05 SEMI-PRIVATE                      PIC S9(01) COMP.
+           05 NUMBER-OF-BEDS                    PIC S9(03) COMP.
+           05 SPECIAL-EQUIPMENT                 PIC X(20).
+
+       01  DCLHOSP-BED.
+           05 WARD-ID                           PIC X(04).
+           05 ROOM-IDB                          PIC X(04).
+           05 BED-IDENTITY                      PIC X(04).
+
+      * In-memory ward-data cache: rows already fetched from
+      * DDS0001.WARD_DATA this run, keyed by WARD-ID, so a repeat
+      * ward break on the sorted extract does not re-issue the SELECT.
+       01  WARD-CACHE-TABLE.
+           05 WARD-CACHE-COUNT                  PIC 9(03)  VALUE ZERO.
+           05 WARD-CACHE-ENTRY OCCURS 0 TO 200 TIMES
+                  DEPENDING ON WARD-CACHE-COUNT
+                  INDEXED BY WARD-CACHE-IDX.
+               10 WC-WARD-ID                    PIC X(04).
+               10 WC-PRIMARY-PHYSICIAN-ID       PIC X(09).
+               10 WC-SUPERVISE-NURSE-ID         PIC X(09).
+               10 WC-NUMBER-OF-BEDS             PIC S9(03) COMP.
+               10 WC-BASE-ROOM-CHARGE           PIC S9(07)V99 COMP-3.
+
+      * Physician workload accumulator: patient count and total base
+      * room charge per PRIMARY-PHYSICIAN-ID across the whole run.
+       01  PHYS-WORKLOAD-TABLE.
+           05 PHYS-WORKLOAD-COUNT               PIC 9(03)  VALUE ZERO.
+           05 PHYS-WORKLOAD-ENTRY OCCURS 0 TO 200 TIMES
+                  DEPENDING ON PHYS-WORKLOAD-COUNT
+                  INDEXED BY PHYS-WORKLOAD-IDX.
+               10 PW-PHYSICIAN-ID               PIC X(09).
+               10 PW-PATIENT-COUNT               PIC 9(07) COMP.
+               10 PW-TOTAL-ROOM-CHARGE           PIC S9(09)V99 COMP-3.
+
+       01  PROGRAM-SWITCHES.
+           05 REINSURANCE                       PIC XX     VALUE SPACES.
+           05 INSURED-SUB                       PIC 9(04)  VALUE ZERO.
+           05 CLAIMFILE-EOF                     PIC X(1)   VALUE 'N'.
+               88 NO-MORE-CLAIMS                           VALUE 'Y'.
+           05 CLAIMFILE-ST                      PIC X(2).
+               88 CLAIMFILE-OK                             VALUE '00'.
+           05 PRINTFILE-ST                      PIC X(2).
+               88 PRINTFILE-OK                             VALUE '00'.
+           05 BENEFIT-PERIOD                    PIC X(1).
+
+       01  FLAGS-AND-SWITCHES.
+           05 ERROR-FOUND-SW                    PIC X(01)  VALUE 'N'.
+               88 ERROR-FOUND                              VALUE 'Y'.
+           05 MORE-WARD-DATA-SW                 PIC X(01)  VALUE 'Y'.
+               88 NO-MORE-PATIENTS                         VALUE 'N'.
+           05 TRLR-REC-FOUND-SW                 PIC X(01)  VALUE 'N'.
+               88 TRLR-REC-FOUND                           VALUE 'Y'.
+           05 WARD-CACHE-FOUND-SW               PIC X(01)  VALUE 'N'.
+               88 WARD-CACHE-FOUND                          VALUE 'Y'.
+           05 PHYS-FOUND-SW                      PIC X(01)  VALUE 'N'.
+               88 PHYS-FOUND                                VALUE 'Y'.
+
+       01  FILE-STATUS-WS.
+           05 PATSRCH-ST                        PIC X(02).
+               88 PATSRCH-OK                               VALUE '00'.
+           05 WARDFILE-ST                       PIC X(02).
+               88 WARDFILE-OK                              VALUE '00'.
+           05 PATERR-ST                         PIC X(02).
+               88 PATERR-OK                                VALUE '00'.
+           05 SYSOUT-ST                         PIC X(02).
+               88 SYSOUT-OK                                VALUE '00'.
+           05 PATMSTR-STATUS                    PIC X(02).
+               88 PATMSTR-FOUND                            VALUE '00'.
+           05 PATPERSN-STATUS                   PIC X(02).
+               88 PATPERSN-FOUND                           VALUE '00'.
+           05 DLYCHRG-ST                        PIC X(02).
+               88 DLYCHRG-OK                               VALUE '00'.
+           05 HOSPCKPT-ST                       PIC X(02).
+               88 HOSPCKPT-OK                              VALUE '00'.
+           05 AUDITLOG-ST                       PIC X(02).
+               88 AUDITLOG-OK                              VALUE '00'.
+           05 RUNPARM-ST                        PIC X(02).
+               88 RUNPARM-OK                               VALUE '00'.
+
+       01  INPATIENT-DAILY-REC.
+           05 PATIENT-RECORD-TYPE               PIC X(01).
+               88 DETAIL-REC                               VALUE '1'.
+               88 TRAILER-REC                              VALUE '9'.
+           05 PATIENT-DETAIL-DATA.
+               10 PATIENT-ID                    PIC X(09).
+               10 WARD-NBR                      PIC X(04).
+               10 ROOM-IDENTITY                 PIC X(04).
+               10 DAILY-CHARGES-COMMENTS        PIC X(30).
+               10 FILLER                        PIC X(32).
+           05 PATIENT-TRAILER-DATA REDEFINES PATIENT-DETAIL-DATA.
+               10 IN-RECORD-COUNT               PIC 9(07).
+               10 IN-BASE-ROOM-CHARGE           PIC 9(07)V99.
+               10 IN-TOTAL-ROOM-CHARGE          PIC 9(09)V99.
+               10 IN-EQUIPMENT-CHARGES          PIC 9(07)V99.
+               10 FILLER                        PIC X(43).
+
+       01  WS-TRAILER-REC                       PIC X(80).
+
+       01  PATIENT-MASTER-REC.
+           05 PM-PATIENT-KEY                    PIC X(09).
+           05 DATE-ADMIT                        PIC 9(08).
+           05 DIAGNOSTIC-CODE-PRIMARY           PIC X(06).
+           05 BED-IDENTITY-PRIMARY              PIC X(04).
+           05 FILLER                            PIC X(53).
+
+       01  PATIENT-PERSONAL-MASTER-REC.
+           05 PP-PATIENT-KEY                    PIC X(09).
+           05 LAST-NAME                         PIC X(20).
+           05 MIDINIT                           PIC X(01).
+           05 FIRST-NAME                        PIC X(15).
+           05 FILLER                            PIC X(35).
+
+       01  COUNTERS-AND-ACCUMULATORS-WS.
+           05 PAT-RECORDS-READ                  PIC 9(07)  VALUE ZERO.
+           05 PAT-RECORDS-IN-ERROR              PIC 9(07)  VALUE ZERO.
+           05 RECORDS-WRITTEN                   PIC 9(07)  VALUE ZERO.
+           05 WS-NBR-DIAG-CODES                 PIC 9(05)  VALUE ZERO.
+           05 WS-PAGES                          PIC 9(05)  VALUE ZERO.
+           05 WS-LINES                          PIC 9(03)  VALUE ZERO.
+           05 WS-BASE-ROOM-CHARGE               PIC 9(07)V99 VALUE ZERO.
+           05 WS-TOTAL-ROOM-CHARGE              PIC 9(09)V99 VALUE ZERO.
+           05 WS-EQUIPMENT-COST                 PIC 9(07)V99 VALUE ZERO.
+           05 RECON-EXPECTED-COUNT-WS           PIC S9(07) VALUE ZERO.
+           05 RECON-ACTUAL-COUNT-WS             PIC S9(07) VALUE ZERO.
+           05 RECON-DIFFERENCE-WS               PIC S9(07) VALUE ZERO.
+           05 CENSUS-WARD-PATIENT-COUNT         PIC 9(05)  VALUE ZERO.
+           05 CENSUS-ROOM-PATIENT-COUNT         PIC 9(05)  VALUE ZERO.
+           05 CENSUS-WARD-BEDS-WS               PIC 9(05)  VALUE ZERO.
+           05 NURSE-RATIO-WS                    PIC 9(03)  VALUE ZERO.
+           05 CENSUS-ROOM-BEDS-WS               PIC 9(05)  VALUE ZERO.
+
+       01  CHECKPOINT-WS.
+           05 CHECKPOINT-INTERVAL-WS            PIC 9(05)  VALUE 01000.
+           05 RESTART-COUNT-WS                  PIC 9(09)  VALUE ZERO.
+           05 CHKPT-SKIP-CTR-WS                 PIC 9(09)  VALUE ZERO.
+           05 CHKPT-REMAINDER-WS                PIC 9(05)  VALUE ZERO.
+           05 RESTARTING-SW                     PIC X(01)  VALUE 'N'.
+              88 RESTARTING-RUN                            VALUE 'Y'.
+           05 SKIP-REPLAY-SW                    PIC X(01)  VALUE 'N'.
+              88 SKIP-REPLAY                               VALUE 'Y'.
+
+       01  PATSRCH-VALIDATE-WS.
+           05 PATSRCH-VALIDATE-RECNO-WS         PIC 9(07)  VALUE ZERO.
+           05 PATSRCH-VALIDATE-BADCNT-WS        PIC 9(07)  VALUE ZERO.
+           05 PATSRCH-VALIDATE-EOF-SW           PIC X(01)  VALUE 'N'.
+              88 PATSRCH-VALIDATE-EOF                      VALUE 'Y'.
+
+       01  CONTROL-BREAK-FIELDS-WS.
+           05 HOLD-WARD-ID                      PIC X(04)  VALUE SPACES.
+           05 HOLD-ROOM-NBR                     PIC X(04)  VALUE SPACES.
+           05 HOLD-PHYS-ID                      PIC X(09)  VALUE SPACES.
+
+       01  ABEND-FIELDS-WS.
+           05 PARA-NAME                         PIC X(25)  VALUE SPACES.
+           05 ABEND-REASON                      PIC X(45)  VALUE SPACES.
+           05 EXPECTED-VAL                      PIC X(09)  VALUE SPACES.
+           05 ACTUAL-VAL                        PIC X(09)  VALUE SPACES.
+
+       01  ABEND-SUMMARY-HDR.
+           05 FILLER                            PIC X(22)
+                  VALUE '*** ABEND SUMMARY ***'.
+
+       01  ABEND-SUMMARY-LINE-1.
+           05 FILLER                            PIC X(11)
+                  VALUE 'PARAGRAPH: '.
+           05 AR-PARA-NAME                      PIC X(25).
+
+       01  ABEND-SUMMARY-LINE-2.
+           05 FILLER                            PIC X(08)
+                  VALUE 'REASON: '.
+           05 AR-ABEND-REASON                   PIC X(45).
+
+       01  ABEND-SUMMARY-LINE-3.
+           05 FILLER                            PIC X(10)
+                  VALUE 'EXPECTED: '.
+           05 AR-EXPECTED-VAL                   PIC X(09).
+           05 FILLER                            PIC X(04) VALUE SPACES.
+           05 FILLER                            PIC X(08)
+                  VALUE 'ACTUAL: '.
+           05 AR-ACTUAL-VAL                     PIC X(09).
+
+       01  ABEND-SUMMARY-LINE-4.
+           05 FILLER                            PIC X(22)
+                  VALUE 'PATIENTS READ SO FAR: '.
+           05 AR-PAT-RECORDS-READ                PIC ZZZ,ZZ9.
+
+       77  SUPERVISE-NURSE-ID                   PIC X(09)  VALUE SPACES.
+       77  PHYS-O                               PIC X(09)  VALUE SPACES.
+       77  NURSE-O                              PIC X(09)  VALUE SPACES.
+      * Max patients one supervising nurse can safely carry on a
+      * ward before the census report flags it understaffed.
+       77  NURSE-RATIO-THRESHOLD-WS             PIC 9(03)  VALUE 008.
+       77  EQUIPMENT-SURCHARGE-WS               PIC 9(05)V99
+                  VALUE 50.00.
+       77  PW-AVG-CHARGE-WS                     PIC S9(07)V99 COMP-3
+                  VALUE ZERO.
+
+       01  WS-CURRENT-DATE-FIELDS.
+           05 WS-CURRENT-YEAR                   PIC X(04).
+           05 WS-CURRENT-MONTH                  PIC X(02).
+           05 WS-CURRENT-DAY                    PIC X(02).
+           05 FILLER                            PIC X(13).
+
+       01  WS-BLANK-LINE                        PIC X(132) VALUE SPACES.
+
+       01  WS-HDR-REC.
+           05 FILLER                            PIC X(20)  VALUE SPACES.
+           05 FILLER                            PIC X(28)
+                  VALUE 'DAILY INPATIENT WARD REPORT'.
+           05 FILLER                            PIC X(07) VALUE SPACES.
+           05 FILLER                            PIC X(05) VALUE 'DATE:'.
+           05 HDR-MM                            PIC X(02).
+           05 FILLER                            PIC X(01) VALUE '/'.
+           05 HDR-DD                            PIC X(02).
+           05 FILLER                            PIC X(01) VALUE '/'.
+           05 HDR-YY                            PIC X(04).
+           05 FILLER                            PIC X(08) VALUE SPACES.
+           05 FILLER                            PIC X(05) VALUE 'PAGE:'.
+           05 PAGE-NBR-O                        PIC ZZZ9.
+
+       01  WS-WARD-RPT-REC.
+           05 FILLER                            PIC X(05) VALUE 'WARD:'.
+           05 WARD-O                            PIC X(04).
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(11)
+                  VALUE 'PHYSICIAN: '.
+           05 WARD-PHYS-O                       PIC X(09).
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(07)
+                  VALUE 'NURSE: '.
+           05 WARD-NURSE-O                      PIC X(09).
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(06)
+                  VALUE 'BEDS: '.
+           05 BEDS-O                            PIC ZZ9.
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(13)
+                  VALUE 'ROOM CHARGE: '.
+           05 ROOM-CHARGE-O                     PIC $$$,$$9.99.
+
+       01  WS-ROOM-RPT-REC.
+           05 FILLER                            PIC X(05) VALUE 'ROOM:'.
+           05 ROOM-O                            PIC X(04).
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 ROOM-TYPE                         PIC X(13).
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(11)
+                  VALUE 'PHYSICIAN: '.
+           05 ROOM-PHYS-O                       PIC X(09).
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(07)
+                  VALUE 'NURSE: '.
+           05 ROOM-NURSE-O                      PIC X(09).
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(06)
+                  VALUE 'BEDS: '.
+           05 BEDS-O                            PIC ZZ9.
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(14)
+                  VALUE 'SPECIAL EQUIP:'.
+           05 SPECIAL-EQUIP-O                   PIC X(20).
+
+       01  WS-BED-PATIENT-DETAIL.
+           05 FILLER                            PIC X(05) VALUE 'BED: '.
+           05 BED-O                             PIC X(04).
+           05 FILLER                            PIC X(02) VALUE SPACES.
+           05 LAST-NAME-O                       PIC X(20).
+           05 FILLER                            PIC X(01) VALUE SPACES.
+           05 FIRST-NAME-O                      PIC X(15).
+           05 FILLER                            PIC X(01) VALUE SPACES.
+           05 MIDINIT-O                         PIC X(01).
+           05 FILLER                            PIC X(02) VALUE SPACES.
+           05 ADMIT-DATE-O                      PIC 9(08).
+           05 FILLER                            PIC X(02) VALUE SPACES.
+           05 DIAGNOSIS-O                       PIC X(06).
+           05 FILLER                            PIC X(02) VALUE SPACES.
+           05 DAILY-COMMENTS-O                  PIC X(30).
+
+       01  PATERR-HEADING-1.
+           05 FILLER                            PIC X(29)
+                  VALUE 'INPATIENT WARD EXCEPTION LOG'.
 
+       01  PATERR-HEADING-2.
+           05 FILLER                            PIC X(11)
+                  VALUE 'PATIENT ID'.
+           05 FILLER                            PIC X(06) VALUE 'WARD'.
+           05 FILLER                            PIC X(06) VALUE 'ROOM'.
+           05 FILLER                            PIC X(13)
+                  VALUE 'ERROR MESSAGE'.
 
+       01  PATERR-COUNT-LINE.
+           05 FILLER                            PIC X(18)
+                  VALUE 'TOTAL EXCEPTIONS: '.
+           05 PATERR-COUNT-O                    PIC ZZZ,ZZ9.
+
+       01  WS-RECON-HDR-LINE.
+           05 FILLER                            PIC X(35)
+                  VALUE 'TRAILER RECORD CONTROL TOTALS'.
+
+       01  WS-RECON-DETAIL-LINE.
+           05 FILLER                            PIC X(18)
+                  VALUE 'RECORDS EXPECTED:'.
+           05 RECON-EXPECTED-O                  PIC ZZZ,ZZ9.
+           05 FILLER                            PIC X(04) VALUE SPACES.
+           05 FILLER                            PIC X(13)
+                  VALUE 'RECORDS READ:'.
+           05 RECON-ACTUAL-O                    PIC ZZZ,ZZ9.
+           05 FILLER                            PIC X(04) VALUE SPACES.
+           05 FILLER                            PIC X(11)
+                  VALUE 'DIFFERENCE:'.
+           05 RECON-DIFF-O                      PIC -ZZZ,ZZ9.
+           05 FILLER                            PIC X(04) VALUE SPACES.
+           05 FILLER                            PIC X(07)
+                  VALUE 'STATUS:'.
+           05 RECON-STATUS-O                    PIC X(15).
+
+       01  WS-WARD-CENSUS-LINE.
+           05 FILLER                            PIC X(12)
+                  VALUE 'WARD CENSUS:'.
+           05 CENSUS-WARD-ID-O                  PIC X(04).
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(10)
+                  VALUE 'PATIENTS: '.
+           05 CENSUS-WARD-COUNT-O                PIC ZZ9.
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(06)
+                  VALUE 'BEDS: '.
+           05 CENSUS-WARD-BEDS-O                PIC ZZ9.
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 CENSUS-WARD-STATUS-O              PIC X(17).
+
+       01  WS-NURSE-RATIO-LINE.
+           05 FILLER                            PIC X(13)
+                  VALUE 'NURSE RATIO: '.
+           05 RATIO-WARD-ID-O                   PIC X(04).
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(07)
+                  VALUE 'NURSE: '.
+           05 RATIO-NURSE-ID-O                  PIC X(09).
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(07)
+                  VALUE 'RATIO: '.
+           05 RATIO-VALUE-O                     PIC ZZ9.
+           05 FILLER                            PIC X(02) VALUE ':1'.
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 RATIO-STATUS-O                    PIC X(19).
+
+       01  WS-ROOM-CENSUS-LINE.
+           05 FILLER                            PIC X(12)
+                  VALUE 'ROOM CENSUS:'.
+           05 CENSUS-ROOM-ID-O                  PIC X(04).
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(10)
+                  VALUE 'PATIENTS: '.
+           05 CENSUS-ROOM-COUNT-O                PIC ZZ9.
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(06)
+                  VALUE 'BEDS: '.
+           05 CENSUS-ROOM-BEDS-O                PIC ZZ9.
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 CENSUS-ROOM-STATUS-O              PIC X(17).
+
+       01  WS-PHYS-WORKLOAD-HDR.
+           05 FILLER                            PIC X(30)
+                  VALUE 'PHYSICIAN WORKLOAD SUMMARY'.
+
+       01  WS-PHYS-WORKLOAD-LINE.
+           05 FILLER                            PIC X(12)
+                  VALUE 'PHYSICIAN: '.
+           05 PW-PHYS-O                          PIC X(09).
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(10)
+                  VALUE 'PATIENTS: '.
+           05 PW-COUNT-O                         PIC ZZZ,ZZ9.
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(14)
+                  VALUE 'TOTAL CHARGE: '.
+           05 PW-TOTAL-O                         PIC $$$,$$9.99.
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(16)
+                  VALUE 'AVERAGE CHARGE: '.
+           05 PW-AVG-O                           PIC $$$,$$9.99.
+
+      *
        PROCEDURE DIVISION.
            PERFORM 000-HOUSEKEEPING.
-           PERFORM 100-MAINLINE.
-                   UNTIL NO-MORE-PATIENTS.
+           PERFORM 100-MAINLINE
+               UNTIL NO-MORE-PATIENTS.
            PERFORM 999-CLEANUP THRU 999-EXIT.
-           MOVE +0 TO RETURN-CODE.
+           IF RECON-DIFFERENCE-WS = ZERO
+               MOVE +0 TO RETURN-CODE
+           ELSE
+               MOVE +4 TO RETURN-CODE
+           END-IF.
            GOBACK.
 
+       160-CHECK-RESTART.
+           MOVE "160-CHECK-RESTART" TO PARA-NAME.
+           OPEN INPUT HOSPCKPT
+           IF HOSPCKPT-OK
+              READ HOSPCKPT INTO CHKPT-REC
+                 AT END
+                    MOVE ZERO TO CHKPT-REC
+              END-READ
+              CLOSE HOSPCKPT
+              MOVE CHKPT-REC TO RESTART-COUNT-WS
+              IF RESTART-COUNT-WS > ZERO
+                 MOVE 'Y' TO RESTARTING-SW
+                 DISPLAY 'RESTARTING PATSRCH AFTER RECORD '
+                                                    RESTART-COUNT-WS
+                 MOVE 'Y' TO SKIP-REPLAY-SW
+                 PERFORM 165-SKIP-WARD-DATA THRU 165-EXIT
+                    UNTIL PAT-RECORDS-READ >= RESTART-COUNT-WS
+                       OR NO-MORE-PATIENTS
+                 MOVE 'N' TO SKIP-REPLAY-SW
+              END-IF
+           ELSE
+              DISPLAY 'NO CHECKPOINT FOUND - STARTING AT RECORD ONE'.
+       160-EXIT.
+           EXIT.
+
+      *  Fast-forwards past records already reflected in the last
+      *  checkpoint. Runs the same control-break/accumulator logic
+      *  100-MAINLINE runs for a normal record (200/300/400's DB2
+      *  lookups, ward/room/physician-workload accumulators, and
+      *  HOLD-WARD-ID/HOLD-ROOM-NBR maintenance all included) so the
+      *  totals a restarted run produces match a from-scratch run;
+      *  only the physical report WRITEs are suppressed, via
+      *  SKIP-REPLAY-SW, since those lines were already written by
+      *  the run being restarted.
+       165-SKIP-WARD-DATA.
+           PERFORM 900-READ-WARD-DATA THRU 900-EXIT.
+           IF NOT NO-MORE-PATIENTS
+               PERFORM 110-MAINLINE-CORE THRU 110-EXIT
+           END-IF.
+       165-EXIT.
+           EXIT.
+
+       175-WRITE-CHECKPOINT.
+           MOVE "175-WRITE-CHECKPOINT" TO PARA-NAME.
+           MOVE PAT-RECORDS-READ TO CHKPT-REC.
+           OPEN OUTPUT HOSPCKPT.
+           WRITE CHKPT-REC.
+           CLOSE HOSPCKPT.
+           DISPLAY 'CHECKPOINT WRITTEN AT RECORD ' PAT-RECORDS-READ.
+       175-EXIT.
+           EXIT.
+
+       180-RESET-CHECKPOINT.
+           MOVE "180-RESET-CHECKPOINT" TO PARA-NAME.
+           MOVE ZERO TO CHKPT-REC.
+           OPEN OUTPUT HOSPCKPT.
+           WRITE CHKPT-REC.
+           CLOSE HOSPCKPT.
+       180-EXIT.
+           EXIT.
+
+      * Lets a reprocessing run be pointed at a prior business date
+      * instead of always defaulting to today's system date. RUNPARM
+      * is written by the job driver ahead of the normal daily stream;
+      * when this program is run standalone and RUNPARM doesn't exist,
+      * the system-date values set above stand.
+       105-CHECK-RUN-PARAMETERS.
+           OPEN INPUT RUNPARM
+           IF RUNPARM-OK
+               READ RUNPARM INTO RUNPARM-REC
+                   AT END
+                       MOVE SPACE TO RP-DATE-OVERRIDE-SW
+               END-READ
+               CLOSE RUNPARM
+               IF RP-DATE-OVERRIDDEN
+                   MOVE RP-BUSINESS-DATE TO WS-CURRENT-DATE-FIELDS
+               END-IF
+           ELSE
+               DISPLAY "NO RUNPARM FILE - USING SYSTEM DATE"
+           END-IF.
+       105-EXIT.
+           EXIT.
+
+      * Pre-flight pass over PATSRCH, ahead of the real processing
+      * run, to catch a truncated or re-delimited upstream extract
+      * before it corrupts a whole day's census. Opens and closes
+      * PATSRCH on its own; 800-OPEN-FILES re-opens it fresh for
+      * the actual run below.
+       107-VALIDATE-PATIENT-LAYOUT.
+           MOVE ZERO TO PATSRCH-VALIDATE-RECNO-WS
+           MOVE ZERO TO PATSRCH-VALIDATE-BADCNT-WS
+           MOVE 'N' TO PATSRCH-VALIDATE-EOF-SW.
+           OPEN INPUT PATSRCH
+           IF NOT PATSRCH-OK
+               MOVE "PATIENT SOURCE FILE PROBLEM" TO ABEND-REASON
+               GO TO 1000-ABEND-RTN.
+           PERFORM 109-VALIDATE-PATIENT-RECORD
+               UNTIL PATSRCH-VALIDATE-EOF.
+           CLOSE PATSRCH.
+           IF PATSRCH-VALIDATE-BADCNT-WS > ZERO
+               MOVE "PATSRCH FAILED LAYOUT VALIDATION" TO ABEND-REASON
+               GO TO 1000-ABEND-RTN.
+       107-EXIT.
+           EXIT.
+
+       109-VALIDATE-PATIENT-RECORD.
+           READ PATSRCH INTO INPATIENT-DAILY-REC
+               AT END
+                   MOVE 'Y' TO PATSRCH-VALIDATE-EOF-SW
+           END-READ.
+           IF NOT PATSRCH-VALIDATE-EOF
+               ADD 1 TO PATSRCH-VALIDATE-RECNO-WS
+               IF NOT PATSRCH-OK
+                   DISPLAY '*** PATSRCH RECORD '
+                       PATSRCH-VALIDATE-RECNO-WS
+                       ' LENGTH ERROR - FILE STATUS ' PATSRCH-ST
+                   ADD 1 TO PATSRCH-VALIDATE-BADCNT-WS
+               ELSE
+                   IF NOT DETAIL-REC AND NOT TRAILER-REC
+                       DISPLAY '*** PATSRCH RECORD '
+                           PATSRCH-VALIDATE-RECNO-WS
+                           ' INVALID RECORD TYPE'
+                       ADD 1 TO PATSRCH-VALIDATE-BADCNT-WS
+                   END-IF
+               END-IF
+           END-IF.
+       109-EXIT.
+           EXIT.
+
        000-HOUSEKEEPING.
            DISPLAY "HOUSEKEEPING".
       *  DATE VALUES
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS.
+           PERFORM 105-CHECK-RUN-PARAMETERS THRU 105-EXIT.
+           PERFORM 107-VALIDATE-PATIENT-LAYOUT THRU 107-EXIT.
            MOVE WS-CURRENT-YEAR  TO HDR-YY.
            MOVE WS-CURRENT-MONTH  TO HDR-MM.
            MOVE WS-CURRENT-DAY  TO HDR-DD.
+           PERFORM 801-OPEN-INPUT-FILES.
+           PERFORM 160-CHECK-RESTART THRU 160-EXIT.
            PERFORM 800-OPEN-FILES.
-           PERFORM 900-READ-WARD-DATA.
+           PERFORM 900-READ-WARD-DATA THRU 900-EXIT.
 
            IF NO-MORE-PATIENTS
                MOVE "EMPTY PATIENT INPUT FILE" TO ABEND-REASON
@@ -56,7 +698,17 @@
 
        100-MAINLINE.
            MOVE "100-MAINLINE" TO PARA-NAME.
+           PERFORM 110-MAINLINE-CORE THRU 110-EXIT.
+           PERFORM 900-READ-WARD-DATA THRU 900-EXIT.
+
+      *  Holds the control-break logic and the accumulator work it
+      *  drives, apart from the read-ahead above, so 165-SKIP-WARD-DATA
+      *  can replay it record-for-record during a restart without
+      *  disturbing the read cadence 160-CHECK-RESTART depends on.
+       110-MAINLINE-CORE.
            IF WARD-NBR IN INPATIENT-DAILY-REC NOT = HOLD-WARD-ID
+               PERFORM 784-WRITE-ROOM-CENSUS-RPT THRU 784-EXIT
+               PERFORM 782-WRITE-WARD-CENSUS-RPT THRU 782-EXIT
                PERFORM 200-NEW-WARD THRU 200-EXIT
                PERFORM 300-NEW-ROOM THRU 300-EXIT
                PERFORM 400-NEW-PATIENT THRU 400-EXIT
@@ -66,14 +718,15 @@
            ELSE
            IF ROOM-IDENTITY IN INPATIENT-DAILY-REC
                             NOT = HOLD-ROOM-NBR
+               PERFORM 784-WRITE-ROOM-CENSUS-RPT THRU 784-EXIT
                PERFORM 300-NEW-ROOM THRU 300-EXIT
                PERFORM 400-NEW-PATIENT THRU 400-EXIT
                MOVE ROOM-IDENTITY IN INPATIENT-DAILY-REC
                             TO HOLD-ROOM-NBR
            ELSE
                PERFORM 400-NEW-PATIENT THRU 400-EXIT.
-
-           PERFORM 900-READ-WARD-DATA THRU 900-EXIT.
+       110-EXIT.
+           EXIT.
 
        200-NEW-WARD.
            MOVE "200-NEW-WARD" TO PARA-NAME.
@@ -95,6 +748,18 @@
 
        250-GET-WARD-DATA.
       *    MOVE SUPERVISOR-NURSE-ID TO SUPERVISE-NURSE-ID.
+           PERFORM 255-SEARCH-WARD-CACHE THRU 255-EXIT.
+
+           IF WARD-CACHE-FOUND
+               MOVE WC-PRIMARY-PHYSICIAN-ID (WARD-CACHE-IDX)
+                                       TO PRIMARY-PHYSICIAN-ID
+               MOVE WC-SUPERVISE-NURSE-ID (WARD-CACHE-IDX)
+                                       TO SUPERVISE-NURSE-ID
+               MOVE WC-NUMBER-OF-BEDS (WARD-CACHE-IDX)
+                              TO NUMBER-OF-BEDS IN DCLWARD-CODES
+               MOVE WC-BASE-ROOM-CHARGE (WARD-CACHE-IDX)
+                            TO BASE-ROOM-CHARGE IN DCLWARD-CODES
+           ELSE
            EXEC SQL
              SELECT PRIMARY_PHYSICIAN_ID,
                     SUPERVISE_NURSE_ID,
@@ -109,10 +774,19 @@
                     :DCLWARD-CODES.BASE-ROOM-CHARGE
              FROM DDS0001.WARD_DATA
              WHERE WARD_ID = :DCLWARD-CODES.WARD-ID
-           END-EXEC.
+           END-EXEC
 
-           IF SQLCODE = -811 OR 0
-               NEXT SENTENCE
+           IF SQLCODE = -811
+               MOVE "*** DUPLICATE WARD ROW RETURNED" TO
+               ERR-MSG IN INPATIENT-DAILY-REC-ERR IN PATERR
+               MOVE "Y" TO ERROR-FOUND-SW
+               PERFORM 260-GET-WARD-DUP-COUNT THRU 260-EXIT
+               MOVE WARD-ID IN DCLWARD-CODES TO EXPECTED-VAL
+               MOVE WS-WARD-DUP-COUNT TO ACTUAL-VAL
+               PERFORM 795-WRITE-PATERR
+           ELSE
+           IF SQLCODE = 0
+               PERFORM 265-ADD-WARD-CACHE-ENTRY THRU 265-EXIT
            ELSE
            IF SQLCODE = +100
                MOVE "*** PATIENT WARD DATA IN ERROR" TO
@@ -121,7 +795,7 @@
                MOVE SQLCODE TO  EXPECTED-VAL
                MOVE PATIENT-ID IN INPATIENT-DAILY-REC
                                TO ACTUAL-VAL
-               WRITE SYSOUT-REC FROM ABEND-REC
+               PERFORM 795-WRITE-PATERR
                GO TO 250-EXIT
            ELSE
            IF SQLCODE < 0
@@ -131,19 +805,74 @@
                MOVE SQLCODE TO  EXPECTED-VAL
                MOVE PATIENT-ID IN INPATIENT-DAILY-REC
                                TO ACTUAL-VAL
-               WRITE SYSOUT-REC FROM ABEND-REC
+               PERFORM 795-WRITE-PATERR
                GO TO 1000-DB2-ERROR-RTN.
 
            MOVE WARD-ID IN DCLWARD-CODES TO WARD-O.
            MOVE PRIMARY-PHYSICIAN-ID IN DCLWARD-CODES TO PHYS-O.
+           MOVE PRIMARY-PHYSICIAN-ID IN DCLWARD-CODES TO HOLD-PHYS-ID.
            MOVE SUPERVISE-NURSE-ID TO NURSE-O.
            MOVE NUMBER-OF-BEDS IN DCLWARD-CODES
                                     TO BEDS-O IN WS-WARD-RPT-REC.
            MOVE BASE-ROOM-CHARGE IN DCLWARD-CODES TO ROOM-CHARGE-O.
+           MOVE NUMBER-OF-BEDS IN DCLWARD-CODES TO CENSUS-WARD-BEDS-WS.
+           MOVE BASE-ROOM-CHARGE IN DCLWARD-CODES
+                                    TO WS-BASE-ROOM-CHARGE.
 
        250-EXIT.
            EXIT.
 
+      *  Looks for the current ward in the in-memory cache built
+      *  from WARD_DATA rows already fetched this run.
+       255-SEARCH-WARD-CACHE.
+           MOVE "255-SEARCH-WARD-CACHE" TO PARA-NAME.
+           MOVE 'N' TO WARD-CACHE-FOUND-SW.
+           IF WARD-CACHE-COUNT = ZERO
+               GO TO 255-EXIT.
+
+           SET WARD-CACHE-IDX TO 1.
+           SEARCH WARD-CACHE-ENTRY
+               AT END
+                   MOVE 'N' TO WARD-CACHE-FOUND-SW
+               WHEN WC-WARD-ID (WARD-CACHE-IDX) =
+                               WARD-ID IN DCLWARD-CODES
+                   MOVE 'Y' TO WARD-CACHE-FOUND-SW.
+       255-EXIT.
+           EXIT.
+
+      *  Adds the row just fetched from WARD_DATA to the cache so a
+      *  later ward break for the same ward skips the SELECT.
+       265-ADD-WARD-CACHE-ENTRY.
+           MOVE "265-ADD-WARD-CACHE-ENTRY" TO PARA-NAME.
+           IF WARD-CACHE-COUNT < 200
+               ADD +1 TO WARD-CACHE-COUNT
+               SET WARD-CACHE-IDX TO WARD-CACHE-COUNT
+               MOVE WARD-ID IN DCLWARD-CODES
+                               TO WC-WARD-ID (WARD-CACHE-IDX)
+               MOVE PRIMARY-PHYSICIAN-ID
+                      TO WC-PRIMARY-PHYSICIAN-ID (WARD-CACHE-IDX)
+               MOVE SUPERVISE-NURSE-ID
+                      TO WC-SUPERVISE-NURSE-ID (WARD-CACHE-IDX)
+               MOVE NUMBER-OF-BEDS IN DCLWARD-CODES
+                      TO WC-NUMBER-OF-BEDS (WARD-CACHE-IDX)
+               MOVE BASE-ROOM-CHARGE IN DCLWARD-CODES
+                      TO WC-BASE-ROOM-CHARGE (WARD-CACHE-IDX).
+       265-EXIT.
+           EXIT.
+
+      *  Gets the actual number of WARD_DATA rows matching the
+      *  current ward, for the SQLCODE -811 exception entry.
+       260-GET-WARD-DUP-COUNT.
+           MOVE "260-GET-WARD-DUP-COUNT" TO PARA-NAME.
+           EXEC SQL
+             SELECT COUNT(*)
+             INTO :WS-WARD-DUP-COUNT
+             FROM DDS0001.WARD_DATA
+             WHERE WARD_ID = :DCLWARD-CODES.WARD-ID
+           END-EXEC.
+       260-EXIT.
+           EXIT.
+
        300-NEW-ROOM.
            MOVE "300-NEW-ROOM" TO PARA-NAME.
            MOVE "N" TO ERROR-FOUND-SW IN FLAGS-AND-SWITCHES.
@@ -188,7 +917,7 @@
                MOVE SQLCODE TO  EXPECTED-VAL
                MOVE PATIENT-ID IN INPATIENT-DAILY-REC
                                TO ACTUAL-VAL
-               WRITE SYSOUT-REC FROM ABEND-REC
+               PERFORM 795-WRITE-PATERR
                GO TO 350-EXIT
            ELSE
            IF SQLCODE < 0
@@ -198,7 +927,7 @@
                MOVE SQLCODE TO  EXPECTED-VAL
                MOVE PATIENT-ID IN INPATIENT-DAILY-REC
                                TO ACTUAL-VAL
-               WRITE SYSOUT-REC FROM ABEND-REC
+               PERFORM 795-WRITE-PATERR
                GO TO 1000-DB2-ERROR-RTN.
 
       * CUSTOM TAG
@@ -216,6 +945,14 @@
            MOVE NUMBER-OF-BEDS IN DCLWARD-CODES
                                   TO BEDS-O IN WS-ROOM-RPT-REC.
            MOVE SPECIAL-EQUIPMENT IN DCLROOM-DATA TO SPECIAL-EQUIP-O.
+           MOVE NUMBER-OF-BEDS IN DCLROOM-DATA TO CENSUS-ROOM-BEDS-WS.
+
+      *  Special equipment is descriptive text, not a charge amount;
+      *  a flat surcharge is billed whenever a room has it assigned.
+           IF SPECIAL-EQUIPMENT IN DCLROOM-DATA NOT = SPACES
+               MOVE EQUIPMENT-SURCHARGE-WS TO WS-EQUIPMENT-COST
+           ELSE
+               MOVE ZERO TO WS-EQUIPMENT-COST.
 
        350-EXIT.
            EXIT.
@@ -228,6 +965,10 @@
            MOVE PATIENT-ID IN INPATIENT-DAILY-REC TO
            PATMSTR-KEY, PATPERSN-KEY.
 
+           ADD +1 TO CENSUS-WARD-PATIENT-COUNT.
+           ADD +1 TO CENSUS-ROOM-PATIENT-COUNT.
+           PERFORM 420-ACCUM-PHYS-WORKLOAD THRU 420-EXIT.
+
            PERFORM 450-GET-PATIENT-DATA THRU 450-EXIT.
       *** SET UP PAGE HEADERS
            PERFORM 760-WRITE-PATIENT-RPT THRU 760-EXIT.
@@ -235,6 +976,36 @@
        400-EXIT.
            EXIT.
 
+      *  Accumulates this patient's room charge against the ward's
+      *  primary physician for the workload summary at 999-CLEANUP.
+       420-ACCUM-PHYS-WORKLOAD.
+           MOVE "420-ACCUM-PHYS-WORKLOAD" TO PARA-NAME.
+           MOVE 'N' TO PHYS-FOUND-SW.
+           IF PHYS-WORKLOAD-COUNT > ZERO
+               SET PHYS-WORKLOAD-IDX TO 1
+               SEARCH PHYS-WORKLOAD-ENTRY
+                   AT END
+                       MOVE 'N' TO PHYS-FOUND-SW
+                   WHEN PW-PHYSICIAN-ID (PHYS-WORKLOAD-IDX) =
+                                   HOLD-PHYS-ID
+                       MOVE 'Y' TO PHYS-FOUND-SW.
+
+           IF PHYS-FOUND
+               ADD +1 TO PW-PATIENT-COUNT (PHYS-WORKLOAD-IDX)
+               ADD WS-BASE-ROOM-CHARGE
+                   TO PW-TOTAL-ROOM-CHARGE (PHYS-WORKLOAD-IDX)
+           ELSE
+           IF PHYS-WORKLOAD-COUNT < 200
+               ADD +1 TO PHYS-WORKLOAD-COUNT
+               SET PHYS-WORKLOAD-IDX TO PHYS-WORKLOAD-COUNT
+               MOVE HOLD-PHYS-ID
+                       TO PW-PHYSICIAN-ID (PHYS-WORKLOAD-IDX)
+               MOVE +1 TO PW-PATIENT-COUNT (PHYS-WORKLOAD-IDX)
+               MOVE WS-BASE-ROOM-CHARGE
+                       TO PW-TOTAL-ROOM-CHARGE (PHYS-WORKLOAD-IDX).
+       420-EXIT.
+           EXIT.
+
        450-GET-PATIENT-DATA.
       *    MOVE SUPERVISOR-NURSE-ID TO SUPERVISE-NURSE-ID.
 
@@ -272,9 +1043,11 @@
        700-WRITE-PAGE-HDR.
            MOVE "700-WRITE-PAGE-HDR" TO PARA-NAME.
            MOVE WS-PAGES TO PAGE-NBR-O.
-           WRITE RPT-REC FROM WS-HDR-REC
-               AFTER ADVANCING NEXT-PAGE.
-           WRITE RPT-REC FROM WS-BLANK-LINE.
+           IF NOT SKIP-REPLAY
+               WRITE RPT-REC FROM WS-HDR-REC
+                   AFTER ADVANCING PAGE
+               WRITE RPT-REC FROM WS-BLANK-LINE
+           END-IF.
            ADD +1 TO WS-PAGES.
            MOVE +2 TO WS-LINES.
        700-EXIT.
@@ -282,64 +1055,266 @@
 
        720-WRITE-WARD-RPT.
            MOVE "720-WRITE-WARD-RPT" TO PARA-NAME.
-           WRITE RPT-REC FROM WS-WARD-RPT-REC
-               AFTER ADVANCING 2.
-           WRITE RPT-REC FROM WS-BLANK-LINE.
+           MOVE PHYS-O  TO WARD-PHYS-O IN WS-WARD-RPT-REC.
+           MOVE NURSE-O TO WARD-NURSE-O IN WS-WARD-RPT-REC.
+           IF NOT SKIP-REPLAY
+               WRITE RPT-REC FROM WS-WARD-RPT-REC
+                   AFTER ADVANCING 2
+               WRITE RPT-REC FROM WS-BLANK-LINE
+           END-IF.
            ADD +3 TO WS-LINES.
        720-EXIT.
            EXIT.
 
        740-WRITE-ROOM-RPT.
            MOVE "740-WRITE-ROOM-RPT" TO PARA-NAME.
+           MOVE PHYS-O  TO ROOM-PHYS-O IN WS-ROOM-RPT-REC.
+           MOVE NURSE-O TO ROOM-NURSE-O IN WS-ROOM-RPT-REC.
            PERFORM 790-CHECK-PAGINATION THRU 790-EXIT.
-           WRITE RPT-REC FROM WS-ROOM-RPT-REC
-               AFTER ADVANCING 1.
-           WRITE RPT-REC FROM WS-BLANK-LINE.
+           IF NOT SKIP-REPLAY
+               WRITE RPT-REC FROM WS-ROOM-RPT-REC
+                   AFTER ADVANCING 1
+               WRITE RPT-REC FROM WS-BLANK-LINE
+           END-IF.
            ADD +2 TO WS-LINES.
        740-EXIT.
            EXIT.
 
        760-WRITE-PATIENT-RPT.
            MOVE "760-WRITE-PATIENT-RPT" TO PARA-NAME.
-           WRITE RPT-REC FROM WS-BED-PATIENT-DETAIL
-               AFTER ADVANCING 1.
+           IF NOT SKIP-REPLAY
+               WRITE RPT-REC FROM WS-BED-PATIENT-DETAIL
+                   AFTER ADVANCING 1
+           END-IF.
            PERFORM 790-CHECK-PAGINATION THRU 790-EXIT.
            ADD +1 TO WS-LINES.
+           PERFORM 765-WRITE-DAILY-CHARGES THRU 765-EXIT.
        760-EXIT.
            EXIT.
 
+       765-WRITE-DAILY-CHARGES.
+           MOVE "765-WRITE-DAILY-CHARGES" TO PARA-NAME.
+           MOVE PATIENT-ID IN INPATIENT-DAILY-REC TO DC-PATIENT-ID.
+           MOVE WS-BASE-ROOM-CHARGE               TO DC-ROOM-CHARGE.
+           MOVE WS-EQUIPMENT-COST
+                                    TO DC-EQUIPMENT-CHARGE.
+           MOVE DAILY-CHARGES-COMMENTS            TO DC-DAILY-COMMENTS.
+           IF NOT SKIP-REPLAY
+               WRITE DLYCHRG-REC
+           END-IF.
+       765-EXIT.
+           EXIT.
+
+       780-WRITE-RECON-RPT.
+           MOVE "780-WRITE-RECON-RPT" TO PARA-NAME.
+           MOVE RECON-EXPECTED-COUNT-WS TO RECON-EXPECTED-O.
+           MOVE RECON-ACTUAL-COUNT-WS   TO RECON-ACTUAL-O.
+           MOVE RECON-DIFFERENCE-WS     TO RECON-DIFF-O.
+           IF RECON-DIFFERENCE-WS = ZERO
+               MOVE "BALANCED"        TO RECON-STATUS-O
+           ELSE
+               MOVE "OUT OF BALANCE"  TO RECON-STATUS-O.
+
+           WRITE RPT-REC FROM WS-BLANK-LINE
+               AFTER ADVANCING 2.
+           WRITE RPT-REC FROM WS-RECON-HDR-LINE
+               AFTER ADVANCING 1.
+           WRITE RPT-REC FROM WS-RECON-DETAIL-LINE
+               AFTER ADVANCING 1.
+       780-EXIT.
+           EXIT.
+
+       782-WRITE-WARD-CENSUS-RPT.
+           MOVE "782-WRITE-WARD-CENSUS-RPT" TO PARA-NAME.
+           IF HOLD-WARD-ID = SPACES
+               GO TO 782-EXIT.
+
+           MOVE HOLD-WARD-ID             TO CENSUS-WARD-ID-O.
+           MOVE CENSUS-WARD-PATIENT-COUNT TO CENSUS-WARD-COUNT-O.
+           MOVE CENSUS-WARD-BEDS-WS      TO CENSUS-WARD-BEDS-O.
+           IF CENSUS-WARD-PATIENT-COUNT > CENSUS-WARD-BEDS-WS
+               MOVE "OVER CAPACITY" TO CENSUS-WARD-STATUS-O
+           ELSE
+               MOVE "WITHIN CAPACITY" TO CENSUS-WARD-STATUS-O.
+
+           IF NOT SKIP-REPLAY
+               WRITE RPT-REC FROM WS-WARD-CENSUS-LINE
+                   AFTER ADVANCING 1
+           END-IF.
+
+           PERFORM 786-WRITE-NURSE-RATIO-RPT THRU 786-EXIT.
+
+           MOVE ZERO TO CENSUS-WARD-PATIENT-COUNT.
+       782-EXIT.
+           EXIT.
+
+       786-WRITE-NURSE-RATIO-RPT.
+           MOVE "786-WRITE-NURSE-RATIO-RPT" TO PARA-NAME.
+      * SUPERVISE-NURSE-ID/CENSUS-WARD-PATIENT-COUNT still hold the
+      * ward that's closing out - 250-GET-WARD-DATA doesn't refresh
+      * them for the next ward until 200-NEW-WARD runs, after this.
+           MOVE CENSUS-WARD-PATIENT-COUNT TO NURSE-RATIO-WS.
+           MOVE HOLD-WARD-ID              TO RATIO-WARD-ID-O.
+           MOVE SUPERVISE-NURSE-ID        TO RATIO-NURSE-ID-O.
+           MOVE NURSE-RATIO-WS            TO RATIO-VALUE-O.
+           IF NURSE-RATIO-WS > NURSE-RATIO-THRESHOLD-WS
+               MOVE "EXCEEDS THRESHOLD" TO RATIO-STATUS-O
+           ELSE
+               MOVE "WITHIN THRESHOLD"  TO RATIO-STATUS-O.
+
+           IF NOT SKIP-REPLAY
+               WRITE RPT-REC FROM WS-NURSE-RATIO-LINE
+                   AFTER ADVANCING 1
+           END-IF.
+       786-EXIT.
+           EXIT.
+
+       784-WRITE-ROOM-CENSUS-RPT.
+           MOVE "784-WRITE-ROOM-CENSUS-RPT" TO PARA-NAME.
+           IF HOLD-ROOM-NBR = SPACES
+               GO TO 784-EXIT.
+
+           MOVE HOLD-ROOM-NBR             TO CENSUS-ROOM-ID-O.
+           MOVE CENSUS-ROOM-PATIENT-COUNT TO CENSUS-ROOM-COUNT-O.
+           MOVE CENSUS-ROOM-BEDS-WS      TO CENSUS-ROOM-BEDS-O.
+           IF CENSUS-ROOM-PATIENT-COUNT > CENSUS-ROOM-BEDS-WS
+               MOVE "OVER CAPACITY" TO CENSUS-ROOM-STATUS-O
+           ELSE
+               MOVE "WITHIN CAPACITY" TO CENSUS-ROOM-STATUS-O.
+
+           IF NOT SKIP-REPLAY
+               WRITE RPT-REC FROM WS-ROOM-CENSUS-LINE
+                   AFTER ADVANCING 1
+           END-IF.
+
+           MOVE ZERO TO CENSUS-ROOM-PATIENT-COUNT.
+       784-EXIT.
+           EXIT.
+
+       788-WRITE-PHYS-WORKLOAD-RPT.
+           MOVE "788-WRITE-PHYS-WORKLOAD-RPT" TO PARA-NAME.
+           IF PHYS-WORKLOAD-COUNT = ZERO
+               GO TO 788-EXIT.
+
+           WRITE RPT-REC FROM WS-BLANK-LINE
+               AFTER ADVANCING 2.
+           WRITE RPT-REC FROM WS-PHYS-WORKLOAD-HDR
+               AFTER ADVANCING 1.
+
+           PERFORM 789-WRITE-PHYS-WORKLOAD-LINE THRU 789-EXIT
+               VARYING PHYS-WORKLOAD-IDX FROM 1 BY 1
+               UNTIL PHYS-WORKLOAD-IDX > PHYS-WORKLOAD-COUNT.
+       788-EXIT.
+           EXIT.
+
+       789-WRITE-PHYS-WORKLOAD-LINE.
+           MOVE "789-WRITE-PHYS-WORKLOAD-LINE" TO PARA-NAME.
+           MOVE PW-PHYSICIAN-ID (PHYS-WORKLOAD-IDX) TO PW-PHYS-O.
+           MOVE PW-PATIENT-COUNT (PHYS-WORKLOAD-IDX) TO PW-COUNT-O.
+           MOVE PW-TOTAL-ROOM-CHARGE (PHYS-WORKLOAD-IDX) TO PW-TOTAL-O.
+           COMPUTE PW-AVG-CHARGE-WS ROUNDED =
+                   PW-TOTAL-ROOM-CHARGE (PHYS-WORKLOAD-IDX) /
+                   PW-PATIENT-COUNT (PHYS-WORKLOAD-IDX).
+           MOVE PW-AVG-CHARGE-WS TO PW-AVG-O.
+           WRITE RPT-REC FROM WS-PHYS-WORKLOAD-LINE
+               AFTER ADVANCING 1.
+       789-EXIT.
+           EXIT.
+
        790-CHECK-PAGINATION.
            MOVE "790-CHECK-PAGINATION" TO PARA-NAME.
            IF WS-LINES > 50
-              WRITE RPT-REC FROM WS-BLANK-LINE
-              WRITE RPT-REC FROM WS-BLANK-LINE
+              IF NOT SKIP-REPLAY
+                 WRITE RPT-REC FROM WS-BLANK-LINE
+                 WRITE RPT-REC FROM WS-BLANK-LINE
+              END-IF
               PERFORM 700-WRITE-PAGE-HDR THRU 700-EXIT.
        790-EXIT.
            EXIT.
 
        795-WRITE-PATERR.
            MOVE "795-WRITE-PATERR" TO PARA-NAME.
-           MOVE INPATIENT-DAILY-REC TO REST-OF-PAT-REC.
-           WRITE INPATIENT-DAILY-REC-ERR.
+           MOVE PATIENT-ID IN INPATIENT-DAILY-REC
+                            TO PATERR-PATIENT-ID.
+           MOVE WARD-NBR IN INPATIENT-DAILY-REC TO PATERR-WARD-NBR.
+           MOVE ROOM-IDENTITY IN INPATIENT-DAILY-REC
+                            TO PATERR-ROOM-ID.
+           IF NOT SKIP-REPLAY
+               WRITE INPATIENT-DAILY-REC-ERR
+           END-IF.
            ADD +1 TO PAT-RECORDS-IN-ERROR.
        795-EXIT.
            EXIT.
 
-       800-OPEN-FILES.
-           MOVE "800-OPEN-FILES" TO PARA-NAME.
+       797-WRITE-PATERR-HEADINGS.
+           MOVE "797-WRITE-PATERR-HEADINGS" TO PARA-NAME.
+           WRITE INPATIENT-DAILY-REC-ERR FROM PATERR-HEADING-1.
+           WRITE INPATIENT-DAILY-REC-ERR FROM PATERR-HEADING-2.
+       797-EXIT.
+           EXIT.
+
+       798-WRITE-PATERR-SUMMARY.
+           MOVE "798-WRITE-PATERR-SUMMARY" TO PARA-NAME.
+           MOVE PAT-RECORDS-IN-ERROR TO PATERR-COUNT-O.
+           WRITE INPATIENT-DAILY-REC-ERR FROM PATERR-COUNT-LINE.
+       798-EXIT.
+           EXIT.
+
+       801-OPEN-INPUT-FILES.
+           MOVE "801-OPEN-INPUT-FILES" TO PARA-NAME.
            OPEN INPUT PATSRCH, PATPERSN, PATMSTR.
-           OPEN OUTPUT WARDFILE, PATERR, SYSOUT.
            DISPLAY PATMSTR-STATUS, PATPERSN-STATUS.
+       801-EXIT.
+           EXIT.
+
+      *  Checkpoint status is known by the time this runs (160-CHECK-
+      *  RESTART already ran against the just-opened input files
+      *  above), so a restart opens the outputs EXTEND instead of
+      *  OUTPUT -- an unconditional OPEN OUTPUT here would truncate
+      *  WARDFILE/PATERR/SYSOUT/DLYCHRG even on records the run is
+      *  about to skip.
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           IF RESTARTING-RUN
+               OPEN EXTEND WARDFILE, PATERR, SYSOUT, DLYCHRG
+           ELSE
+               OPEN OUTPUT WARDFILE, PATERR, SYSOUT, DLYCHRG
+               PERFORM 797-WRITE-PATERR-HEADINGS THRU 797-EXIT
+           END-IF.
       *     GOBACK.
        800-EXIT.
            EXIT.
 
+       799-WRITE-AUDIT-REC.
+           MOVE "799-WRITE-AUDIT-REC" TO PARA-NAME.
+           MOVE 'HOSPRPT'               TO AUD-PROGRAM-NAME.
+           MOVE WS-CURRENT-YEAR         TO AUD-RUN-DATE (1:4).
+           MOVE WS-CURRENT-MONTH        TO AUD-RUN-DATE (5:2).
+           MOVE WS-CURRENT-DAY          TO AUD-RUN-DATE (7:2).
+           MOVE FUNCTION CURRENT-DATE (9:8) TO AUD-RUN-TIME.
+           COMPUTE AUD-RECORDS-READ = PAT-RECORDS-READ - 1.
+           MOVE RECORDS-WRITTEN         TO AUD-RECORDS-WRITTEN.
+           IF RECON-DIFFERENCE-WS = ZERO
+               MOVE +0 TO AUD-RETURN-CODE
+           ELSE
+               MOVE +4 TO AUD-RETURN-CODE
+           END-IF.
+           OPEN EXTEND AUDITLOG
+           IF NOT AUDITLOG-OK
+               OPEN OUTPUT AUDITLOG
+           END-IF
+           WRITE AUDIT-REC
+           CLOSE AUDITLOG.
+       799-EXIT.
+           EXIT.
+
        850-CLOSE-FILES.
            MOVE "850-CLOSE-FILES" TO PARA-NAME.
 
            CLOSE PATSRCH, WARDFILE,
                  SYSOUT, PATPERSN,
-                 PATMSTR.
+                 PATMSTR, DLYCHRG,
+                 PATERR.
            DISPLAY PATMSTR-STATUS, PATPERSN-STATUS.
       *     GOBACK.
        850-EXIT.
@@ -354,6 +1329,15 @@
            END-READ.
 
            ADD +1 TO PAT-RECORDS-READ.
+
+      *  Checkpoint every CHECKPOINT-INTERVAL-WS records so a mid-run
+      *  DB2 outage doesn't force reprocessing wards and rooms that
+      *  already posted successfully.
+           DIVIDE PAT-RECORDS-READ BY CHECKPOINT-INTERVAL-WS
+              GIVING CHKPT-SKIP-CTR-WS
+              REMAINDER CHKPT-REMAINDER-WS.
+           IF CHKPT-REMAINDER-WS = ZERO
+              PERFORM 175-WRITE-CHECKPOINT THRU 175-EXIT.
        900-EXIT.
            EXIT.
 
@@ -369,19 +1353,27 @@
 
            MOVE INPATIENT-DAILY-REC TO WS-TRAILER-REC.
            ADD +1 TO RECORDS-WRITTEN.
-      *    IF RECORDS-READ NOT EQUAL TO IN-RECORD-COUNT
-      *        MOVE "** INVALID FILE - # RECORDS OUT OF BALANCE"
-      *                              TO ABEND-REASON
-      *        MOVE RECORDS-READ     TO ACTUAL-VAL
-      *        MOVE IN-RECORD-COUNT  TO EXPECTED-VAL
-      *        GO TO 1000-ABEND-RTN.
-      *
-      *    MOVE "T" TO PATIENT-RECORD-TYPE.
-      *    MOVE RECORDS-WRITTEN TO IN-RECORD-COUNT.
-      *    MOVE WS-BASE-ROOM-CHARGE  TO IN-BASE-ROOM-CHARGE.
-      *    MOVE WS-TOTAL-ROOM-CHARGE TO IN-TOTAL-ROOM-CHARGE.
-      *    MOVE WS-EQUIPMENT-COST TO IN-EQUIPMENT-CHARGES.
-      *    WRITE INPATIENT-DAILY-REC  FROM WS-TRAILER-REC.
+
+      *  Flush the last ward/room census before closing out the run
+           PERFORM 784-WRITE-ROOM-CENSUS-RPT THRU 784-EXIT.
+           PERFORM 782-WRITE-WARD-CENSUS-RPT THRU 782-EXIT.
+
+      *  Control-total reconciliation: the trailer's IN-RECORD-COUNT
+      *  is the number of detail records the extract claims to hold;
+      *  PAT-RECORDS-READ also counts the trailer itself, so back it
+      *  out before comparing.
+           MOVE IN-RECORD-COUNT TO RECON-EXPECTED-COUNT-WS.
+           COMPUTE RECON-ACTUAL-COUNT-WS = PAT-RECORDS-READ - 1.
+           COMPUTE RECON-DIFFERENCE-WS =
+                   RECON-ACTUAL-COUNT-WS - RECON-EXPECTED-COUNT-WS.
+           PERFORM 780-WRITE-RECON-RPT THRU 780-EXIT.
+           PERFORM 788-WRITE-PHYS-WORKLOAD-RPT THRU 788-EXIT.
+           PERFORM 798-WRITE-PATERR-SUMMARY THRU 798-EXIT.
+           PERFORM 799-WRITE-AUDIT-REC THRU 799-EXIT.
+
+      *  Run completed normally - clear the checkpoint so the next
+      *  run starts fresh at record one instead of restarting here.
+           PERFORM 180-RESET-CHECKPOINT THRU 180-EXIT.
 
       *  Code the statement to close all files
            PERFORM 850-CLOSE-FILES THRU 850-EXIT.
@@ -392,10 +1384,20 @@
            EXIT.
 
        1000-ABEND-RTN.
-           WRITE SYSOUT-REC FROM ABEND-REC.
+           WRITE SYSOUT-REC FROM ABEND-SUMMARY-HDR.
+           MOVE PARA-NAME TO AR-PARA-NAME.
+           WRITE SYSOUT-REC FROM ABEND-SUMMARY-LINE-1.
+           MOVE ABEND-REASON TO AR-ABEND-REASON.
+           WRITE SYSOUT-REC FROM ABEND-SUMMARY-LINE-2.
+           MOVE EXPECTED-VAL TO AR-EXPECTED-VAL.
+           MOVE ACTUAL-VAL TO AR-ACTUAL-VAL.
+           WRITE SYSOUT-REC FROM ABEND-SUMMARY-LINE-3.
+           MOVE PAT-RECORDS-READ TO AR-PAT-RECORDS-READ.
+           WRITE SYSOUT-REC FROM ABEND-SUMMARY-LINE-4.
            PERFORM 850-CLOSE-FILES THRU 850-EXIT.
            DISPLAY "*** ABNORMAL END OF JOB- DALYEDIT ***" UPON CONSOLE.
-           DIVIDE ZERO-VAL INTO ONE-VAL.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
 
        1000-DB2-ERROR-RTN.
       ************************************************************
@@ -409,4 +1411,4 @@
             DISPLAY SQLERRM.
             EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
             EXEC SQL ROLLBACK WORK END-EXEC.
-            GO TO 1000-ABEND-RTN.
\ No newline at end of file
+            GO TO 1000-ABEND-RTN.
