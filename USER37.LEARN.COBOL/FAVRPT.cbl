@@ -3,8 +3,13 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT FAVIN  ASSIGN TO FAVIN.
-           SELECT FAVOUT ASSIGN TO FAVOUT.
+           SELECT FAVIN    ASSIGN TO FAVIN
+             FILE STATUS IS FAVIN-ST.
+           SELECT FAVOUT   ASSIGN TO FAVOUT.
+           SELECT FAVREVW  ASSIGN TO FAVREVW.
+           SELECT CTLTOTAL ASSIGN TO CTLTOTAL.
+           SELECT AUDITLOG ASSIGN TO AUDITLOG
+             FILE STATUS IS AUDITLOG-ST.
        DATA DIVISION.
        FILE SECTION.
        FD  FAVIN
@@ -13,26 +18,75 @@
            RECORD CONTAINS 80 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS FAVIN-REC.
-       01  FAVIN-REC             PIC X(63).
+       01  FAVIN-REC             PIC X(80).
        FD  FAVOUT
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 80 CHARACTERS
+           RECORD CONTAINS 100 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS FAVOUT-REC.
-       01  FAVOUT-REC                  PIC X(55).
+       01  FAVOUT-REC                  PIC X(100).
+       FD  FAVREVW
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS FAVREVW-REC.
+       01  FAVREVW-REC                 PIC X(80).
+       FD  CTLTOTAL
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CTLTOTAL-REC.
+       01  CTLTOTAL-REC                PIC X(80).
+       FD  AUDITLOG
+           RECORD CONTAINS 56 CHARACTERS.
+       COPY AUDITLOG.
        WORKING-STORAGE SECTION.
        01  FAVIN-EOF                   PIC X.
-       01  FAVIN-IN.
-           05  NAME-IN                 PIC X(30).
-           05  NUMBER-IN               PIC 9(02).
-           05  GENRE-IN                PIC X(12).
-           05  COST.
-                10  CD-COST            PIC 9(3)V99.
-                10  TAX                PIC 9(2)V99.
-                10  SHIPPING           PIC 9(2)V99.
-           05  BAND-IS-STILL-TOGETHER  PIC X.
-           05  TOTAL                   PIC 9(3)V99.
+       01  AUDITLOG-ST                 PIC X(02).
+           88  AUDITLOG-OK                        VALUE '00'.
+       77  FAVIN-RECORDS-READ-WS       PIC 9(07) VALUE ZERO.
+       77  FAVIN-EXPECTED-COUNT-WS     PIC 9(05) VALUE ZERO.
+       01  FAVIN-ST                    PIC X(02).
+           88  FAVIN-OK                            VALUE '00'.
+       77  FAVIN-VALIDATE-RECNO-WS     PIC 9(07) VALUE ZERO.
+       77  FAVIN-VALIDATE-BADCNT-WS    PIC 9(07) VALUE ZERO.
+       01  FAVIN-VALIDATE-EOF-SW       PIC X(01) VALUE 'N'.
+           88  FAVIN-VALIDATE-EOF                  VALUE 'Y'.
+      * FAVIN-IN is the same ORDER-RECORD-WS layout FAVRFP writes to
+      * RFPOUT, so FAVRFP's output can be chained straight into this
+      * program's input in one job stream.
+       COPY ORDRREC REPLACING ORDER-RECORD-WS BY FAVIN-IN.
+       01  CONTROL-TOTAL-RECORD-WS.
+           05  CT-ORDER-COUNT               PIC 9(05).
+           05  CT-ORDER-TOTAL               PIC 9(09)V99.
+           05  FILLER                       PIC X(64).
+       77  CARRIED-ORDER-COUNT-WS           PIC 9(05) VALUE ZERO.
+       77  CARRIED-ORDER-TOTAL-WS           PIC 9(09)V99 VALUE ZERO.
+       77  RUN-ORDER-COUNT-WS               PIC 9(05) VALUE ZERO.
+       77  RUN-ORDER-TOTAL-WS               PIC 9(09)V99 VALUE ZERO.
+       77  BALANCE-DIFF-WS                   PIC S9(09)V99 VALUE ZERO.
+       01  BALANCE-LINE-OK.
+           05  FILLER                      PIC X(40)
+                  VALUE 'RUN BALANCED - ORDERS TIE TO FAVRFP'.
+           05  FILLER                      PIC X(60) VALUE SPACE.
+       01  BALANCE-LINE-OUT-OF-BAL.
+           05  FILLER                      PIC X(28)
+                  VALUE '*** RUN OUT OF BALANCE BY '.
+           05  BALANCE-DIFF-OUT            PIC -$$$,$$9.99.
+           05  FILLER                      PIC X(61) VALUE SPACE.
+       01  REVIEW-LINE.
+           05  RL-NAME-OUT              PIC X(30).
+           05  FILLER                   PIC X(02) VALUE SPACE.
+           05  RL-QUANTITY-OUT          PIC 9(02).
+           05  FILLER                   PIC X(02) VALUE SPACE.
+           05  RL-GENRE-OUT             PIC X(12).
+           05  FILLER                   PIC X(02) VALUE SPACE.
+           05  FILLER                   PIC X(18)
+                  VALUE 'BAND HAS DISBANDED'.
+           05  FILLER                   PIC X(12) VALUE SPACE.
        01  FAVOUT-OUT.
            05  NAME-OUT                PIC X(30).
            05  FILLER                  PIC X(8).
@@ -40,53 +94,141 @@
            05  FILLER                  PIC X(8).
            05  GENRE-OUT               PIC X(12).
            05  FILLER                  PIC XX.
-           05  COST-OUT                PIC 9(3)V99.
+           05  COST-OUT                PIC $$$$$9.99.
            05  FILLER                  PIC XX.
-           05  SHIPPING-OUT            PIC $$.99.
+           05  SHIPPING-OUT            PIC $$$9.99.
            05  FILLER                  PIC XX.
-           05  TAX-OUT                 PIC $$.99.
+           05  TAX-OUT                 PIC $$$9.99.
            05  FILLER                  PIC XX.
-           05  CD-COST-OUT             PIC $$$.99.
+           05  CD-COST-OUT             PIC $$$$$9.99.
 
        PROCEDURE DIVISION.
        MAIN.
            PERFORM 000-HOUSEKEEPING.
            PERFORM 050-FORMATTING.
            PERFORM 100-MAIN UNTIL FAVIN-EOF = 'Y'.
+           PERFORM 580-BALANCE-CHECK.
+           PERFORM 585-BALANCE-FAVIN-COUNT.
+           PERFORM 590-WRITE-AUDIT-REC.
            PERFORM 600-CLOSE-FILES.
+           IF BALANCE-DIFF-WS = ZERO
+               AND FAVIN-RECORDS-READ-WS = FAVIN-EXPECTED-COUNT-WS
+               MOVE +0 TO RETURN-CODE
+           ELSE
+               MOVE +4 TO RETURN-CODE
+           END-IF.
            GOBACK.
        000-HOUSEKEEPING.
       * Initialization Routine
       *     INITIALIZE FAVIN-REC, FAVOUT-REC.
       * Priming Read
+           PERFORM 305-VALIDATE-FAVIN-LAYOUT.
            PERFORM 300-Open-Files.
+           PERFORM 150-READ-CONTROL-TOTAL.
            PERFORM 400-READ-FAVIN.  *> Comment out with empty input file
        050-FORMATTING.
-           MOVE '' TO FAVOUT.
-           WRITE FAVOUT-REC FROM FAVOUT.
-           MOVE '' TO FAVOUT.
-           WRITE FAVOUT-REC FROM FAVOUT.
-           MOVE '' TO FAVOUT.
-           WRITE FAVOUT-REC FROM FAVOUT.
+           MOVE SPACE TO FAVOUT-OUT.
+           WRITE FAVOUT-REC FROM FAVOUT-OUT.
+           MOVE SPACE TO FAVOUT-OUT.
+           WRITE FAVOUT-REC FROM FAVOUT-OUT.
+           MOVE SPACE TO FAVOUT-OUT.
+           WRITE FAVOUT-REC FROM FAVOUT-OUT.
        100-MAIN.
            DISPLAY '100-main'.       *> For shops not using the Debugger
            PERFORM 200-PROCESS-DATA.
-           PERFORM 500-WRITE-FAVOUT.
+           IF ORD-BAND-DISCONTINUED
+               PERFORM 550-WRITE-REVIEW
+           ELSE
+               PERFORM 500-WRITE-FAVOUT.
            PERFORM 400-READ-FAVIN.
+      * ORD-COST-AMOUNT/ORD-SHIPPING-AMOUNT/ORD-TAX-AMOUNT arrive from
+      * FAVRFP already priced, so this just passes the figures through
+      * and totals them instead of re-deriving tax from a rate.
+       150-READ-CONTROL-TOTAL.
+           OPEN INPUT CTLTOTAL.
+           READ CTLTOTAL INTO CONTROL-TOTAL-RECORD-WS
+               AT END
+                   DISPLAY 'NO CTLTOTAL FROM FAVRFP'
+           END-READ.
+           MOVE CT-ORDER-COUNT TO CARRIED-ORDER-COUNT-WS.
+           MOVE CT-ORDER-TOTAL TO CARRIED-ORDER-TOTAL-WS.
+           CLOSE CTLTOTAL.
        200-PROCESS-DATA.
-           MOVE NAME-IN TO NAME-OUT.
-           MOVE NUMBER-IN TO NUMBER-OUT.
-           MOVE GENRE-IN TO GENRE-OUT.
-           MOVE CD-COST TO CD-COST-OUT.
-           MOVE SHIPPING TO SHIPPING-OUT.
-           COMPUTE COST-OUT ROUNDED = CD-COST
-                                        + (CD-COST * TAX)
-                                        + SHIPPING.
-           COMPUTE TAX-OUT ROUNDED = CD-COST * TAX.
+           MOVE ORD-NAME TO NAME-OUT.
+           MOVE ORD-QUANTITY TO NUMBER-OUT.
+           MOVE ORD-GENRE TO GENRE-OUT.
+           MOVE ORD-COST-AMOUNT TO CD-COST-OUT.
+           MOVE ORD-SHIPPING-AMOUNT TO SHIPPING-OUT.
+           MOVE ORD-TAX-AMOUNT TO TAX-OUT.
+           COMPUTE COST-OUT ROUNDED = ORD-COST-AMOUNT
+                                        + ORD-TAX-AMOUNT
+                                        + ORD-SHIPPING-AMOUNT.
+      * Pre-flight pass over FAVIN, ahead of the real processing run,
+      * to catch a truncated or re-delimited upstream extract before
+      * it corrupts a whole run's order totals. Opens and closes
+      * FAVIN on its own; 300-OPEN-FILES re-opens it fresh for the
+      * actual run below.
+       305-VALIDATE-FAVIN-LAYOUT.
+           MOVE ZERO TO FAVIN-VALIDATE-RECNO-WS.
+           MOVE ZERO TO FAVIN-VALIDATE-BADCNT-WS.
+           MOVE 'N' TO FAVIN-VALIDATE-EOF-SW.
+           OPEN INPUT FAVIN
+           IF NOT FAVIN-OK
+               DISPLAY '*** FAVIN FILE PROBLEM'
+               STOP RUN.
+           PERFORM 306-VALIDATE-FAVIN-RECORD
+               UNTIL FAVIN-VALIDATE-EOF.
+           CLOSE FAVIN.
+           IF FAVIN-VALIDATE-BADCNT-WS > ZERO
+               DISPLAY '*** FAVIN FAILED LAYOUT VALIDATION - '
+                   FAVIN-VALIDATE-BADCNT-WS ' BAD RECORD(S) FOUND'
+               STOP RUN.
+       306-VALIDATE-FAVIN-RECORD.
+           READ FAVIN INTO FAVIN-IN
+               AT END
+                   MOVE 'Y' TO FAVIN-VALIDATE-EOF-SW
+           END-READ.
+           IF NOT FAVIN-VALIDATE-EOF
+               ADD 1 TO FAVIN-VALIDATE-RECNO-WS
+               IF NOT FAVIN-OK
+                   DISPLAY '*** FAVIN RECORD '
+                       FAVIN-VALIDATE-RECNO-WS
+                       ' LENGTH ERROR - FILE STATUS ' FAVIN-ST
+                   ADD 1 TO FAVIN-VALIDATE-BADCNT-WS
+               ELSE
+                   IF ORD-DETAIL-REC
+                       IF ORD-QUANTITY NOT NUMERIC
+                           OR ORD-COST-AMOUNT NOT NUMERIC
+                           OR ORD-SHIPPING-AMOUNT NOT NUMERIC
+                           OR ORD-TAX-AMOUNT NOT NUMERIC
+                           DISPLAY '*** FAVIN RECORD '
+                               FAVIN-VALIDATE-RECNO-WS
+                               ' HAS NON-NUMERIC DATA'
+                           ADD 1 TO FAVIN-VALIDATE-BADCNT-WS
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
        300-OPEN-FILES.
            OPEN INPUT FAVIN.
            OPEN OUTPUT FAVOUT.
+           OPEN OUTPUT FAVREVW.
        400-READ-FAVIN.
+           PERFORM 405-READ-FAVIN-RECORD.
+           IF ORD-HEADER-REC
+               MOVE ORD-EXPECTED-COUNT TO FAVIN-EXPECTED-COUNT-WS
+               PERFORM 405-READ-FAVIN-RECORD
+           END-IF.
+           IF FAVIN-EOF = 'Y'
+               CONTINUE
+           ELSE
+               IF ORD-TRAILER-REC
+                   MOVE 'Y' TO FAVIN-EOF
+               ELSE
+                   ADD 1 TO FAVIN-RECORDS-READ-WS
+               END-IF
+           END-IF.
+       405-READ-FAVIN-RECORD.
            DISPLAY 'READ FAVIN'.
            READ FAVIN INTO FAVIN-IN
       * Set AT END Switch
@@ -96,5 +238,50 @@
        500-WRITE-FAVOUT.
            DISPLAY 'WRITE FAVOUT'.
            WRITE FAVOUT-REC FROM FAVOUT-OUT.
+           ADD 1 TO RUN-ORDER-COUNT-WS.
+           ADD ORD-COST-AMOUNT TO RUN-ORDER-TOTAL-WS.
+       550-WRITE-REVIEW.
+           DISPLAY 'BAND HAS DISBANDED - WRITE FAVREVW'.
+           MOVE ORD-NAME TO RL-NAME-OUT.
+           MOVE ORD-QUANTITY TO RL-QUANTITY-OUT.
+           MOVE ORD-GENRE TO RL-GENRE-OUT.
+           WRITE FAVREVW-REC FROM REVIEW-LINE.
+      * Ties the orders actually priced and printed here back to the
+      * count/total FAVRFP carried forward in CTLTOTAL.
+       580-BALANCE-CHECK.
+           COMPUTE BALANCE-DIFF-WS =
+                        RUN-ORDER-TOTAL-WS - CARRIED-ORDER-TOTAL-WS.
+           IF BALANCE-DIFF-WS NOT = ZERO
+               MOVE BALANCE-DIFF-WS TO BALANCE-DIFF-OUT
+               WRITE FAVOUT-REC FROM BALANCE-LINE-OUT-OF-BAL
+               DISPLAY '*** FAVRPT RUN OUT OF BALANCE ***'
+           ELSE
+               WRITE FAVOUT-REC FROM BALANCE-LINE-OK
+               DISPLAY 'FAVRPT RUN IN BALANCE'
+           END-IF.
+       585-BALANCE-FAVIN-COUNT.
+           IF FAVIN-RECORDS-READ-WS NOT = FAVIN-EXPECTED-COUNT-WS
+               DISPLAY '*** FAVIN OUT OF BALANCE - EXPECTED '
+                   FAVIN-EXPECTED-COUNT-WS ' ACTUAL '
+                   FAVIN-RECORDS-READ-WS
+           END-IF.
+       590-WRITE-AUDIT-REC.
+           MOVE 'FAVRPT'                 TO AUD-PROGRAM-NAME.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO AUD-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:8) TO AUD-RUN-TIME.
+           MOVE FAVIN-RECORDS-READ-WS    TO AUD-RECORDS-READ.
+           MOVE RUN-ORDER-COUNT-WS       TO AUD-RECORDS-WRITTEN.
+           IF BALANCE-DIFF-WS = ZERO
+               AND FAVIN-RECORDS-READ-WS = FAVIN-EXPECTED-COUNT-WS
+               MOVE +0 TO AUD-RETURN-CODE
+           ELSE
+               MOVE +4 TO AUD-RETURN-CODE
+           END-IF.
+           OPEN EXTEND AUDITLOG
+           IF NOT AUDITLOG-OK
+               OPEN OUTPUT AUDITLOG
+           END-IF
+           WRITE AUDIT-REC
+           CLOSE AUDITLOG.
        600-CLOSE-FILES.
-           CLOSE FAVIN, FAVOUT.
\ No newline at end of file
+           CLOSE FAVIN, FAVOUT, FAVREVW.
