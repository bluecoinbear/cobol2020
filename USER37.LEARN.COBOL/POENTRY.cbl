@@ -0,0 +1,371 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  POENTRY.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POFILE    ASSIGN TO POFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS POFILE-ST.
+           SELECT POTRANS   ASSIGN TO POTRANS
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS POTRANS-ST.
+           SELECT POOVRPT   ASSIGN TO POOVRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS POOVRPT-ST.
+           SELECT PARTMSTR  ASSIGN TO PARTMSTR
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS WS-PART-NUMBER OF PARTMSTR-REC
+                  FILE STATUS IS PARTMSTR-STATUS.
+           SELECT SUPPMSTR  ASSIGN TO SUPPMSTR
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS WS-SUPPLIER-CODE OF SUPPMSTR-REC
+                  FILE STATUS IS SUPPMSTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POFILE
+           RECORD CONTAINS 74 CHARACTERS.
+       01  POFILE-REC.
+           10  PF-PO-NUMBER          PIC X(06).
+           10  PF-PART-NUMBER        PIC X(23).
+           10  PF-SUPPLIER-CODE      PIC X(10).
+           10  PF-BUYER-CODE         PIC X(03).
+           10  PF-QUANTITY           PIC S9(7).
+           10  PF-UNIT-PRICE         PIC S9(7)V99.
+           10  PF-ORDER-DATE         PIC X(08).
+           10  PF-DELIVERY-DATE      PIC X(08).
+
+       FD  POTRANS
+           RECORD CONTAINS 74 CHARACTERS.
+       01  POTRANS-REC.
+           10  PT-PO-NUMBER          PIC X(06).
+           10  PT-PART-NUMBER        PIC X(23).
+           10  PT-SUPPLIER-CODE      PIC X(10).
+           10  PT-BUYER-CODE         PIC X(03).
+           10  PT-QUANTITY           PIC S9(7).
+           10  PT-UNIT-PRICE         PIC S9(7)V99.
+           10  PT-ORDER-DATE         PIC X(08).
+           10  PT-DELIVERY-DATE      PIC X(08).
+
+       FD  POOVRPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  POOVRPT-REC                          PIC X(80).
+
+       FD  PARTMSTR
+           RECORD CONTAINS 92 CHARACTERS.
+       01  PARTMSTR-REC.
+           COPY VARPARTS.
+
+       FD  SUPPMSTR
+           RECORD CONTAINS 258 CHARACTERS.
+       01  SUPPMSTR-REC.
+           COPY VARSUPP.
+           COPY VARADDR.
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAGS-AND-SWITCHES.
+           05 MORE-POFILE-SW                    PIC X(01)  VALUE 'Y'.
+               88 NO-MORE-POFILE                           VALUE 'N'.
+           05 MORE-TRANS-SW                     PIC X(01)  VALUE 'Y'.
+               88 NO-MORE-TRANS                            VALUE 'N'.
+           05 RESTRICTION-VIOLATED-SW           PIC X(01)  VALUE 'N'.
+               88 RESTRICTION-VIOLATED                     VALUE 'Y'.
+
+       01  FILE-STATUS-WS.
+           05 POFILE-ST                         PIC X(02).
+               88 POFILE-OK                                VALUE '00'.
+           05 POTRANS-ST                        PIC X(02).
+               88 POTRANS-OK                                VALUE '00'.
+           05 POOVRPT-ST                        PIC X(02).
+               88 POOVRPT-OK                                VALUE '00'.
+           05 PARTMSTR-STATUS                   PIC X(02).
+               88 PARTMSTR-FOUND                            VALUE '00'.
+           05 SUPPMSTR-STATUS                   PIC X(02).
+               88 SUPPMSTR-FOUND                            VALUE '00'.
+
+       01  COUNTERS-AND-ACCUMULATORS-WS.
+           05 PO-TABLE-COUNT-WS                 PIC 9(02)  VALUE ZERO.
+           05 TRANS-RECORDS-READ                PIC 9(07)  VALUE ZERO.
+           05 TRANS-ADDED                       PIC 9(07)  VALUE ZERO.
+           05 TRANS-REJECTED                    PIC 9(07)  VALUE ZERO.
+           05 OVERDUE-COUNT                     PIC 9(07)  VALUE ZERO.
+
+       01  ABEND-FIELDS-WS.
+           05 PARA-NAME                         PIC X(25)  VALUE SPACES.
+           05 ABEND-REASON                      PIC X(45)  VALUE SPACES.
+
+      * PO-TABLE-WS is the in-memory open-purchase-order table, loaded
+      * from POFILE at startup and rewritten to POFILE at end of run;
+      * VARPO.cpy itself caps the table at 3 entries, the same way
+      * FAVRFP's PRICE-TABLE-WS caps its price catalog at 10.
+       01  PO-TABLE-WS.
+           COPY VARPO.
+
+       01  DATE-FIELDS-WS.
+           05 CURR-DATE-WS                      PIC 9(08).
+           05 CURR-DATE-WS-X REDEFINES CURR-DATE-WS.
+               10 WS-CURR-YEAR                  PIC 9(04).
+               10 WS-CURR-MONTH                 PIC 9(02).
+               10 WS-CURR-DAY                    PIC 9(02).
+           05 COMPARE-DATE-WS                   PIC 9(08).
+
+       01  POOVRPT-HEADING-1.
+           05 FILLER                            PIC X(10)
+                  VALUE 'PO NUMBER '.
+           05 FILLER                            PIC X(07)
+                  VALUE 'BUYER  '.
+           05 FILLER                            PIC X(10)
+                  VALUE 'QUANTITY  '.
+           05 FILLER                            PIC X(12)
+                  VALUE 'UNIT PRICE  '.
+           05 FILLER                            PIC X(12)
+                  VALUE 'ORDER DATE  '.
+           05 FILLER                            PIC X(12)
+                  VALUE 'DUE DATE    '.
+           05 FILLER                            PIC X(17)
+                  VALUE 'DAYS PAST DUE    '.
+
+       01  POOVRPT-LINE.
+           05 OV-PO-NUMBER                      PIC X(06).
+           05 FILLER                            PIC X(04) VALUE SPACES.
+           05 OV-BUYER-CODE                     PIC X(03).
+           05 FILLER                            PIC X(04) VALUE SPACES.
+           05 OV-QUANTITY                       PIC ZZZ,ZZ9.
+           05 FILLER                            PIC X(04) VALUE SPACES.
+           05 OV-UNIT-PRICE                     PIC $$$,$$9.99.
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 OV-ORDER-DATE                     PIC X(08).
+           05 FILLER                            PIC X(04) VALUE SPACES.
+           05 OV-DELIVERY-DATE                  PIC X(08).
+           05 FILLER                            PIC X(04) VALUE SPACES.
+           05 OV-DAYS-PAST-DUE                  PIC ZZ,ZZ9.
+
+       01  PO-SUMMARY-LINE.
+           05 FILLER                            PIC X(23)
+                  VALUE 'OPEN PURCHASE ORDERS:  '.
+           05 SL-PO-COUNT-O                     PIC ZZ9.
+           05 FILLER                            PIC X(05) VALUE SPACES.
+           05 FILLER                            PIC X(15)
+                  VALUE 'OVERDUE:       '.
+           05 SL-OVERDUE-O                      PIC ZZ9.
+
+       77  ZERO-VAL                             PIC 9(01)  VALUE ZERO.
+       77  ONE-VAL                              PIC 9(01)  VALUE 1.
+
+      *
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING.
+           PERFORM 100-PROCESS-TRANSACTIONS
+               UNTIL NO-MORE-TRANS.
+           PERFORM 700-REWRITE-POFILE THRU 700-EXIT.
+           PERFORM 800-OVERDUE-REPORT THRU 800-EXIT.
+           PERFORM 999-CLEANUP THRU 999-EXIT.
+           MOVE +0 TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           DISPLAY "HOUSEKEEPING".
+           MOVE FUNCTION CURRENT-DATE (1:8) TO CURR-DATE-WS.
+           PERFORM 600-OPEN-FILES.
+           PERFORM 050-LOAD-PO-TABLE THRU 050-EXIT.
+           PERFORM 900-READ-POTRANS THRU 900-EXIT.
+
+       050-LOAD-PO-TABLE.
+           MOVE "050-LOAD-PO-TABLE" TO PARA-NAME.
+           PERFORM 950-READ-POFILE THRU 950-EXIT
+               UNTIL NO-MORE-POFILE
+                  OR PO-TABLE-COUNT-WS = 3.
+           IF NOT NO-MORE-POFILE
+               DISPLAY "PO TABLE FULL - POFILE HAS ADDITIONAL "
+                       "ENTRIES NOT LOADED"
+           END-IF.
+       050-EXIT.
+           EXIT.
+
+       100-PROCESS-TRANSACTIONS.
+           MOVE "100-PROCESS-TRANSACTIONS" TO PARA-NAME.
+           PERFORM 400-ADD-PO THRU 400-EXIT.
+           PERFORM 900-READ-POTRANS THRU 900-EXIT.
+
+       400-ADD-PO.
+           MOVE "400-ADD-PO" TO PARA-NAME.
+           PERFORM 420-FIND-PO-NUMBER THRU 420-EXIT.
+           IF WS-PO-IDX > PO-TABLE-COUNT-WS
+               PERFORM 440-CHECK-RESTRICTION THRU 440-EXIT
+               IF RESTRICTION-VIOLATED
+                   DISPLAY "GOVT/COMML RESTRICTION - REJECTED "
+                           PT-PO-NUMBER
+                   ADD 1 TO TRANS-REJECTED
+               ELSE
+                   IF PO-TABLE-COUNT-WS < 3
+                       ADD 1 TO PO-TABLE-COUNT-WS
+                       SET WS-PO-IDX TO PO-TABLE-COUNT-WS
+                       MOVE PT-PO-NUMBER TO WS-PO-NUMBER (WS-PO-IDX)
+                       MOVE PT-PART-NUMBER TO
+                           WS-PART-NUMBER OF PO-TABLE-WS (WS-PO-IDX)
+                       MOVE PT-SUPPLIER-CODE TO
+                           WS-SUPPLIER-CODE OF PO-TABLE-WS (WS-PO-IDX)
+                       MOVE PT-BUYER-CODE
+                                        TO WS-BUYER-CODE (WS-PO-IDX)
+                       MOVE PT-QUANTITY TO WS-QUANTITY (WS-PO-IDX)
+                       MOVE PT-UNIT-PRICE
+                                        TO WS-UNIT-PRICE (WS-PO-IDX)
+                       MOVE PT-ORDER-DATE
+                                        TO WS-ORDER-DATE (WS-PO-IDX)
+                       MOVE PT-DELIVERY-DATE
+                                     TO WS-DELIVERY-DATE (WS-PO-IDX)
+                       ADD 1 TO TRANS-ADDED
+                   ELSE
+                       DISPLAY "PO TABLE FULL - REJECTED "
+                               PT-PO-NUMBER
+                       ADD 1 TO TRANS-REJECTED
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY "DUPLICATE PO NUMBER - REJECTED " PT-PO-NUMBER
+               ADD 1 TO TRANS-REJECTED
+           END-IF.
+       400-EXIT.
+           EXIT.
+
+      * Blocks a PO from reaching a supplier that isn't cleared for
+      * the part's WS-GOVT-COMML-CODE -- a government-only part can't
+      * go to a WS-COMMERCIAL-ONLY supplier, and a commercial-only
+      * part can't go to a WS-GOVT-ONLY supplier. Either master record
+      * being absent is left for other edits to catch, not this check.
+       440-CHECK-RESTRICTION.
+           MOVE 'N' TO RESTRICTION-VIOLATED-SW.
+           MOVE PT-PART-NUMBER TO WS-PART-NUMBER OF PARTMSTR-REC.
+           READ PARTMSTR.
+           IF PARTMSTR-FOUND
+               MOVE PT-SUPPLIER-CODE TO WS-SUPPLIER-CODE OF SUPPMSTR-REC
+               READ SUPPMSTR
+               IF SUPPMSTR-FOUND
+                   IF WS-GOVT-ONLY-PART
+                      AND WS-COMMERCIAL-ONLY OF SUPPMSTR-REC
+                       MOVE 'Y' TO RESTRICTION-VIOLATED-SW
+                   END-IF
+                   IF WS-COMMERCIAL-ONLY-PART
+                      AND WS-GOVT-ONLY OF SUPPMSTR-REC
+                       MOVE 'Y' TO RESTRICTION-VIOLATED-SW
+                   END-IF
+               END-IF
+           END-IF.
+       440-EXIT.
+           EXIT.
+
+       420-FIND-PO-NUMBER.
+           SET WS-PO-IDX TO 1.
+           SEARCH WS-PURCHASE-ORDERS
+               AT END
+                   SET WS-PO-IDX TO PO-TABLE-COUNT-WS
+                   ADD 1 TO WS-PO-IDX
+               WHEN WS-PO-NUMBER (WS-PO-IDX) = PT-PO-NUMBER
+                   CONTINUE
+           END-SEARCH.
+       420-EXIT.
+           EXIT.
+
+       600-OPEN-FILES.
+           MOVE "600-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT POFILE.
+           OPEN INPUT POTRANS.
+           OPEN OUTPUT POOVRPT.
+           OPEN INPUT PARTMSTR.
+           OPEN INPUT SUPPMSTR.
+       600-EXIT.
+           EXIT.
+
+       650-CLOSE-FILES.
+           MOVE "650-CLOSE-FILES" TO PARA-NAME.
+           CLOSE POFILE, POTRANS, POOVRPT, PARTMSTR, SUPPMSTR.
+       650-EXIT.
+           EXIT.
+
+       700-REWRITE-POFILE.
+           MOVE "700-REWRITE-POFILE" TO PARA-NAME.
+           CLOSE POFILE.
+           OPEN OUTPUT POFILE.
+           SET WS-PO-IDX TO 1.
+           PERFORM 720-WRITE-PO-ENTRY THRU 720-EXIT
+               VARYING WS-PO-IDX FROM 1 BY 1
+                   UNTIL WS-PO-IDX > PO-TABLE-COUNT-WS.
+           CLOSE POFILE.
+       700-EXIT.
+           EXIT.
+
+       720-WRITE-PO-ENTRY.
+           WRITE POFILE-REC FROM WS-PURCHASE-ORDERS (WS-PO-IDX).
+       720-EXIT.
+           EXIT.
+
+       800-OVERDUE-REPORT.
+           MOVE "800-OVERDUE-REPORT" TO PARA-NAME.
+           WRITE POOVRPT-REC FROM POOVRPT-HEADING-1.
+           SET WS-PO-IDX TO 1.
+           PERFORM 820-CHECK-OVERDUE THRU 820-EXIT
+               VARYING WS-PO-IDX FROM 1 BY 1
+                   UNTIL WS-PO-IDX > PO-TABLE-COUNT-WS.
+           MOVE PO-TABLE-COUNT-WS TO SL-PO-COUNT-O.
+           MOVE OVERDUE-COUNT TO SL-OVERDUE-O.
+           WRITE POOVRPT-REC FROM PO-SUMMARY-LINE.
+       800-EXIT.
+           EXIT.
+
+       820-CHECK-OVERDUE.
+           MOVE WS-DELIVERY-DATE (WS-PO-IDX) TO COMPARE-DATE-WS.
+           IF COMPARE-DATE-WS < CURR-DATE-WS
+               MOVE WS-PO-NUMBER (WS-PO-IDX)     TO OV-PO-NUMBER
+               MOVE WS-BUYER-CODE (WS-PO-IDX)    TO OV-BUYER-CODE
+               MOVE WS-QUANTITY (WS-PO-IDX)      TO OV-QUANTITY
+               MOVE WS-UNIT-PRICE (WS-PO-IDX)    TO OV-UNIT-PRICE
+               MOVE WS-ORDER-DATE (WS-PO-IDX)    TO OV-ORDER-DATE
+               MOVE WS-DELIVERY-DATE (WS-PO-IDX) TO OV-DELIVERY-DATE
+               COMPUTE OV-DAYS-PAST-DUE =
+                           FUNCTION INTEGER-OF-DATE (CURR-DATE-WS)
+                         - FUNCTION INTEGER-OF-DATE (COMPARE-DATE-WS)
+               WRITE POOVRPT-REC FROM POOVRPT-LINE
+               ADD 1 TO OVERDUE-COUNT
+           END-IF.
+       820-EXIT.
+           EXIT.
+
+       900-READ-POTRANS.
+           READ POTRANS
+               AT END MOVE "N" TO MORE-TRANS-SW
+               GO TO 900-EXIT
+           END-READ.
+           ADD 1 TO TRANS-RECORDS-READ.
+       900-EXIT.
+           EXIT.
+
+       950-READ-POFILE.
+           SET WS-PO-IDX TO PO-TABLE-COUNT-WS.
+           SET WS-PO-IDX UP BY 1.
+           READ POFILE INTO WS-PURCHASE-ORDERS (WS-PO-IDX)
+               AT END MOVE "N" TO MORE-POFILE-SW
+               GO TO 950-EXIT
+           END-READ.
+           ADD 1 TO PO-TABLE-COUNT-WS.
+       950-EXIT.
+           EXIT.
+
+       999-CLEANUP.
+           MOVE "999-CLEANUP" TO PARA-NAME.
+           DISPLAY "TRANS READ:     " TRANS-RECORDS-READ.
+           DISPLAY "TRANS ADDED:    " TRANS-ADDED.
+           DISPLAY "TRANS REJECTED: " TRANS-REJECTED.
+           PERFORM 650-CLOSE-FILES THRU 650-EXIT.
+           DISPLAY "NORMAL END OF JOB".
+       999-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           DISPLAY "*** ABNORMAL END OF JOB - POENTRY ***"
+               UPON CONSOLE.
+           PERFORM 650-CLOSE-FILES THRU 650-EXIT.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
