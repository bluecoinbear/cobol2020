@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  DAILYRUN.
+      * Job-control driver for the daily batch stream: runs CLAIMRPT,
+      * HOSPRPT and PAYROL3A as one chained run against a single
+      * shared business date, and stops the stream rather than
+      * launching the next step once an earlier one has failed.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNPARM ASSIGN TO RUNPARM
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS RUNPARM-ST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNPARM
+           RECORD CONTAINS 20 CHARACTERS.
+       COPY RUNPARM.
+
+       WORKING-STORAGE SECTION.
+       01 PROGRAM-SWITCHES.
+           05 RUNPARM-ST                PIC X(2).
+               88 RUNPARM-OK                       VALUE '00'.
+           05 STEP-ABORT-SW             PIC X(1)   VALUE 'N'.
+               88 STEP-FAILED                      VALUE 'Y'.
+
+       01 STEP-RETURN-CODE-WS           PIC S9(4)  COMP.
+
+       PROCEDURE DIVISION.
+           PERFORM 100-HOUSEKEEPING.
+           IF NOT STEP-FAILED
+               PERFORM 200-RUN-CLAIMS
+           END-IF.
+           IF NOT STEP-FAILED
+               PERFORM 300-RUN-HOSPITAL
+           END-IF.
+           IF NOT STEP-FAILED
+               PERFORM 400-RUN-PAYROLL
+           END-IF.
+           PERFORM 900-WRAP-UP.
+           GOBACK.
+
+       100-HOUSEKEEPING.
+      * Derive the shared business date once and hand it down to every
+      * step through the RUNPARM control file, instead of letting each
+      * program stamp its own header with its own CURRENT-DATE call.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO RP-BUSINESS-DATE.
+           MOVE 'P'                         TO RP-RUN-INDICATOR.
+           MOVE 'N'                         TO RP-DATE-OVERRIDE-SW.
+           OPEN OUTPUT RUNPARM.
+           IF NOT RUNPARM-OK
+               DISPLAY 'DAILYRUN: UNABLE TO WRITE RUN-PARAMETER FILE'
+               MOVE 'Y' TO STEP-ABORT-SW
+           ELSE
+               WRITE RUNPARM-REC
+               CLOSE RUNPARM
+               DISPLAY 'DAILYRUN: BUSINESS DATE SET TO '
+                                                    RP-BUSINESS-DATE
+           END-IF.
+
+       200-RUN-CLAIMS.
+           DISPLAY 'DAILYRUN: STARTING STEP - CLAIMRPT'.
+           CALL 'CLAIMRPT'.
+           MOVE RETURN-CODE TO STEP-RETURN-CODE-WS.
+           DISPLAY 'DAILYRUN: CLAIMRPT ENDED WITH RETURN CODE '
+                                                    STEP-RETURN-CODE-WS.
+           IF STEP-RETURN-CODE-WS > 4
+               MOVE 'Y' TO STEP-ABORT-SW
+               DISPLAY 'DAILYRUN: CLAIMRPT FAILED - HOSPRPT AND '
+                     'PAYROL3A WILL NOT BE STARTED'
+           END-IF.
+
+       300-RUN-HOSPITAL.
+           DISPLAY 'DAILYRUN: STARTING STEP - HOSPRPT'.
+           CALL 'HOSPRPT'.
+           MOVE RETURN-CODE TO STEP-RETURN-CODE-WS.
+           DISPLAY 'DAILYRUN: HOSPRPT ENDED WITH RETURN CODE '
+                                                    STEP-RETURN-CODE-WS.
+           IF STEP-RETURN-CODE-WS > 4
+               MOVE 'Y' TO STEP-ABORT-SW
+               DISPLAY 'DAILYRUN: HOSPRPT FAILED - PAYROL3A WILL '
+                     'NOT BE STARTED'
+           END-IF.
+
+       400-RUN-PAYROLL.
+           DISPLAY 'DAILYRUN: STARTING STEP - PAYROL3A'.
+           CALL 'PAYROL3A'.
+           MOVE RETURN-CODE TO STEP-RETURN-CODE-WS.
+           DISPLAY 'DAILYRUN: PAYROL3A ENDED WITH RETURN CODE '
+                                                    STEP-RETURN-CODE-WS.
+           IF STEP-RETURN-CODE-WS > 4
+               MOVE 'Y' TO STEP-ABORT-SW
+           END-IF.
+
+       900-WRAP-UP.
+           IF STEP-FAILED
+               MOVE 16 TO RETURN-CODE
+               DISPLAY 'DAILYRUN: BATCH STREAM ENDED ABNORMALLY'
+           ELSE
+               MOVE 0 TO RETURN-CODE
+               DISPLAY 'DAILYRUN: BATCH STREAM COMPLETED NORMALLY'
+           END-IF.
