@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  POTRANSM.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POFILE    ASSIGN TO POFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS POFILE-ST.
+           SELECT SUPPMSTR  ASSIGN TO SUPPMSTR
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS WS-SUPPLIER-CODE
+                  FILE STATUS IS SUPPMSTR-STATUS.
+           SELECT POXMIT    ASSIGN TO POXMIT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS POXMIT-ST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POFILE
+           RECORD CONTAINS 74 CHARACTERS.
+       01  POFILE-REC.
+           10  PF-PO-NUMBER          PIC X(06).
+           10  PF-PART-NUMBER        PIC X(23).
+           10  PF-SUPPLIER-CODE      PIC X(10).
+           10  PF-BUYER-CODE         PIC X(03).
+           10  PF-QUANTITY           PIC S9(7).
+           10  PF-UNIT-PRICE         PIC S9(7)V99.
+           10  PF-ORDER-DATE         PIC X(08).
+           10  PF-DELIVERY-DATE      PIC X(08).
+
+       FD  SUPPMSTR
+           RECORD CONTAINS 258 CHARACTERS.
+       01  SUPPMSTR-REC.
+           COPY VARSUPP.
+           COPY VARADDR.
+
+       FD  POXMIT
+           RECORD CONTAINS 161 CHARACTERS.
+       01  POXMIT-REC.
+           10  PX-SUPPLIER-CODE          PIC X(10).
+           10  PX-SUPPLIER-NAME          PIC X(15).
+           10  PX-SUPPLIER-ADDRESS-1     PIC X(15).
+           10  PX-SUPPLIER-ADDRESS-2     PIC X(15).
+           10  PX-SUPPLIER-ADDRESS-3     PIC X(15).
+           10  PX-SUPPLIER-CITY          PIC X(15).
+           10  PX-SUPPLIER-STATE         PIC X(02).
+           10  PX-SUPPLIER-ZIP           PIC X(10).
+           10  PX-PO-NUMBER              PIC X(06).
+           10  PX-PART-NUMBER            PIC X(23).
+           10  PX-BUYER-CODE             PIC X(03).
+           10  PX-QUANTITY               PIC S9(7).
+           10  PX-UNIT-PRICE             PIC S9(7)V99.
+           10  PX-ORDER-DATE             PIC X(08).
+           10  PX-DELIVERY-DATE          PIC X(08).
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAGS-AND-SWITCHES.
+           05 MORE-POFILE-SW                    PIC X(01)  VALUE 'Y'.
+               88 NO-MORE-POFILE                           VALUE 'N'.
+           05 SUPPLIER-ADDR-FOUND-SW            PIC X(01)  VALUE 'N'.
+               88 SUPPLIER-ADDR-FOUND                      VALUE 'Y'.
+
+       01  FILE-STATUS-WS.
+           05 POFILE-ST                         PIC X(02).
+               88 POFILE-OK                                VALUE '00'.
+           05 SUPPMSTR-STATUS                   PIC X(02).
+               88 SUPPMSTR-FOUND                           VALUE '00'.
+           05 POXMIT-ST                         PIC X(02).
+               88 POXMIT-OK                                VALUE '00'.
+
+       01  COUNTERS-AND-ACCUMULATORS-WS.
+           05 PO-RECORDS-READ                   PIC 9(07)  VALUE ZERO.
+           05 PO-TRANSMITTED                    PIC 9(07)  VALUE ZERO.
+           05 PO-SKIPPED                        PIC 9(07)  VALUE ZERO.
+
+       01  ABEND-FIELDS-WS.
+           05 PARA-NAME                         PIC X(25)  VALUE SPACES.
+           05 ABEND-REASON                      PIC X(45)  VALUE SPACES.
+
+       77  WS-ADDR-SCAN-IDX                     PIC 9(01)  VALUE ZERO.
+       77  ZERO-VAL                             PIC 9(01)  VALUE ZERO.
+       77  ONE-VAL                              PIC 9(01)  VALUE 1.
+
+      *
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING.
+           PERFORM 100-PROCESS-POS
+               UNTIL NO-MORE-POFILE.
+           PERFORM 999-CLEANUP THRU 999-EXIT.
+           MOVE +0 TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           DISPLAY "HOUSEKEEPING".
+           PERFORM 600-OPEN-FILES.
+           PERFORM 900-READ-POFILE THRU 900-EXIT.
+
+           IF NO-MORE-POFILE
+               MOVE "EMPTY PURCHASE ORDER FILE" TO ABEND-REASON
+               GO TO 1000-ABEND-RTN.
+
+       100-PROCESS-POS.
+           MOVE "100-PROCESS-POS" TO PARA-NAME.
+           PERFORM 200-TRANSMIT-ONE-PO THRU 200-EXIT.
+           PERFORM 900-READ-POFILE THRU 900-EXIT.
+
+       200-TRANSMIT-ONE-PO.
+           MOVE PF-SUPPLIER-CODE TO WS-SUPPLIER-CODE.
+           READ SUPPMSTR.
+           IF SUPPMSTR-FOUND
+               PERFORM 220-FIND-ORDER-ADDRESS THRU 220-EXIT
+               IF SUPPLIER-ADDR-FOUND
+                   PERFORM 240-BUILD-XMIT-RECORD THRU 240-EXIT
+                   WRITE POXMIT-REC
+                   ADD 1 TO PO-TRANSMITTED
+               ELSE
+                   DISPLAY "NO ORDER ADDRESS ON FILE - SKIPPED "
+                           PF-PO-NUMBER
+                   ADD 1 TO PO-SKIPPED
+               END-IF
+           ELSE
+               DISPLAY "SUPPLIER NOT ON FILE - SKIPPED " PF-PO-NUMBER
+               ADD 1 TO PO-SKIPPED
+           END-IF.
+       200-EXIT.
+           EXIT.
+
+      * Locates the one VARADDR occurrence carrying WS-ORDER-ADDRESS
+      * -- the address type the validation added in an earlier change
+      * guarantees is present exactly once on an accepted supplier --
+      * so the PO is addressed the same place order paperwork goes.
+       220-FIND-ORDER-ADDRESS.
+           MOVE 'N' TO SUPPLIER-ADDR-FOUND-SW.
+           SET WS-ADDR-IDX TO 1.
+           PERFORM 230-CHECK-ONE-ADDRESS THRU 230-EXIT
+               VARYING WS-ADDR-IDX FROM 1 BY 1
+                   UNTIL WS-ADDR-IDX > 3
+                      OR SUPPLIER-ADDR-FOUND.
+       220-EXIT.
+           EXIT.
+
+       230-CHECK-ONE-ADDRESS.
+           IF WS-ORDER-ADDRESS (WS-ADDR-IDX)
+               MOVE 'Y' TO SUPPLIER-ADDR-FOUND-SW
+               MOVE WS-ADDR-IDX TO WS-ADDR-SCAN-IDX
+           END-IF.
+       230-EXIT.
+           EXIT.
+
+       240-BUILD-XMIT-RECORD.
+           SET WS-ADDR-IDX TO WS-ADDR-SCAN-IDX.
+           MOVE WS-SUPPLIER-CODE                TO PX-SUPPLIER-CODE.
+           MOVE WS-SUPPLIER-NAME                TO PX-SUPPLIER-NAME.
+           MOVE WS-ADDRESS-1 (WS-ADDR-IDX)   TO PX-SUPPLIER-ADDRESS-1.
+           MOVE WS-ADDRESS-2 (WS-ADDR-IDX)   TO PX-SUPPLIER-ADDRESS-2.
+           MOVE WS-ADDRESS-3 (WS-ADDR-IDX)   TO PX-SUPPLIER-ADDRESS-3.
+           MOVE WS-CITY (WS-ADDR-IDX)           TO PX-SUPPLIER-CITY.
+           MOVE WS-ADDR-STATE (WS-ADDR-IDX)     TO PX-SUPPLIER-STATE.
+           MOVE WS-ZIP-CODE (WS-ADDR-IDX)       TO PX-SUPPLIER-ZIP.
+           MOVE PF-PO-NUMBER                    TO PX-PO-NUMBER.
+           MOVE PF-PART-NUMBER                  TO PX-PART-NUMBER.
+           MOVE PF-BUYER-CODE                   TO PX-BUYER-CODE.
+           MOVE PF-QUANTITY                     TO PX-QUANTITY.
+           MOVE PF-UNIT-PRICE                   TO PX-UNIT-PRICE.
+           MOVE PF-ORDER-DATE                    TO PX-ORDER-DATE.
+           MOVE PF-DELIVERY-DATE                TO PX-DELIVERY-DATE.
+       240-EXIT.
+           EXIT.
+
+       600-OPEN-FILES.
+           MOVE "600-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT POFILE.
+           OPEN INPUT SUPPMSTR.
+           OPEN OUTPUT POXMIT.
+       600-EXIT.
+           EXIT.
+
+       650-CLOSE-FILES.
+           MOVE "650-CLOSE-FILES" TO PARA-NAME.
+           CLOSE POFILE, SUPPMSTR, POXMIT.
+       650-EXIT.
+           EXIT.
+
+       900-READ-POFILE.
+           READ POFILE
+               AT END MOVE "N" TO MORE-POFILE-SW
+               GO TO 900-EXIT
+           END-READ.
+           ADD 1 TO PO-RECORDS-READ.
+       900-EXIT.
+           EXIT.
+
+       999-CLEANUP.
+           MOVE "999-CLEANUP" TO PARA-NAME.
+           DISPLAY "PO RECORDS READ: " PO-RECORDS-READ.
+           DISPLAY "PO TRANSMITTED:  " PO-TRANSMITTED.
+           DISPLAY "PO SKIPPED:      " PO-SKIPPED.
+           PERFORM 650-CLOSE-FILES THRU 650-EXIT.
+           DISPLAY "NORMAL END OF JOB".
+       999-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           DISPLAY "*** ABNORMAL END OF JOB - POTRANSM ***"
+               UPON CONSOLE.
+           PERFORM 650-CLOSE-FILES THRU 650-EXIT.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
