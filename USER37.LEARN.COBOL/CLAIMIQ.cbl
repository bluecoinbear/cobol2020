@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      CLAIMIQ.
+      * Online claim/policy status inquiry transaction. A CSR keys in
+      * a policy number on the CLAMS01 map and gets back the same
+      * claim amount, amount paid, and deductible-applied figures
+      * CLAIMRPT computed for that policy in the last batch run.
+      * Pseudo-conversational: the first entry (EIBCALEN = 0) just
+      * sends the blank screen; the return trip receives the keyed
+      * policy number, looks it up on CLAIMVSM, and re-sends the map
+      * with the answer filled in.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY DFHAID.
+
+       01  WS-RESP                      PIC S9(8) COMP.
+       01  WS-POLICY-KEY                PIC 9(09).
+
+       01  WS-CLMAMT-EDIT                PIC -9(7).99.
+       01  WS-CLMPD-EDIT                 PIC -9(7).99.
+       01  WS-DEDUCT-EDIT                PIC -9(5).99.
+
+       01  END-MSG                      PIC X(28)
+              VALUE 'CLAIM INQUIRY SESSION ENDED'.
+
+       COPY CLAIMVSM.
+       COPY CLAMS01.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  CA-POLICY-NO              PIC 9(09).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-INITIAL-MAP
+           ELSE
+               EXEC CICS HANDLE AID
+                   CLEAR(9000-END-SESSION)
+                   PF3(9000-END-SESSION)
+               END-EXEC
+               MOVE CA-POLICY-NO TO WS-POLICY-KEY
+               PERFORM 2000-RECEIVE-MAP
+               IF WS-RESP = DFHRESP(NORMAL)
+                   PERFORM 3000-LOOKUP-POLICY
+                   PERFORM 4000-SEND-RESULT-MAP
+               ELSE
+                   PERFORM 1000-SEND-INITIAL-MAP
+               END-IF
+           END-IF.
+
+           MOVE WS-POLICY-KEY TO CA-POLICY-NO.
+           EXEC CICS RETURN
+               TRANSID('CLIQ')
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+       1000-SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO CLAMS01O.
+           MOVE -1 TO POLNOL.
+           EXEC CICS SEND MAP('CLAMS01')
+               MAPSET('CLAMS01')
+               FROM(CLAMS01O)
+               ERASE
+           END-EXEC.
+
+       2000-RECEIVE-MAP.
+           EXEC CICS RECEIVE MAP('CLAMS01')
+               MAPSET('CLAMS01')
+               INTO(CLAMS01I)
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE POLNOI TO WS-POLICY-KEY
+           END-IF.
+
+       3000-LOOKUP-POLICY.
+           MOVE WS-POLICY-KEY TO CV-POLICY-NO.
+           EXEC CICS READ
+               FILE('CLAIMVSM')
+               INTO(CV-CLAIM-STATUS-REC)
+               RIDFLD(CV-POLICY-NO)
+               RESP(WS-RESP)
+           END-EXEC.
+
+       4000-SEND-RESULT-MAP.
+           MOVE SPACES TO CLAMS01O.
+           MOVE WS-POLICY-KEY TO POLNOO.
+           IF WS-RESP = DFHRESP(NORMAL)
+               STRING CV-LAST-NAME DELIMITED BY SPACE
+                      ', '        DELIMITED BY SIZE
+                      CV-FIRST-NAME DELIMITED BY SPACE
+                   INTO NAMEO
+               END-STRING
+               MOVE CV-CLAIM-AMOUNT       TO WS-CLMAMT-EDIT
+               MOVE CV-CLAIM-AMOUNT-PAID  TO WS-CLMPD-EDIT
+               MOVE CV-DEDUCTIBLE-APPLIED TO WS-DEDUCT-EDIT
+               MOVE WS-CLMAMT-EDIT        TO CLMAMTO
+               MOVE WS-CLMPD-EDIT         TO CLMPDO
+               MOVE WS-DEDUCT-EDIT        TO DEDUCTO
+               MOVE 'CLAIM ON FILE' TO MSGO
+           ELSE
+               MOVE 'POLICY NOT FOUND ON FILE' TO MSGO
+           END-IF.
+
+           EXEC CICS SEND MAP('CLAMS01')
+               MAPSET('CLAMS01')
+               FROM(CLAMS01O)
+               DATAONLY
+           END-EXEC.
+
+       9000-END-SESSION.
+           EXEC CICS SEND TEXT
+               FROM(END-MSG)
+               LENGTH(LENGTH OF END-MSG)
+               ERASE
+               FREEKB
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
