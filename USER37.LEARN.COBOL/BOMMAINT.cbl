@@ -0,0 +1,270 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BOMMAINT.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOMTRAN   ASSIGN TO BOMTRAN
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS BOMTRAN-ST.
+           SELECT BOMMSTR   ASSIGN TO BOMMSTR
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS WS-PARENT-PART-NUMBER
+                  FILE STATUS IS BOMMSTR-STATUS.
+           SELECT SYSOUT    ASSIGN TO SYSOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS SYSOUT-ST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BOMTRAN
+           RECORD CONTAINS 304 CHARACTERS.
+       01  BOMTRAN-REC.
+           05 BT-TRANS-CODE                     PIC X(01).
+               88 BT-ADD                                    VALUE 'A'.
+               88 BT-CHANGE                                 VALUE 'C'.
+               88 BT-DELETE                                 VALUE 'D'.
+           05 BT-PARENT-PART-NUMBER             PIC X(23).
+           05 BT-COMPONENTS OCCURS 10 TIMES
+                  INDEXED BY BT-COMP-IDX.
+               10 BT-COMPONENT-PART-NUMBER       PIC X(23).
+               10 BT-COMPONENT-QTY               PIC S9(05).
+
+       FD  BOMMSTR
+           RECORD CONTAINS 303 CHARACTERS.
+       01  BOMMSTR-REC.
+           COPY VARBOM.
+
+       FD  SYSOUT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SYSOUT-REC                           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAGS-AND-SWITCHES.
+           05 MORE-TRANS-SW                     PIC X(01)  VALUE 'Y'.
+               88 NO-MORE-TRANS                            VALUE 'N'.
+
+       01  FILE-STATUS-WS.
+           05 BOMTRAN-ST                        PIC X(02).
+               88 BOMTRAN-OK                                VALUE '00'.
+           05 BOMMSTR-STATUS                    PIC X(02).
+               88 BOMMSTR-FOUND                             VALUE '00'.
+           05 SYSOUT-ST                         PIC X(02).
+               88 SYSOUT-OK                                 VALUE '00'.
+
+       01  COUNTERS-AND-ACCUMULATORS-WS.
+           05 TRANS-RECORDS-READ                PIC 9(07)  VALUE ZERO.
+           05 TRANS-ADDED                       PIC 9(07)  VALUE ZERO.
+           05 TRANS-CHANGED                     PIC 9(07)  VALUE ZERO.
+           05 TRANS-DELETED                     PIC 9(07)  VALUE ZERO.
+           05 TRANS-REJECTED                    PIC 9(07)  VALUE ZERO.
+
+       01  ABEND-FIELDS-WS.
+           05 PARA-NAME                         PIC X(25)  VALUE SPACES.
+           05 ABEND-REASON                      PIC X(45)  VALUE SPACES.
+
+       01  ABEND-SUMMARY-HDR.
+           05 FILLER                            PIC X(22)
+                  VALUE '*** ABEND SUMMARY ***'.
+
+       01  ABEND-SUMMARY-LINE-1.
+           05 FILLER                            PIC X(11)
+                  VALUE 'PARAGRAPH: '.
+           05 AR-PARA-NAME                      PIC X(25).
+
+       01  ABEND-SUMMARY-LINE-2.
+           05 FILLER                            PIC X(08)
+                  VALUE 'REASON: '.
+           05 AR-ABEND-REASON                   PIC X(45).
+
+       01  BOM-REJECT-LINE.
+           05 FILLER                            PIC X(13)
+                  VALUE 'REJECTED -   '.
+           05 RJ-TRANS-CODE                     PIC X(01).
+           05 FILLER                            PIC X(02) VALUE SPACES.
+           05 RJ-PARENT-PART-NUMBER              PIC X(23).
+           05 FILLER                            PIC X(02) VALUE SPACES.
+           05 RJ-REASON                         PIC X(24).
+
+       01  BOM-SUMMARY-LINE.
+           05 FILLER                            PIC X(17)
+                  VALUE 'TRANS READ:      '.
+           05 PS-TRANS-READ-O                   PIC ZZZ,ZZ9.
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(10)
+                  VALUE 'ADDED:    '.
+           05 PS-ADDED-O                        PIC ZZZ,ZZ9.
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(10)
+                  VALUE 'CHANGED:  '.
+           05 PS-CHANGED-O                      PIC ZZZ,ZZ9.
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(10)
+                  VALUE 'DELETED:  '.
+           05 PS-DELETED-O                      PIC ZZZ,ZZ9.
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(11)
+                  VALUE 'REJECTED:  '.
+           05 PS-REJECTED-O                     PIC ZZZ,ZZ9.
+
+       77  ZERO-VAL                             PIC 9(01)  VALUE ZERO.
+       77  ONE-VAL                              PIC 9(01)  VALUE 1.
+
+      *
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING.
+           PERFORM 100-MAINLINE
+               UNTIL NO-MORE-TRANS.
+           PERFORM 999-CLEANUP THRU 999-EXIT.
+           MOVE +0 TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           DISPLAY "HOUSEKEEPING".
+           PERFORM 800-OPEN-FILES.
+           PERFORM 900-READ-BOMTRAN.
+
+           IF NO-MORE-TRANS
+               MOVE "EMPTY BOM TRANSACTION FILE" TO ABEND-REASON
+               GO TO 1000-ABEND-RTN.
+
+       100-MAINLINE.
+           MOVE "100-MAINLINE" TO PARA-NAME.
+           PERFORM 300-PROCESS-TRANSACTION THRU 300-EXIT.
+           PERFORM 900-READ-BOMTRAN THRU 900-EXIT.
+
+       300-PROCESS-TRANSACTION.
+           MOVE "300-PROCESS-TRANSACTION" TO PARA-NAME.
+           EVALUATE TRUE
+               WHEN BT-ADD
+                   PERFORM 400-ADD-BOM THRU 400-EXIT
+               WHEN BT-CHANGE
+                   PERFORM 450-CHANGE-BOM THRU 450-EXIT
+               WHEN BT-DELETE
+                   PERFORM 480-DELETE-BOM THRU 480-EXIT
+               WHEN OTHER
+                   MOVE BT-TRANS-CODE TO RJ-TRANS-CODE
+                   MOVE BT-PARENT-PART-NUMBER TO RJ-PARENT-PART-NUMBER
+                   MOVE 'INVALID TRANSACTION CODE' TO RJ-REASON
+                   WRITE SYSOUT-REC FROM BOM-REJECT-LINE
+                   ADD +1 TO TRANS-REJECTED
+           END-EVALUATE.
+       300-EXIT.
+           EXIT.
+
+       400-ADD-BOM.
+           MOVE "400-ADD-BOM" TO PARA-NAME.
+           MOVE BT-PARENT-PART-NUMBER TO WS-PARENT-PART-NUMBER.
+           READ BOMMSTR.
+           IF BOMMSTR-FOUND
+               MOVE BT-TRANS-CODE TO RJ-TRANS-CODE
+               MOVE BT-PARENT-PART-NUMBER TO RJ-PARENT-PART-NUMBER
+               MOVE 'PARENT PART ALREADY ON FILE' TO RJ-REASON
+               WRITE SYSOUT-REC FROM BOM-REJECT-LINE
+               ADD +1 TO TRANS-REJECTED
+           ELSE
+               PERFORM 420-MOVE-TRANS-TO-MASTER THRU 420-EXIT
+               WRITE BOMMSTR-REC
+               ADD +1 TO TRANS-ADDED.
+       400-EXIT.
+           EXIT.
+
+       420-MOVE-TRANS-TO-MASTER.
+           MOVE BT-PARENT-PART-NUMBER TO WS-PARENT-PART-NUMBER.
+           PERFORM 430-MOVE-ONE-COMPONENT THRU 430-EXIT
+               VARYING BT-COMP-IDX FROM 1 BY 1
+                   UNTIL BT-COMP-IDX > 10.
+       420-EXIT.
+           EXIT.
+
+       430-MOVE-ONE-COMPONENT.
+           SET WS-BOM-IDX TO BT-COMP-IDX.
+           MOVE BT-COMPONENT-PART-NUMBER (BT-COMP-IDX)
+                     TO WS-COMPONENT-PART-NUMBER (WS-BOM-IDX).
+           MOVE BT-COMPONENT-QTY (BT-COMP-IDX)
+                     TO WS-COMPONENT-QTY (WS-BOM-IDX).
+       430-EXIT.
+           EXIT.
+
+       450-CHANGE-BOM.
+           MOVE "450-CHANGE-BOM" TO PARA-NAME.
+           MOVE BT-PARENT-PART-NUMBER TO WS-PARENT-PART-NUMBER.
+           READ BOMMSTR.
+           IF BOMMSTR-FOUND
+               PERFORM 420-MOVE-TRANS-TO-MASTER THRU 420-EXIT
+               REWRITE BOMMSTR-REC
+               ADD +1 TO TRANS-CHANGED
+           ELSE
+               MOVE BT-TRANS-CODE TO RJ-TRANS-CODE
+               MOVE BT-PARENT-PART-NUMBER TO RJ-PARENT-PART-NUMBER
+               MOVE 'PARENT PART NOT ON FILE' TO RJ-REASON
+               WRITE SYSOUT-REC FROM BOM-REJECT-LINE
+               ADD +1 TO TRANS-REJECTED.
+       450-EXIT.
+           EXIT.
+
+       480-DELETE-BOM.
+           MOVE "480-DELETE-BOM" TO PARA-NAME.
+           MOVE BT-PARENT-PART-NUMBER TO WS-PARENT-PART-NUMBER.
+           READ BOMMSTR.
+           IF BOMMSTR-FOUND
+               DELETE BOMMSTR RECORD
+               ADD +1 TO TRANS-DELETED
+           ELSE
+               MOVE BT-TRANS-CODE TO RJ-TRANS-CODE
+               MOVE BT-PARENT-PART-NUMBER TO RJ-PARENT-PART-NUMBER
+               MOVE 'PARENT PART NOT ON FILE' TO RJ-REASON
+               WRITE SYSOUT-REC FROM BOM-REJECT-LINE
+               ADD +1 TO TRANS-REJECTED.
+       480-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT BOMTRAN.
+           OPEN I-O BOMMSTR.
+           OPEN OUTPUT SYSOUT.
+       800-EXIT.
+           EXIT.
+
+       850-CLOSE-FILES.
+           MOVE "850-CLOSE-FILES" TO PARA-NAME.
+           CLOSE BOMTRAN, BOMMSTR, SYSOUT.
+       850-EXIT.
+           EXIT.
+
+       900-READ-BOMTRAN.
+           READ BOMTRAN
+               AT END MOVE "N" TO MORE-TRANS-SW
+               GO TO 900-EXIT
+           END-READ.
+           ADD +1 TO TRANS-RECORDS-READ.
+       900-EXIT.
+           EXIT.
+
+       999-CLEANUP.
+           MOVE "999-CLEANUP" TO PARA-NAME.
+           MOVE TRANS-RECORDS-READ TO PS-TRANS-READ-O.
+           MOVE TRANS-ADDED        TO PS-ADDED-O.
+           MOVE TRANS-CHANGED      TO PS-CHANGED-O.
+           MOVE TRANS-DELETED      TO PS-DELETED-O.
+           MOVE TRANS-REJECTED     TO PS-REJECTED-O.
+           WRITE SYSOUT-REC FROM BOM-SUMMARY-LINE.
+
+           PERFORM 850-CLOSE-FILES THRU 850-EXIT.
+           DISPLAY "NORMAL END OF JOB".
+       999-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           WRITE SYSOUT-REC FROM ABEND-SUMMARY-HDR.
+           MOVE PARA-NAME TO AR-PARA-NAME.
+           WRITE SYSOUT-REC FROM ABEND-SUMMARY-LINE-1.
+           MOVE ABEND-REASON TO AR-ABEND-REASON.
+           WRITE SYSOUT-REC FROM ABEND-SUMMARY-LINE-2.
+           PERFORM 850-CLOSE-FILES THRU 850-EXIT.
+           DISPLAY "*** ABNORMAL END OF JOB - BOMMAINT ***"
+               UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
