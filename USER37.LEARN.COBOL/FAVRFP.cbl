@@ -3,8 +3,16 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT RFPIN  ASSIGN TO RFPIN.
+           SELECT RFPIN  ASSIGN TO RFPIN
+             FILE STATUS IS RFPIN-ST.
            SELECT RFPOUT ASSIGN TO RFPOUT.
+           SELECT RFPREJ ASSIGN TO RFPREJ.
+           SELECT PRICETBL ASSIGN TO PRICETBL.
+           SELECT PRICEXCP ASSIGN TO PRICEXCP.
+           SELECT CTLTOTAL ASSIGN TO CTLTOTAL.
+           SELECT MIXRPT ASSIGN TO MIXRPT.
+           SELECT AUDITLOG ASSIGN TO AUDITLOG
+             FILE STATUS IS AUDITLOG-ST.
        DATA DIVISION.
        FILE SECTION.
        FD  RFPIN
@@ -13,25 +21,39 @@
            RECORD CONTAINS 80 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS RFP-REC.
+      * Byte 1 is a record-type code so RFPIN can carry a leading
+      * header (expected order count) and trailing trailer (actual
+      * order count) around the detail records.
        01  RFP-REC.
-           05  ARTIST-ACCT-NO               PIC X(08).
-           05  ARTIST-MUSICAL-GENRE         PIC X(06).
-                88  ROCK     VALUE     "ROCK".
-                88  JAZZ     VALUE     "JAZZ".
-                88  FUSION   VALUE   "FUSION".
-           05  MUSICIAN.
-                10  MUSICIAN-LNAME          PIC X(15).
-                10  MUSICIAN-FNAME          PIC X(15).
-           05  MUSICIAN-INSTRUMENT-TYPE     PIC X(06).
-           05  INSTRUMENT-QUALITY           PIC X(01).
-                88  USED-FLAG       VALUE   'U'.
-                88  NEW-FLAG        VALUE   'N'.
-                88  PREMIUM-FLAG    VALUE   'P'.
-           05   MAX-MUSICIAN-BUDGET-AMOUNT  PIC 9(05)V99.
-           05   SHIP-TO                     PIC X(03).
-                88  IN-COUNTRY        VALUE   'IN'.
-                88  INTERNATIONAL     VALUE   'OUT'.
-           05  FILLER                       PIC X(19).
+           05  RFP-RECORD-TYPE              PIC X(01).
+               88  RFP-HEADER-REC                   VALUE '0'.
+               88  RFP-DETAIL-REC                   VALUE '1'.
+               88  RFP-TRAILER-REC                  VALUE '9'.
+           05  RFP-DETAIL-DATA.
+               10  ARTIST-ACCT-NO               PIC X(08).
+               10  ARTIST-MUSICAL-GENRE         PIC X(06).
+                    88  ROCK     VALUE     "ROCK".
+                    88  JAZZ     VALUE     "JAZZ".
+                    88  FUSION   VALUE   "FUSION".
+               10  MUSICIAN.
+                    15  MUSICIAN-LNAME          PIC X(15).
+                    15  MUSICIAN-FNAME          PIC X(15).
+               10  MUSICIAN-INSTRUMENT-TYPE     PIC X(06).
+               10  INSTRUMENT-QUALITY           PIC X(01).
+                    88  USED-FLAG       VALUE   'U'.
+                    88  NEW-FLAG        VALUE   'N'.
+                    88  PREMIUM-FLAG    VALUE   'P'.
+               10   MAX-MUSICIAN-BUDGET-AMOUNT  PIC 9(05)V99.
+               10   SHIP-TO                     PIC X(03).
+                    88  IN-COUNTRY        VALUE   'IN'.
+                    88  INTERNATIONAL     VALUE   'OUT'.
+               10  FILLER                       PIC X(18).
+           05  RFP-HEADER-DATA REDEFINES RFP-DETAIL-DATA.
+               10  RFP-EXPECTED-COUNT           PIC 9(05).
+               10  FILLER                       PIC X(74).
+           05  RFP-TRAILER-DATA REDEFINES RFP-DETAIL-DATA.
+               10  RFP-ACTUAL-COUNT             PIC 9(05).
+               10  FILLER                       PIC X(74).
        FD  RFPOUT
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
@@ -39,8 +61,80 @@
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS RFPOUT-REC.
        01  RFPOUT-REC                       PIC X(80).
+       FD  RFPREJ
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS RFPREJ-REC.
+       01  RFPREJ-REC                       PIC X(80).
+       FD  PRICETBL
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PRICETBL-REC.
+       01  PRICETBL-REC.
+           05  PT-INSTRUMENT-TYPE           PIC X(06).
+           05  PT-BASE-PRICE                PIC 9(05)V99.
+           05  FILLER                       PIC X(67).
+       FD  PRICEXCP
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PRICEXCP-REC.
+       01  PRICEXCP-REC                     PIC X(80).
+       FD  CTLTOTAL
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CTLTOTAL-REC.
+       01  CTLTOTAL-REC                     PIC X(80).
+       FD  MIXRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS MIXRPT-REC.
+       01  MIXRPT-REC                       PIC X(80).
+       FD  AUDITLOG
+           RECORD CONTAINS 56 CHARACTERS.
+       COPY AUDITLOG.
        WORKING-STORAGE SECTION.
        01  RFPIN-EOF                        PIC X(01).
+       01  BUDGET-EXCEEDED-SW               PIC X(01) VALUE 'N'.
+            88  BUDGET-EXCEEDED                      VALUE 'Y'.
+       01  UNKNOWN-INSTRUMENT-SW            PIC X(01) VALUE 'N'.
+            88  UNKNOWN-INSTRUMENT                   VALUE 'Y'.
+       01  PRICETBL-EOF-SW                  PIC X(01) VALUE 'N'.
+       77  PRICE-TABLE-COUNT-WS             PIC 9(02) VALUE ZERO.
+       01  PRICE-TABLE-WS.
+           05  PRICE-TABLE-ENTRY OCCURS 10 TIMES
+                   INDEXED BY PRICE-IDX.
+                10  PT-TYPE-WS               PIC X(06).
+                10  PT-PRICE-WS              PIC 9(05)V99.
+      * ORDER-RECORD-WS is the shared hand-off layout FAVRPT also uses
+      * for FAVIN, so an accepted RFP here can feed straight into the
+      * merchandise pricing/printing run as one job stream.
+       COPY ORDRREC.
+       01  CONTROL-TOTAL-RECORD-WS.
+           05  CT-ORDER-COUNT                PIC 9(05).
+           05  CT-ORDER-TOTAL                PIC 9(09)V99.
+           05  FILLER                        PIC X(64).
+       77  RUN-ORDER-COUNT-WS                PIC 9(05) VALUE ZERO.
+       77  RFPIN-RECORDS-READ-WS             PIC 9(07) VALUE ZERO.
+       77  RFPIN-EXPECTED-COUNT-WS           PIC 9(05) VALUE ZERO.
+       01  AUDITLOG-ST                       PIC X(02).
+           88  AUDITLOG-OK                              VALUE '00'.
+       01  RFPIN-ST                          PIC X(02).
+           88  RFPIN-OK                                 VALUE '00'.
+       77  RFPIN-VALIDATE-RECNO-WS           PIC 9(07) VALUE ZERO.
+       77  RFPIN-VALIDATE-BADCNT-WS          PIC 9(07) VALUE ZERO.
+       01  RFPIN-VALIDATE-EOF-SW             PIC X(01) VALUE 'N'.
+           88  RFPIN-VALIDATE-EOF                       VALUE 'Y'.
+       77  RUN-ORDER-TOTAL-WS                PIC 9(09)V99 VALUE ZERO.
        01  PROP-REC.
            05  ARTIST-ACCT-NO-O             PIC X(08).
            05  ARTIST-MUSICAL-GENRE-O       PIC X(06).
@@ -69,85 +163,290 @@
                 10  SHIPPING-COST-O         PIC S9(04)V99.
                 10  TAX-O                   PIC S9(03)V99.
            05   FILLER                      PIC X(01).
+       01  REJECT-REC.
+           05  RJ-ARTIST-ACCT-NO            PIC X(08).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  RJ-MUSICIAN-NAME             PIC X(30).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  FILLER                       PIC X(07) VALUE 'BUDGET:'.
+           05  RJ-BUDGET-O                  PIC $$$,$$9.99.
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  FILLER                       PIC X(06) VALUE 'COST:'.
+           05  RJ-COST-O                    PIC $$$,$$9.99.
+           05  FILLER                       PIC X(03) VALUE SPACE.
+       01  PRICE-EXCEPTION-LINE.
+           05  PX-ARTIST-ACCT-NO            PIC X(08).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  PX-MUSICIAN-NAME             PIC X(30).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  FILLER                       PIC X(19)
+                  VALUE 'UNKNOWN INSTRUMENT:'.
+           05  PX-INSTRUMENT-TYPE           PIC X(12).
+           05  FILLER                       PIC X(07) VALUE SPACE.
        01  CALCULUS-VARIABLES.
            05  INSTRUMENT-COST              PIC 9(05)V99 VALUE ZEROS.
            05  QUALITY-MODIFIER             PIC 9(02)V99.
            05  TOTAL                        PIC $9(06)V99.
            05  DELIVERY-MODIFIER            PIC 9V9.
+       01  ORDER-MIX-TABLE-WS.
+           05  OM-INSTRUMENT-ROW OCCURS 6 TIMES
+                   INDEXED BY OM-INST-IDX.
+                10  OM-GENRE-COL OCCURS 3 TIMES
+                        INDEXED BY OM-GENRE-IDX.
+                     15  OM-ORDER-COUNT-WS   PIC 9(05) VALUE ZERO.
+                     15  OM-ORDER-DOLLARS-WS PIC 9(09)V99 VALUE ZERO.
+       01  OM-INSTRUMENT-NAME-WS             PIC X(10).
+       01  OM-GENRE-NAME-WS                  PIC X(06).
+       01  MIX-HEADER-LINE-1.
+           05  FILLER                       PIC X(23)
+                  VALUE 'INSTRUMENT/GENRE ORDER-'.
+           05  FILLER                       PIC X(15)
+                  VALUE 'MIX SUMMARY'.
+           05  FILLER                       PIC X(42) VALUE SPACE.
+       01  MIX-HEADER-LINE-2.
+           05  FILLER                       PIC X(10)
+                  VALUE 'INSTRUMENT'.
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  FILLER                       PIC X(06) VALUE 'GENRE'.
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  FILLER                       PIC X(06) VALUE 'ORDERS'.
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  FILLER                       PIC X(12) VALUE 'TOTAL $'.
+           05  FILLER                       PIC X(40) VALUE SPACE.
+       01  MIX-DETAIL-LINE.
+           05  MX-INSTRUMENT-NAME           PIC X(10).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  MX-GENRE-NAME                PIC X(06).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  MX-ORDER-COUNT               PIC ZZ,ZZ9.
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  MX-ORDER-DOLLARS             PIC $$$,$$$,$$9.99.
+           05  FILLER                       PIC X(38) VALUE SPACE.
        PROCEDURE DIVISION.
        MAIN.
            PERFORM 000-HOUSEKEEPING.
            PERFORM 100-MAIN UNTIL RFPIN-EOF = 'Y'.
+           PERFORM 570-WRITE-ORDER-MIX-SUMMARY.
+           PERFORM 580-WRITE-CONTROL-TOTAL.
+           PERFORM 583-WRITE-RFPOUT-TRAILER.
+           PERFORM 585-BALANCE-RFPIN-COUNT.
+           PERFORM 590-WRITE-AUDIT-REC.
            PERFORM 600-CLOSE-FILES.
+           IF RFPIN-RECORDS-READ-WS = RFPIN-EXPECTED-COUNT-WS
+               MOVE +0 TO RETURN-CODE
+           ELSE
+               MOVE +4 TO RETURN-CODE
+           END-IF.
            GOBACK.
        000-HOUSEKEEPING.
       * Initialization Routine
       *     INITIALIZE FAVIN-REC, FAVOUT-REC.
       * Priming Read
+           PERFORM 305-VALIDATE-RFPIN-LAYOUT.
            PERFORM 300-OPEN-FILES.
+           PERFORM 150-LOAD-PRICE-TABLE.
            PERFORM 400-READ-RFPIN.  *> Comment out with empty input file
+           PERFORM 310-WRITE-RFPOUT-HEADER.
        100-MAIN.
            DISPLAY '100-main'.       *> For shops not using the Debugger
            PERFORM 200-PROCESS-DATA.
-           PERFORM 500-WRITE-FAVOUT.
+           IF UNKNOWN-INSTRUMENT
+               PERFORM 560-WRITE-PRICE-EXCEPTION
+           ELSE
+               IF BUDGET-EXCEEDED
+                   PERFORM 550-WRITE-REJECT
+               ELSE
+                   PERFORM 500-WRITE-FAVOUT
+                   PERFORM 250-ACCUMULATE-ORDER-MIX.
            PERFORM 400-READ-RFPIN.
+       150-LOAD-PRICE-TABLE.
+           OPEN INPUT PRICETBL.
+           PERFORM 160-READ-PRICE-ENTRY
+               UNTIL PRICETBL-EOF-SW = 'Y'.
+           CLOSE PRICETBL.
+       160-READ-PRICE-ENTRY.
+           READ PRICETBL
+               AT END MOVE 'Y' TO PRICETBL-EOF-SW
+           END-READ.
+           IF PRICETBL-EOF-SW NOT = 'Y'
+               IF PRICE-TABLE-COUNT-WS < 10
+                   ADD 1 TO PRICE-TABLE-COUNT-WS
+                   SET PRICE-IDX TO PRICE-TABLE-COUNT-WS
+                   MOVE PT-INSTRUMENT-TYPE TO PT-TYPE-WS(PRICE-IDX)
+                   MOVE PT-BASE-PRICE TO PT-PRICE-WS(PRICE-IDX)
+               ELSE
+                   DISPLAY '*** PRICE TABLE FULL - ENTRY REJECTED '
+                              PT-INSTRUMENT-TYPE
+               END-IF
+           END-IF.
        200-PROCESS-DATA.
+           MOVE 'N' TO BUDGET-EXCEEDED-SW.
+           MOVE 'N' TO UNKNOWN-INSTRUMENT-SW.
            MOVE MUSICIAN TO MUSICIAN-O.
            MOVE ARTIST-ACCT-NO TO ARTIST-ACCT-NO-O.
            MOVE ARTIST-MUSICAL-GENRE TO ARTIST-MUSICAL-GENRE-O.
            MOVE MUSICIAN-INSTRUMENT-TYPE TO MUSICIAN-INSTRUMENT-TYPE-O.
            MOVE INSTRUMENT-QUALITY TO INSTRUMENT-QUALITY-O.
            MOVE SHIP-TO TO SHIP-TO-O.
-      * Evaluating data to set the proper modifiers for the base price,
-      * as well as setting the instrument price for each artist.
+      * Looking up the base instrument price in the PRICETBL catalog
+      * instead of a hardcoded EVALUATE, so catalog price changes
+      * don't require a recompile. An instrument type not found in
+      * the catalog is logged to PRICEXCP instead of defaulting to a
+      * guessed price.
+           SET PRICE-IDX TO 1.
+           SEARCH PRICE-TABLE-ENTRY
+                AT END
+                    MOVE 'Y' TO UNKNOWN-INSTRUMENT-SW
+                WHEN PT-TYPE-WS(PRICE-IDX) = MUSICIAN-INSTRUMENT-TYPE-O
+                    MOVE PT-PRICE-WS(PRICE-IDX) TO INSTRUMENT-COST
+           END-SEARCH.
+           IF NOT UNKNOWN-INSTRUMENT
+               EVALUATE INSTRUMENT-QUALITY-O
+                    WHEN 'U'
+                        MOVE 0.8 TO QUALITY-MODIFIER
+                    WHEN 'N'
+                        MOVE 1   TO QUALITY-MODIFIER
+                    WHEN 'P'
+                        MOVE 1.2 TO QUALITY-MODIFIER
+                    WHEN OTHER
+                        MOVE 1   TO QUALITY-MODIFIER
+               END-EVALUATE
+               EVALUATE SHIP-TO-O
+                    WHEN 'IN'
+                        MOVE 0.1 TO DELIVERY-MODIFIER
+                    WHEN 'OUT'
+                        MOVE 0.2 TO DELIVERY-MODIFIER
+                    WHEN OTHER
+                        MOVE 0.2 TO DELIVERY-MODIFIER
+               END-EVALUATE
+               DISPLAY 'COMPUTING COSTS'
+               MOVE 0 TO COST-PER-INSTRUMENT-O
+               MOVE 0 TO SHIPPING-COST-O
+               MOVE 0 TO TAX-O
+               COMPUTE COST-PER-INSTRUMENT-O =
+                            QUALITY-MODIFIER * INSTRUMENT-COST
+               COMPUTE SHIPPING-COST-O =
+                            DELIVERY-MODIFIER * COST-PER-INSTRUMENT-O
+               COMPUTE TAX-O =
+                            0.08 * COST-PER-INSTRUMENT-O
+               IF COST-PER-INSTRUMENT-O > MAX-MUSICIAN-BUDGET-AMOUNT
+                   MOVE 'Y' TO BUDGET-EXCEEDED-SW
+               END-IF
+           END-IF.
+      * Cross-tabs completed orders by instrument type and musical
+      * genre for the purchasing order-mix summary, using the
+      * condition names already declared on MUSICIAN-INSTRUMENT-TYPE-O
+      * and ARTIST-MUSICAL-GENRE-O instead of comparing to raw
+      * literals. A combination this shop doesn't stock or book under
+      * yet (an instrument/genre outside the six/three named above)
+      * simply isn't tallied -- the PRICETBL/PRICEXCP check upstream
+      * already routes any instrument type not in the catalog away
+      * from this paragraph.
+       250-ACCUMULATE-ORDER-MIX.
            EVALUATE TRUE
-                WHEN MUSICIAN-INSTRUMENT-TYPE-O = 'KEYS'
-                    MOVE 3017.89 TO INSTRUMENT-COST
-                WHEN MUSICIAN-INSTRUMENT-TYPE-O = 'VOCALS'
-                    MOVE 599.05 TO INSTRUMENT-COST
-                WHEN MUSICIAN-INSTRUMENT-TYPE-O = 'GUITAR'
-                    MOVE 2648.99 TO INSTRUMENT-COST
-                WHEN MUSICIAN-INSTRUMENT-TYPE-O = 'BASS'
-                    MOVE 1876.10 TO INSTRUMENT-COST
-                WHEN MUSICIAN-INSTRUMENT-TYPE-O = 'DRUMS'
-                    MOVE 3087.22 TO INSTRUMENT-COST
-                WHEN MUSICIAN-INSTRUMENT-TYPE-O = 'PERC'
-                    MOVE 799.99 TO INSTRUMENT-COST
+                WHEN KEYBOARD
+                    SET OM-INST-IDX TO 1
+                WHEN VOCALS
+                    SET OM-INST-IDX TO 2
+                WHEN GUITAR
+                    SET OM-INST-IDX TO 3
+                WHEN BASS
+                    SET OM-INST-IDX TO 4
+                WHEN DRUMS
+                    SET OM-INST-IDX TO 5
+                WHEN PERCUSSION
+                    SET OM-INST-IDX TO 6
                 WHEN OTHER
-                    MOVE 500 TO INSTRUMENT-COST
+                    SET OM-INST-IDX TO 0
            END-EVALUATE.
-           EVALUATE INSTRUMENT-QUALITY-O
-                WHEN 'U'
-                    MOVE 0.8 TO QUALITY-MODIFIER
-                WHEN 'N'
-                    MOVE 1   TO QUALITY-MODIFIER
-                WHEN 'P'
-                    MOVE 1.2 TO QUALITY-MODIFIER
-                WHEN OTHER
-                    MOVE 1   TO QUALITY-MODIFIER
-           END-EVALUATE.
-           EVALUATE SHIP-TO-O
-                WHEN 'IN'
-                    MOVE 0.1 TO DELIVERY-MODIFIER
-                WHEN 'OUT'
-                    MOVE 0.2 TO DELIVERY-MODIFIER
+           EVALUATE TRUE
+                WHEN ROCK OF ARTIST-MUSICAL-GENRE-O
+                    SET OM-GENRE-IDX TO 1
+                WHEN JAZZ OF ARTIST-MUSICAL-GENRE-O
+                    SET OM-GENRE-IDX TO 2
+                WHEN FUSION OF ARTIST-MUSICAL-GENRE-O
+                    SET OM-GENRE-IDX TO 3
                 WHEN OTHER
-                    MOVE 0.2 TO DELIVERY-MODIFIER
+                    SET OM-GENRE-IDX TO 0
            END-EVALUATE.
-           DISPLAY 'COMPUTING COSTS'
-           MOVE 0 TO COST-PER-INSTRUMENT-O.
-           MOVE 0 TO SHIPPING-COST-O
-           MOVE 0 TO TAX-O
-           COMPUTE COST-PER-INSTRUMENT-O =
-                        QUALITY-MODIFIER * INSTRUMENT-COST.
-           COMPUTE SHIPPING-COST-O =
-                        DELIVERY-MODIFIER * COST-PER-INSTRUMENT-O.
-           COMPUTE TAX-O =
-                        0.08 * COST-PER-INSTRUMENT-O.
+           IF OM-INST-IDX > 0 AND OM-GENRE-IDX > 0
+               ADD 1 TO OM-ORDER-COUNT-WS(OM-INST-IDX, OM-GENRE-IDX)
+               ADD COST-PER-INSTRUMENT-O
+                   TO OM-ORDER-DOLLARS-WS(OM-INST-IDX, OM-GENRE-IDX)
+           END-IF.
+      * Pre-flight pass over RFPIN, ahead of the real processing run,
+      * to catch a truncated or re-delimited upstream extract before
+      * it corrupts a whole run's orders. Opens and closes RFPIN on
+      * its own; 300-OPEN-FILES re-opens it fresh for the actual run
+      * below.
+       305-VALIDATE-RFPIN-LAYOUT.
+           MOVE ZERO TO RFPIN-VALIDATE-RECNO-WS.
+           MOVE ZERO TO RFPIN-VALIDATE-BADCNT-WS.
+           MOVE 'N' TO RFPIN-VALIDATE-EOF-SW.
+           OPEN INPUT RFPIN
+           IF NOT RFPIN-OK
+               DISPLAY '*** RFPIN FILE PROBLEM'
+               STOP RUN.
+           PERFORM 306-VALIDATE-RFPIN-RECORD
+               UNTIL RFPIN-VALIDATE-EOF.
+           CLOSE RFPIN.
+           IF RFPIN-VALIDATE-BADCNT-WS > ZERO
+               DISPLAY '*** RFPIN FAILED LAYOUT VALIDATION - '
+                   RFPIN-VALIDATE-BADCNT-WS ' BAD RECORD(S) FOUND'
+               STOP RUN.
+       306-VALIDATE-RFPIN-RECORD.
+           READ RFPIN INTO RFP-REC
+               AT END
+                   MOVE 'Y' TO RFPIN-VALIDATE-EOF-SW
+           END-READ.
+           IF NOT RFPIN-VALIDATE-EOF
+               ADD 1 TO RFPIN-VALIDATE-RECNO-WS
+               IF NOT RFPIN-OK
+                   DISPLAY '*** RFPIN RECORD '
+                       RFPIN-VALIDATE-RECNO-WS
+                       ' LENGTH ERROR - FILE STATUS ' RFPIN-ST
+                   ADD 1 TO RFPIN-VALIDATE-BADCNT-WS
+               ELSE
+                   IF RFP-DETAIL-REC
+                       IF MAX-MUSICIAN-BUDGET-AMOUNT NOT NUMERIC
+                           DISPLAY '*** RFPIN RECORD '
+                               RFPIN-VALIDATE-RECNO-WS
+                               ' HAS NON-NUMERIC DATA'
+                           ADD 1 TO RFPIN-VALIDATE-BADCNT-WS
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
        300-OPEN-FILES.
            OPEN INPUT RFPIN.
            OPEN OUTPUT RFPOUT.
+           OPEN OUTPUT RFPREJ.
+           OPEN OUTPUT PRICEXCP.
+           OPEN OUTPUT CTLTOTAL.
+           OPEN OUTPUT MIXRPT.
+      * RFPOUT feeds FAVRPT as FAVIN, so it carries the same
+      * header/trailer wrapper RFPIN carries here -- the expected
+      * count simply passes through from RFPIN's own header.
+       310-WRITE-RFPOUT-HEADER.
+           MOVE '0' TO ORD-RECORD-TYPE.
+           MOVE RFPIN-EXPECTED-COUNT-WS TO ORD-EXPECTED-COUNT.
+           WRITE RFPOUT-REC FROM ORDER-RECORD-WS.
        400-READ-RFPIN.
+           PERFORM 405-READ-RFPIN-RECORD.
+           IF RFP-HEADER-REC
+               MOVE RFP-EXPECTED-COUNT TO RFPIN-EXPECTED-COUNT-WS
+               PERFORM 405-READ-RFPIN-RECORD
+           END-IF.
+           IF RFPIN-EOF = 'Y'
+               CONTINUE
+           ELSE
+               IF RFP-TRAILER-REC
+                   MOVE 'Y' TO RFPIN-EOF
+               ELSE
+                   ADD 1 TO RFPIN-RECORDS-READ-WS
+               END-IF
+           END-IF.
+       405-READ-RFPIN-RECORD.
            DISPLAY 'READ RFPIN'.
            READ RFPIN
       * Set AT END Switch
@@ -157,6 +456,101 @@
            END-READ.
        500-WRITE-FAVOUT.
            DISPLAY 'WRITE FAVOUT'.
-           WRITE RFPOUT-REC FROM PROP-REC.
+           MOVE '1' TO ORD-RECORD-TYPE.
+           MOVE ARTIST-ACCT-NO-O TO ORD-ACCT-NO.
+           MOVE MUSICIAN-O TO ORD-NAME.
+           MOVE 1 TO ORD-QUANTITY.
+           MOVE ARTIST-MUSICAL-GENRE-O TO ORD-GENRE.
+           MOVE COST-PER-INSTRUMENT-O TO ORD-COST-AMOUNT.
+           MOVE SHIPPING-COST-O TO ORD-SHIPPING-AMOUNT.
+           MOVE TAX-O TO ORD-TAX-AMOUNT.
+           MOVE 'Y' TO ORD-STILL-TOGETHER.
+           WRITE RFPOUT-REC FROM ORDER-RECORD-WS.
+           ADD 1 TO RUN-ORDER-COUNT-WS.
+           ADD COST-PER-INSTRUMENT-O TO RUN-ORDER-TOTAL-WS.
+       550-WRITE-REJECT.
+           DISPLAY 'INSTRUMENT OVER BUDGET - WRITE RFPREJ'.
+           MOVE ARTIST-ACCT-NO-O TO RJ-ARTIST-ACCT-NO.
+           MOVE MUSICIAN-O TO RJ-MUSICIAN-NAME.
+           MOVE MAX-MUSICIAN-BUDGET-AMOUNT TO RJ-BUDGET-O.
+           MOVE COST-PER-INSTRUMENT-O TO RJ-COST-O.
+           WRITE RFPREJ-REC FROM REJECT-REC.
+       560-WRITE-PRICE-EXCEPTION.
+           DISPLAY 'UNKNOWN INSTRUMENT TYPE - WRITE PRICEXCP'.
+           MOVE ARTIST-ACCT-NO-O TO PX-ARTIST-ACCT-NO.
+           MOVE MUSICIAN-O TO PX-MUSICIAN-NAME.
+           MOVE MUSICIAN-INSTRUMENT-TYPE-O TO PX-INSTRUMENT-TYPE.
+           WRITE PRICEXCP-REC FROM PRICE-EXCEPTION-LINE.
+       570-WRITE-ORDER-MIX-SUMMARY.
+           DISPLAY 'WRITE MIXRPT ORDER MIX SUMMARY'.
+           WRITE MIXRPT-REC FROM MIX-HEADER-LINE-1.
+           WRITE MIXRPT-REC FROM MIX-HEADER-LINE-2.
+           PERFORM 575-WRITE-ORDER-MIX-ROW
+               VARYING OM-INST-IDX FROM 1 BY 1
+               UNTIL OM-INST-IDX > 6.
+       575-WRITE-ORDER-MIX-ROW.
+           EVALUATE OM-INST-IDX
+                WHEN 1 MOVE 'KEYBOARD'   TO OM-INSTRUMENT-NAME-WS
+                WHEN 2 MOVE 'VOCALS'     TO OM-INSTRUMENT-NAME-WS
+                WHEN 3 MOVE 'GUITAR'     TO OM-INSTRUMENT-NAME-WS
+                WHEN 4 MOVE 'BASS'       TO OM-INSTRUMENT-NAME-WS
+                WHEN 5 MOVE 'DRUMS'      TO OM-INSTRUMENT-NAME-WS
+                WHEN 6 MOVE 'PERCUSSION' TO OM-INSTRUMENT-NAME-WS
+           END-EVALUATE.
+           PERFORM 578-WRITE-ORDER-MIX-CELL
+               VARYING OM-GENRE-IDX FROM 1 BY 1
+               UNTIL OM-GENRE-IDX > 3.
+       578-WRITE-ORDER-MIX-CELL.
+           EVALUATE OM-GENRE-IDX
+                WHEN 1 MOVE 'ROCK'   TO OM-GENRE-NAME-WS
+                WHEN 2 MOVE 'JAZZ'   TO OM-GENRE-NAME-WS
+                WHEN 3 MOVE 'FUSION' TO OM-GENRE-NAME-WS
+           END-EVALUATE.
+           MOVE OM-INSTRUMENT-NAME-WS TO MX-INSTRUMENT-NAME.
+           MOVE OM-GENRE-NAME-WS TO MX-GENRE-NAME.
+           MOVE OM-ORDER-COUNT-WS(OM-INST-IDX, OM-GENRE-IDX)
+               TO MX-ORDER-COUNT.
+           MOVE OM-ORDER-DOLLARS-WS(OM-INST-IDX, OM-GENRE-IDX)
+               TO MX-ORDER-DOLLARS.
+           WRITE MIXRPT-REC FROM MIX-DETAIL-LINE.
+      * Carries the accepted-order count and dollar total forward to
+      * FAVRPT via CTLTOTAL, so the two programs can be chained in one
+      * job stream and FAVRPT can confirm it priced everything FAVRFP
+      * accepted.
+       580-WRITE-CONTROL-TOTAL.
+           DISPLAY 'WRITE CTLTOTAL CONTROL RECORD'.
+           MOVE RUN-ORDER-COUNT-WS TO CT-ORDER-COUNT.
+           MOVE RUN-ORDER-TOTAL-WS TO CT-ORDER-TOTAL.
+           WRITE CTLTOTAL-REC FROM CONTROL-TOTAL-RECORD-WS.
+      * Closes out the RFPOUT wrapper with a trailer carrying the
+      * actual count, and checks the RFPIN feed balanced against the
+      * count its own header promised.
+       583-WRITE-RFPOUT-TRAILER.
+           MOVE '9' TO ORD-RECORD-TYPE.
+           MOVE RUN-ORDER-COUNT-WS TO ORD-ACTUAL-COUNT.
+           WRITE RFPOUT-REC FROM ORDER-RECORD-WS.
+       585-BALANCE-RFPIN-COUNT.
+           IF RFPIN-RECORDS-READ-WS NOT = RFPIN-EXPECTED-COUNT-WS
+               DISPLAY '*** RFPIN OUT OF BALANCE - EXPECTED '
+                   RFPIN-EXPECTED-COUNT-WS ' ACTUAL '
+                   RFPIN-RECORDS-READ-WS
+           END-IF.
+       590-WRITE-AUDIT-REC.
+           MOVE 'FAVRFP'                 TO AUD-PROGRAM-NAME.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO AUD-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:8) TO AUD-RUN-TIME.
+           MOVE RFPIN-RECORDS-READ-WS    TO AUD-RECORDS-READ.
+           MOVE RUN-ORDER-COUNT-WS       TO AUD-RECORDS-WRITTEN.
+           IF RFPIN-RECORDS-READ-WS = RFPIN-EXPECTED-COUNT-WS
+               MOVE +0 TO AUD-RETURN-CODE
+           ELSE
+               MOVE +4 TO AUD-RETURN-CODE
+           END-IF.
+           OPEN EXTEND AUDITLOG
+           IF NOT AUDITLOG-OK
+               OPEN OUTPUT AUDITLOG
+           END-IF
+           WRITE AUDIT-REC
+           CLOSE AUDITLOG.
        600-CLOSE-FILES.
-           CLOSE RFPIN, RFPOUT.
\ No newline at end of file
+           CLOSE RFPIN, RFPOUT, RFPREJ, PRICEXCP, CTLTOTAL, MIXRPT.
