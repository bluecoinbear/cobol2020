@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  LTEXCPT.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POFILE    ASSIGN TO POFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS POFILE-ST.
+           SELECT PARTMSTR  ASSIGN TO PARTMSTR
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS WS-PART-NUMBER
+                  FILE STATUS IS PARTMSTR-STATUS.
+           SELECT LTEXCRPT  ASSIGN TO LTEXCRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS LTEXCRPT-ST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POFILE
+           RECORD CONTAINS 74 CHARACTERS.
+       01  POFILE-REC.
+           10  PF-PO-NUMBER          PIC X(06).
+           10  PF-PART-NUMBER        PIC X(23).
+           10  PF-SUPPLIER-CODE      PIC X(10).
+           10  PF-BUYER-CODE         PIC X(03).
+           10  PF-QUANTITY           PIC S9(7).
+           10  PF-UNIT-PRICE         PIC S9(7)V99.
+           10  PF-ORDER-DATE         PIC X(08).
+           10  PF-DELIVERY-DATE      PIC X(08).
+
+       FD  PARTMSTR
+           RECORD CONTAINS 92 CHARACTERS.
+       01  PARTMSTR-REC.
+           COPY VARPARTS.
+
+       FD  LTEXCRPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  LTEXCRPT-REC                         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAGS-AND-SWITCHES.
+           05 MORE-POFILE-SW                    PIC X(01)  VALUE 'Y'.
+               88 NO-MORE-POFILE                           VALUE 'N'.
+
+       01  FILE-STATUS-WS.
+           05 POFILE-ST                         PIC X(02).
+               88 POFILE-OK                                VALUE '00'.
+           05 PARTMSTR-STATUS                   PIC X(02).
+               88 PARTMSTR-FOUND                           VALUE '00'.
+           05 LTEXCRPT-ST                       PIC X(02).
+               88 LTEXCRPT-OK                               VALUE '00'.
+
+       01  COUNTERS-AND-ACCUMULATORS-WS.
+           05 PO-RECORDS-READ                   PIC 9(07)  VALUE ZERO.
+           05 EXCEPTION-COUNT                   PIC 9(07)  VALUE ZERO.
+           05 NOT-ON-FILE-COUNT                 PIC 9(07)  VALUE ZERO.
+
+       01  ABEND-FIELDS-WS.
+           05 PARA-NAME                         PIC X(25)  VALUE SPACES.
+           05 ABEND-REASON                      PIC X(45)  VALUE SPACES.
+
+      * EARLIEST-DATE-WS is the earliest delivery date the part's own
+      * WS-WEEKS-LEAD-TIME allows, counting forward from the PO's
+      * order date; WS-DELIVERY-DATE is an exception if it falls
+      * before that date.
+       01  DATE-WORK-WS.
+           05 ORDER-DATE-NUM-WS                 PIC 9(08).
+           05 DELIVERY-DATE-NUM-WS              PIC 9(08).
+           05 ORDER-DATE-INT-WS                 PIC 9(09).
+           05 DELIVERY-DATE-INT-WS               PIC 9(09).
+           05 EARLIEST-DATE-INT-WS              PIC 9(09).
+           05 EARLIEST-DATE-WS                  PIC 9(08).
+           05 LEAD-DAYS-WS                      PIC 9(05).
+
+       01  LTEXCRPT-HEADING-1.
+           05 FILLER                            PIC X(10)
+                  VALUE 'PO NUMBER '.
+           05 FILLER                            PIC X(25)
+                  VALUE 'PART NUMBER              '.
+           05 FILLER                            PIC X(12)
+                  VALUE 'ORDER DATE  '.
+           05 FILLER                            PIC X(12)
+                  VALUE 'DUE DATE    '.
+           05 FILLER                            PIC X(12)
+                  VALUE 'LEAD WEEKS  '.
+           05 FILLER                            PIC X(12)
+                  VALUE 'EARLIEST OK '.
+
+       01  LTEXCRPT-LINE.
+           05 EX-PO-NUMBER                      PIC X(06).
+           05 FILLER                            PIC X(04) VALUE SPACES.
+           05 EX-PART-NUMBER                    PIC X(23).
+           05 FILLER                            PIC X(02) VALUE SPACES.
+           05 EX-ORDER-DATE                     PIC X(08).
+           05 FILLER                            PIC X(04) VALUE SPACES.
+           05 EX-DELIVERY-DATE                  PIC X(08).
+           05 FILLER                            PIC X(04) VALUE SPACES.
+           05 EX-LEAD-WEEKS                     PIC ZZ9.
+           05 FILLER                            PIC X(04) VALUE SPACES.
+           05 EX-EARLIEST-DATE                  PIC 9(08).
+
+       01  LTEXCRPT-SUMMARY-LINE.
+           05 FILLER                            PIC X(17)
+                  VALUE 'PO RECORDS READ: '.
+           05 SL-PO-READ-O                      PIC ZZZ,ZZ9.
+           05 FILLER                            PIC X(05) VALUE SPACES.
+           05 FILLER                            PIC X(13)
+                  VALUE 'EXCEPTIONS:  '.
+           05 SL-EXCEPTION-O                    PIC ZZZ,ZZ9.
+           05 FILLER                            PIC X(05) VALUE SPACES.
+           05 FILLER                            PIC X(16)
+                  VALUE 'PART NOT FOUND: '.
+           05 SL-NOTFOUND-O                     PIC ZZZ,ZZ9.
+
+       77  ZERO-VAL                             PIC 9(01)  VALUE ZERO.
+       77  ONE-VAL                              PIC 9(01)  VALUE 1.
+
+      *
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING.
+           PERFORM 100-PROCESS-POS
+               UNTIL NO-MORE-POFILE.
+           PERFORM 999-CLEANUP THRU 999-EXIT.
+           MOVE +0 TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           DISPLAY "HOUSEKEEPING".
+           PERFORM 600-OPEN-FILES.
+           WRITE LTEXCRPT-REC FROM LTEXCRPT-HEADING-1.
+           PERFORM 900-READ-POFILE THRU 900-EXIT.
+
+           IF NO-MORE-POFILE
+               MOVE "EMPTY PURCHASE ORDER FILE" TO ABEND-REASON
+               GO TO 1000-ABEND-RTN.
+
+       100-PROCESS-POS.
+           MOVE "100-PROCESS-POS" TO PARA-NAME.
+           PERFORM 200-CHECK-ONE-PO THRU 200-EXIT.
+           PERFORM 900-READ-POFILE THRU 900-EXIT.
+
+       200-CHECK-ONE-PO.
+           MOVE PF-PART-NUMBER TO WS-PART-NUMBER.
+           READ PARTMSTR.
+           IF PARTMSTR-FOUND
+               PERFORM 220-COMPUTE-EARLIEST-DATE THRU 220-EXIT
+               IF DELIVERY-DATE-INT-WS < EARLIEST-DATE-INT-WS
+                   PERFORM 240-WRITE-EXCEPTION THRU 240-EXIT
+               END-IF
+           ELSE
+               ADD 1 TO NOT-ON-FILE-COUNT
+           END-IF.
+       200-EXIT.
+           EXIT.
+
+       220-COMPUTE-EARLIEST-DATE.
+           MOVE PF-ORDER-DATE TO ORDER-DATE-NUM-WS.
+           MOVE PF-DELIVERY-DATE TO DELIVERY-DATE-NUM-WS.
+           MOVE FUNCTION INTEGER-OF-DATE (ORDER-DATE-NUM-WS)
+                                          TO ORDER-DATE-INT-WS.
+           MOVE FUNCTION INTEGER-OF-DATE (DELIVERY-DATE-NUM-WS)
+                                          TO DELIVERY-DATE-INT-WS.
+           COMPUTE LEAD-DAYS-WS = WS-WEEKS-LEAD-TIME * 7.
+           COMPUTE EARLIEST-DATE-INT-WS =
+                   ORDER-DATE-INT-WS + LEAD-DAYS-WS.
+           MOVE FUNCTION DATE-OF-INTEGER (EARLIEST-DATE-INT-WS)
+                                          TO EARLIEST-DATE-WS.
+       220-EXIT.
+           EXIT.
+
+       240-WRITE-EXCEPTION.
+           MOVE PF-PO-NUMBER TO EX-PO-NUMBER.
+           MOVE PF-PART-NUMBER TO EX-PART-NUMBER.
+           MOVE PF-ORDER-DATE TO EX-ORDER-DATE.
+           MOVE PF-DELIVERY-DATE TO EX-DELIVERY-DATE.
+           MOVE WS-WEEKS-LEAD-TIME TO EX-LEAD-WEEKS.
+           MOVE EARLIEST-DATE-WS TO EX-EARLIEST-DATE.
+           WRITE LTEXCRPT-REC FROM LTEXCRPT-LINE.
+           ADD 1 TO EXCEPTION-COUNT.
+       240-EXIT.
+           EXIT.
+
+       600-OPEN-FILES.
+           MOVE "600-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT POFILE.
+           OPEN INPUT PARTMSTR.
+           OPEN OUTPUT LTEXCRPT.
+       600-EXIT.
+           EXIT.
+
+       650-CLOSE-FILES.
+           MOVE "650-CLOSE-FILES" TO PARA-NAME.
+           CLOSE POFILE, PARTMSTR, LTEXCRPT.
+       650-EXIT.
+           EXIT.
+
+       900-READ-POFILE.
+           READ POFILE
+               AT END MOVE "N" TO MORE-POFILE-SW
+               GO TO 900-EXIT
+           END-READ.
+           ADD 1 TO PO-RECORDS-READ.
+       900-EXIT.
+           EXIT.
+
+       999-CLEANUP.
+           MOVE "999-CLEANUP" TO PARA-NAME.
+           MOVE PO-RECORDS-READ TO SL-PO-READ-O.
+           MOVE EXCEPTION-COUNT TO SL-EXCEPTION-O.
+           MOVE NOT-ON-FILE-COUNT TO SL-NOTFOUND-O.
+           WRITE LTEXCRPT-REC FROM LTEXCRPT-SUMMARY-LINE.
+           PERFORM 650-CLOSE-FILES THRU 650-EXIT.
+           DISPLAY "NORMAL END OF JOB".
+       999-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           DISPLAY "*** ABNORMAL END OF JOB - LTEXCPT ***"
+               UPON CONSOLE.
+           PERFORM 650-CLOSE-FILES THRU 650-EXIT.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
