@@ -0,0 +1,275 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PARTMAINT.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARTTRAN  ASSIGN TO PARTTRAN
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS PARTTRAN-ST.
+           SELECT PARTMSTR  ASSIGN TO PARTMSTR
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS WS-PART-NUMBER
+                  FILE STATUS IS PARTMSTR-STATUS.
+           SELECT SYSOUT    ASSIGN TO SYSOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS SYSOUT-ST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARTTRAN
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PARTTRAN-REC.
+           05 PT-TRANS-CODE                     PIC X(01).
+               88 PT-ADD                                    VALUE 'A'.
+               88 PT-CHANGE                                 VALUE 'C'.
+               88 PT-DELETE                                 VALUE 'D'.
+           05 PT-PART-NUMBER                    PIC X(23).
+           05 PT-PART-NAME                       PIC X(14).
+           05 PT-SPEC-NUMBER                     PIC X(07).
+           05 PT-GOVT-COMML-CODE                 PIC X(01).
+           05 PT-BLUEPRINT-NUMBER                PIC X(10).
+           05 PT-UNIT-OF-MEASURE                 PIC X(03).
+           05 PT-WEEKS-LEAD-TIME                 PIC S9(3).
+           05 PT-VEHICLE-MAKE                    PIC X(03).
+           05 PT-VEHICLE-MODEL                   PIC X(10).
+           05 PT-VEHICLE-YEAR                    PIC X(04).
+           05 FILLER                             PIC X(01).
+
+       FD  PARTMSTR
+           RECORD CONTAINS 92 CHARACTERS.
+       01  PARTMSTR-REC.
+           COPY VARPARTS.
+
+       FD  SYSOUT
+           RECORD CONTAINS 88 CHARACTERS.
+       01  SYSOUT-REC                           PIC X(88).
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAGS-AND-SWITCHES.
+           05 MORE-TRANS-SW                     PIC X(01)  VALUE 'Y'.
+               88 NO-MORE-TRANS                            VALUE 'N'.
+
+       01  FILE-STATUS-WS.
+           05 PARTTRAN-ST                       PIC X(02).
+               88 PARTTRAN-OK                              VALUE '00'.
+           05 PARTMSTR-STATUS                   PIC X(02).
+               88 PARTMSTR-FOUND                           VALUE '00'.
+               88 PARTMSTR-DUPLICATE                       VALUE '22'.
+           05 SYSOUT-ST                         PIC X(02).
+               88 SYSOUT-OK                                VALUE '00'.
+
+       01  COUNTERS-AND-ACCUMULATORS-WS.
+           05 TRANS-RECORDS-READ                PIC 9(07)  VALUE ZERO.
+           05 TRANS-ADDED                       PIC 9(07)  VALUE ZERO.
+           05 TRANS-CHANGED                     PIC 9(07)  VALUE ZERO.
+           05 TRANS-DELETED                     PIC 9(07)  VALUE ZERO.
+           05 TRANS-REJECTED                    PIC 9(07)  VALUE ZERO.
+
+       01  ABEND-FIELDS-WS.
+           05 PARA-NAME                         PIC X(25)  VALUE SPACES.
+           05 ABEND-REASON                      PIC X(45)  VALUE SPACES.
+
+       01  ABEND-SUMMARY-HDR.
+           05 FILLER                            PIC X(22)
+                  VALUE '*** ABEND SUMMARY ***'.
+
+       01  ABEND-SUMMARY-LINE-1.
+           05 FILLER                            PIC X(11)
+                  VALUE 'PARAGRAPH: '.
+           05 AR-PARA-NAME                      PIC X(25).
+
+       01  ABEND-SUMMARY-LINE-2.
+           05 FILLER                            PIC X(08)
+                  VALUE 'REASON: '.
+           05 AR-ABEND-REASON                   PIC X(45).
+
+       01  PART-REJECT-LINE.
+           05 FILLER                            PIC X(13)
+                  VALUE 'REJECTED -   '.
+           05 RJ-TRANS-CODE                     PIC X(01).
+           05 FILLER                            PIC X(02) VALUE SPACES.
+           05 RJ-PART-NUMBER                    PIC X(23).
+           05 FILLER                            PIC X(02) VALUE SPACES.
+           05 RJ-REASON                         PIC X(30).
+
+       01  PART-SUMMARY-LINE.
+           05 FILLER                            PIC X(17)
+                  VALUE 'TRANS READ:      '.
+           05 PS-TRANS-READ-O                   PIC ZZZ,ZZ9.
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(10)
+                  VALUE 'ADDED:    '.
+           05 PS-ADDED-O                        PIC ZZZ,ZZ9.
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(10)
+                  VALUE 'CHANGED:  '.
+           05 PS-CHANGED-O                      PIC ZZZ,ZZ9.
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(10)
+                  VALUE 'DELETED:  '.
+           05 PS-DELETED-O                      PIC ZZZ,ZZ9.
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(11)
+                  VALUE 'REJECTED:  '.
+           05 PS-REJECTED-O                     PIC ZZZ,ZZ9.
+
+       77  ZERO-VAL                             PIC 9(01)  VALUE ZERO.
+       77  ONE-VAL                              PIC 9(01)  VALUE 1.
+
+      *
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING.
+           PERFORM 100-MAINLINE
+               UNTIL NO-MORE-TRANS.
+           PERFORM 999-CLEANUP THRU 999-EXIT.
+           MOVE +0 TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           DISPLAY "HOUSEKEEPING".
+           PERFORM 800-OPEN-FILES.
+           PERFORM 900-READ-PARTTRAN.
+
+           IF NO-MORE-TRANS
+               MOVE "EMPTY PARTS TRANSACTION FILE" TO ABEND-REASON
+               GO TO 1000-ABEND-RTN.
+
+       100-MAINLINE.
+           MOVE "100-MAINLINE" TO PARA-NAME.
+           PERFORM 300-PROCESS-TRANSACTION THRU 300-EXIT.
+           PERFORM 900-READ-PARTTRAN THRU 900-EXIT.
+
+       300-PROCESS-TRANSACTION.
+           MOVE "300-PROCESS-TRANSACTION" TO PARA-NAME.
+           EVALUATE TRUE
+               WHEN PT-ADD
+                   PERFORM 400-ADD-PART THRU 400-EXIT
+               WHEN PT-CHANGE
+                   PERFORM 450-CHANGE-PART THRU 450-EXIT
+               WHEN PT-DELETE
+                   PERFORM 480-DELETE-PART THRU 480-EXIT
+               WHEN OTHER
+                   MOVE PT-TRANS-CODE TO RJ-TRANS-CODE
+                   MOVE PT-PART-NUMBER TO RJ-PART-NUMBER
+                   MOVE 'INVALID TRANSACTION CODE' TO RJ-REASON
+                   WRITE SYSOUT-REC FROM PART-REJECT-LINE
+                   ADD +1 TO TRANS-REJECTED
+           END-EVALUATE.
+       300-EXIT.
+           EXIT.
+
+       400-ADD-PART.
+           MOVE "400-ADD-PART" TO PARA-NAME.
+           MOVE PT-PART-NUMBER TO WS-PART-NUMBER.
+           READ PARTMSTR.
+           IF PARTMSTR-FOUND
+               MOVE PT-TRANS-CODE TO RJ-TRANS-CODE
+               MOVE PT-PART-NUMBER TO RJ-PART-NUMBER
+               MOVE 'PART ALREADY ON FILE' TO RJ-REASON
+               WRITE SYSOUT-REC FROM PART-REJECT-LINE
+               ADD +1 TO TRANS-REJECTED
+           ELSE
+               PERFORM 420-MOVE-TRANS-TO-MASTER THRU 420-EXIT
+               WRITE PARTMSTR-REC
+               ADD +1 TO TRANS-ADDED.
+       400-EXIT.
+           EXIT.
+
+       420-MOVE-TRANS-TO-MASTER.
+           MOVE PT-PART-NUMBER      TO WS-PART-NUMBER.
+           MOVE PT-PART-NAME        TO WS-PART-NAME.
+           MOVE PT-SPEC-NUMBER      TO WS-SPEC-NUMBER.
+           MOVE PT-GOVT-COMML-CODE  TO WS-GOVT-COMML-CODE.
+           MOVE PT-BLUEPRINT-NUMBER TO WS-BLUEPRINT-NUMBER.
+           MOVE PT-UNIT-OF-MEASURE  TO WS-UNIT-OF-MEASURE.
+           MOVE PT-WEEKS-LEAD-TIME  TO WS-WEEKS-LEAD-TIME.
+           MOVE PT-VEHICLE-MAKE     TO WS-VEHICLE-MAKE.
+           MOVE PT-VEHICLE-MODEL    TO WS-VEHICLE-MODEL.
+           MOVE PT-VEHICLE-YEAR     TO WS-VEHICLE-YEAR.
+       420-EXIT.
+           EXIT.
+
+       450-CHANGE-PART.
+           MOVE "450-CHANGE-PART" TO PARA-NAME.
+           MOVE PT-PART-NUMBER TO WS-PART-NUMBER.
+           READ PARTMSTR.
+           IF PARTMSTR-FOUND
+               PERFORM 420-MOVE-TRANS-TO-MASTER THRU 420-EXIT
+               REWRITE PARTMSTR-REC
+               ADD +1 TO TRANS-CHANGED
+           ELSE
+               MOVE PT-TRANS-CODE TO RJ-TRANS-CODE
+               MOVE PT-PART-NUMBER TO RJ-PART-NUMBER
+               MOVE 'PART NOT ON FILE' TO RJ-REASON
+               WRITE SYSOUT-REC FROM PART-REJECT-LINE
+               ADD +1 TO TRANS-REJECTED.
+       450-EXIT.
+           EXIT.
+
+       480-DELETE-PART.
+           MOVE "480-DELETE-PART" TO PARA-NAME.
+           MOVE PT-PART-NUMBER TO WS-PART-NUMBER.
+           READ PARTMSTR.
+           IF PARTMSTR-FOUND
+               DELETE PARTMSTR RECORD
+               ADD +1 TO TRANS-DELETED
+           ELSE
+               MOVE PT-TRANS-CODE TO RJ-TRANS-CODE
+               MOVE PT-PART-NUMBER TO RJ-PART-NUMBER
+               MOVE 'PART NOT ON FILE' TO RJ-REASON
+               WRITE SYSOUT-REC FROM PART-REJECT-LINE
+               ADD +1 TO TRANS-REJECTED.
+       480-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT PARTTRAN.
+           OPEN I-O PARTMSTR.
+           OPEN OUTPUT SYSOUT.
+       800-EXIT.
+           EXIT.
+
+       850-CLOSE-FILES.
+           MOVE "850-CLOSE-FILES" TO PARA-NAME.
+           CLOSE PARTTRAN, PARTMSTR, SYSOUT.
+       850-EXIT.
+           EXIT.
+
+       900-READ-PARTTRAN.
+           READ PARTTRAN
+               AT END MOVE "N" TO MORE-TRANS-SW
+               GO TO 900-EXIT
+           END-READ.
+
+           ADD +1 TO TRANS-RECORDS-READ.
+       900-EXIT.
+           EXIT.
+
+       999-CLEANUP.
+           MOVE "999-CLEANUP" TO PARA-NAME.
+           MOVE TRANS-RECORDS-READ TO PS-TRANS-READ-O.
+           MOVE TRANS-ADDED        TO PS-ADDED-O.
+           MOVE TRANS-CHANGED      TO PS-CHANGED-O.
+           MOVE TRANS-DELETED      TO PS-DELETED-O.
+           MOVE TRANS-REJECTED     TO PS-REJECTED-O.
+           WRITE SYSOUT-REC FROM PART-SUMMARY-LINE.
+
+           PERFORM 850-CLOSE-FILES THRU 850-EXIT.
+           DISPLAY "NORMAL END OF JOB".
+       999-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           WRITE SYSOUT-REC FROM ABEND-SUMMARY-HDR.
+           MOVE PARA-NAME TO AR-PARA-NAME.
+           WRITE SYSOUT-REC FROM ABEND-SUMMARY-LINE-1.
+           MOVE ABEND-REASON TO AR-ABEND-REASON.
+           WRITE SYSOUT-REC FROM ABEND-SUMMARY-LINE-2.
+           PERFORM 850-CLOSE-FILES THRU 850-EXIT.
+           DISPLAY "*** ABNORMAL END OF JOB - PARTMAINT ***"
+               UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
