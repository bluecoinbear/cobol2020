@@ -0,0 +1,177 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  HOSPDISC.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DISCTRAN  ASSIGN TO DISCTRAN
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS DISCTRAN-ST.
+           SELECT PATMSTR   ASSIGN TO PATMSTR
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS PATMSTR-KEY
+                  FILE STATUS IS PATMSTR-STATUS.
+           SELECT SYSOUT    ASSIGN TO SYSOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS SYSOUT-ST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DISCTRAN
+           RECORD CONTAINS 80 CHARACTERS.
+       01  DISCTRAN-REC.
+           05 DT-PATIENT-ID                     PIC X(09).
+           05 DT-DISCHARGE-DATE                  PIC 9(08).
+           05 FILLER                            PIC X(63).
+
+       FD  PATMSTR
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY PATMSTR.
+
+       FD  SYSOUT
+           RECORD CONTAINS 88 CHARACTERS.
+       01  SYSOUT-REC                           PIC X(88).
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAGS-AND-SWITCHES.
+           05 MORE-TRANS-SW                     PIC X(01)  VALUE 'Y'.
+               88 NO-MORE-TRANS                            VALUE 'N'.
+
+       01  FILE-STATUS-WS.
+           05 DISCTRAN-ST                       PIC X(02).
+               88 DISCTRAN-OK                              VALUE '00'.
+           05 PATMSTR-STATUS                    PIC X(02).
+               88 PATMSTR-FOUND                            VALUE '00'.
+           05 SYSOUT-ST                         PIC X(02).
+               88 SYSOUT-OK                                VALUE '00'.
+
+       01  COUNTERS-AND-ACCUMULATORS-WS.
+           05 TRANS-RECORDS-READ                PIC 9(07)  VALUE ZERO.
+           05 TRANS-DISCHARGED                  PIC 9(07)  VALUE ZERO.
+           05 TRANS-NOT-FOUND                   PIC 9(07)  VALUE ZERO.
+
+       01  ABEND-FIELDS-WS.
+           05 PARA-NAME                         PIC X(25)  VALUE SPACES.
+           05 ABEND-REASON                      PIC X(45)  VALUE SPACES.
+
+       01  ABEND-SUMMARY-HDR.
+           05 FILLER                            PIC X(22)
+                  VALUE '*** ABEND SUMMARY ***'.
+
+       01  ABEND-SUMMARY-LINE-1.
+           05 FILLER                            PIC X(11)
+                  VALUE 'PARAGRAPH: '.
+           05 AR-PARA-NAME                      PIC X(25).
+
+       01  ABEND-SUMMARY-LINE-2.
+           05 FILLER                            PIC X(08)
+                  VALUE 'REASON: '.
+           05 AR-ABEND-REASON                   PIC X(45).
+
+       01  DISCTRAN-NOT-FOUND-LINE.
+           05 FILLER                            PIC X(26)
+                  VALUE 'PATIENT NOT ON PATMSTR:  '.
+           05 DF-PATIENT-ID                     PIC X(09).
+
+       01  DISCTRAN-SUMMARY-LINE.
+           05 FILLER                            PIC X(17)
+                  VALUE 'TRANS READ:      '.
+           05 DS-TRANS-READ-O                   PIC ZZZ,ZZ9.
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(17)
+                  VALUE 'DISCHARGED:      '.
+           05 DS-DISCHARGED-O                   PIC ZZZ,ZZ9.
+           05 FILLER                            PIC X(03) VALUE SPACES.
+           05 FILLER                            PIC X(14)
+                  VALUE 'NOT FOUND:    '.
+           05 DS-NOT-FOUND-O                    PIC ZZZ,ZZ9.
+
+       77  ZERO-VAL                             PIC 9(01)  VALUE ZERO.
+       77  ONE-VAL                              PIC 9(01)  VALUE 1.
+
+      *
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING.
+           PERFORM 100-MAINLINE
+               UNTIL NO-MORE-TRANS.
+           PERFORM 999-CLEANUP THRU 999-EXIT.
+           MOVE +0 TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           DISPLAY "HOUSEKEEPING".
+           PERFORM 800-OPEN-FILES.
+           PERFORM 900-READ-DISCTRAN.
+
+           IF NO-MORE-TRANS
+               MOVE "EMPTY DISCHARGE TRANSACTION FILE" TO ABEND-REASON
+               GO TO 1000-ABEND-RTN.
+
+       100-MAINLINE.
+           MOVE "100-MAINLINE" TO PARA-NAME.
+           PERFORM 400-DISCHARGE-PATIENT THRU 400-EXIT.
+           PERFORM 900-READ-DISCTRAN THRU 900-EXIT.
+
+       400-DISCHARGE-PATIENT.
+           MOVE "400-DISCHARGE-PATIENT" TO PARA-NAME.
+           MOVE DT-PATIENT-ID TO PATMSTR-KEY.
+
+           READ PATMSTR.
+           IF PATMSTR-FOUND
+               MOVE DT-DISCHARGE-DATE TO PATMSTR-DISCHARGE-DATE
+               REWRITE PATMSTR-REC
+               ADD +1 TO TRANS-DISCHARGED
+           ELSE
+               MOVE DT-PATIENT-ID TO DF-PATIENT-ID
+               WRITE SYSOUT-REC FROM DISCTRAN-NOT-FOUND-LINE
+               ADD +1 TO TRANS-NOT-FOUND.
+       400-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT DISCTRAN.
+           OPEN I-O PATMSTR.
+           OPEN OUTPUT SYSOUT.
+       800-EXIT.
+           EXIT.
+
+       850-CLOSE-FILES.
+           MOVE "850-CLOSE-FILES" TO PARA-NAME.
+           CLOSE DISCTRAN, PATMSTR, SYSOUT.
+       850-EXIT.
+           EXIT.
+
+       900-READ-DISCTRAN.
+           READ DISCTRAN
+               AT END MOVE "N" TO MORE-TRANS-SW
+               GO TO 900-EXIT
+           END-READ.
+
+           ADD +1 TO TRANS-RECORDS-READ.
+       900-EXIT.
+           EXIT.
+
+       999-CLEANUP.
+           MOVE "999-CLEANUP" TO PARA-NAME.
+           MOVE TRANS-RECORDS-READ TO DS-TRANS-READ-O.
+           MOVE TRANS-DISCHARGED  TO DS-DISCHARGED-O.
+           MOVE TRANS-NOT-FOUND   TO DS-NOT-FOUND-O.
+           WRITE SYSOUT-REC FROM DISCTRAN-SUMMARY-LINE.
+
+           PERFORM 850-CLOSE-FILES THRU 850-EXIT.
+           DISPLAY "NORMAL END OF JOB".
+       999-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           WRITE SYSOUT-REC FROM ABEND-SUMMARY-HDR.
+           MOVE PARA-NAME TO AR-PARA-NAME.
+           WRITE SYSOUT-REC FROM ABEND-SUMMARY-LINE-1.
+           MOVE ABEND-REASON TO AR-ABEND-REASON.
+           WRITE SYSOUT-REC FROM ABEND-SUMMARY-LINE-2.
+           PERFORM 850-CLOSE-FILES THRU 850-EXIT.
+           DISPLAY "*** ABNORMAL END OF JOB- HOSPDISC ***" UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
