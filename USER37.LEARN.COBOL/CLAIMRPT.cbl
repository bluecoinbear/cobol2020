@@ -14,6 +14,48 @@
              ASSIGN TO CLAIMRPT
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS PRINTFILE-ST.
+           SELECT DECLRPT
+             ASSIGN TO DECLRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS DECLRPT-ST.
+           SELECT REINSRPT
+             ASSIGN TO REINSRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS REINSRPT-ST.
+           SELECT CHKPTFILE
+             ASSIGN TO CHKPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHKPTFILE-ST.
+           SELECT REMITFILE
+             ASSIGN TO REMITFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS REMITFILE-ST.
+           SELECT CLAIMCSV
+             ASSIGN TO CLAIMCSV
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CLAIMCSV-ST.
+           SELECT CLMERR
+             ASSIGN TO CLMERR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CLMERR-ST.
+           SELECT CLAIMVSM
+             ASSIGN TO CLAIMVSM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CV-POLICY-NO
+               FILE STATUS IS CLAIMVSM-ST.
+           SELECT YTDFILE
+             ASSIGN TO YTDFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS YTDFILE-ST.
+           SELECT AUDITLOG
+             ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDITLOG-ST.
+           SELECT RUNPARM
+             ASSIGN TO RUNPARM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RUNPARM-ST.
 
        DATA DIVISION.
        FILE SECTION.
@@ -25,31 +67,167 @@
            RECORD CONTAINS 140 CHARACTERS.
        01 PRT-LINE                    PIC X(140).
 
+       FD  DECLRPT
+           RECORD CONTAINS 100 CHARACTERS.
+       01 DECL-LINE                   PIC X(100).
+
+       FD  REINSRPT
+           RECORD CONTAINS 100 CHARACTERS.
+       01 REINS-LINE                  PIC X(100).
+
+       FD  CHKPTFILE
+           RECORD CONTAINS 9 CHARACTERS.
+       01 CHKPT-REC                   PIC 9(9).
+
+       FD  REMITFILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 REMIT-RECORD.
+           05 REMIT-POLICY-NO           PIC 9(09).
+           05 REMIT-LAST-NAME           PIC X(10).
+           05 REMIT-FIRST-NAME          PIC X(15).
+           05 REMIT-CLAIM-AMOUNT        PIC S9(7)V99.
+           05 REMIT-CLAIM-AMOUNT-PAID   PIC S9(7)V99.
+           05 REMIT-DEDUCTIBLE-APPLIED  PIC S9(5)V99.
+           05 FILLER                    PIC X(21).
+
+       FD  CLMERR
+           RECORD CONTAINS 100 CHARACTERS.
+       01 CLMERR-LINE                 PIC X(100).
+
+      * Plain comma-delimited extract of the same accepted claims
+      * that go into DET-* on PRINTFILE, so a downstream spreadsheet
+      * can pick the run up without parsing the printed report.
+      * Amounts carry over as unedited numerics, no punctuation.
+       FD  CLAIMCSV
+           RECORD CONTAINS 120 CHARACTERS.
+       01 CLAIMCSV-REC                PIC X(120).
+
+      * Keyed lookup file for the CLAIMIQ online status inquiry -
+      * populated fresh each run so the inquiry transaction always
+      * reflects the latest batch.
+       FD  CLAIMVSM
+           RECORD CONTAINS 66 CHARACTERS.
+           COPY CLAIMVSM.
+
+       FD  YTDFILE
+           RECORD CONTAINS 42 CHARACTERS.
+       01 YTD-RECORD                  PIC X(42).
+
+       FD  AUDITLOG
+           RECORD CONTAINS 56 CHARACTERS.
+       COPY AUDITLOG.
+
+       FD  RUNPARM
+           RECORD CONTAINS 20 CHARACTERS.
+       COPY RUNPARM.
+
        WORKING-STORAGE SECTION.
 
-       77 ALLOWED-AMT                   PIC S9(7)V99   VALUE 9999999.99.
-       77 DEDUCTIBLE-PERC               PIC V999        VALUE .002.
+       01 POLICY-TYPE-TABLE.
+           05 FILLER  PIC X(13) VALUE '1999999999002'.
+           05 FILLER  PIC X(13) VALUE '2000050000050'.
+           05 FILLER  PIC X(13) VALUE '3000150000025'.
+       01 POLICY-TYPE-TABLE-R REDEFINES POLICY-TYPE-TABLE.
+           05 POLICY-TYPE-ENTRY OCCURS 3 TIMES
+                          INDEXED BY POLICY-TYPE-IDX.
+               10 PTT-POLICY-TYPE       PIC 9(1).
+               10 PTT-ALLOWED-AMT       PIC 9(7)V99.
+               10 PTT-DEDUCTIBLE-PERC   PIC V999.
+
+       01 ALLOWED-AMT                   PIC S9(7)V99.
+       01 DEDUCTIBLE-PERC               PIC V999.
+
+       77 CESSION-THRESHOLD-WS          PIC S9(7)V99   VALUE 50000.00.
+       77 CEDED-AMOUNT-WS               PIC S9(7)V99.
+       77 TOT-CEDED-AMOUNT-WS           PIC S9(9)V99   VALUE ZERO.
+       77 REINS-COUNT-WS                PIC S9(7)      VALUE ZERO.
+
+       01 CHECKPOINT-WS.
+           05 CHECKPOINT-INTERVAL-WS    PIC 9(5)       VALUE 01000.
+           05 CLAIM-RECORDS-READ-WS     PIC 9(9)       VALUE ZERO.
+           05 RESTART-COUNT-WS          PIC 9(9)       VALUE ZERO.
+           05 CHKPT-SKIP-CTR-WS         PIC 9(9)       VALUE ZERO.
+           05 CHKPT-REMAINDER-WS        PIC 9(5)       VALUE ZERO.
+           05 CLAIM-EXPECTED-COUNT-WS   PIC 9(7)       VALUE ZERO.
+           05 CLAIM-EXPECTED-PAID-TOTAL-WS
+                                         PIC S9(9)V99   VALUE ZERO.
+           05 CLAIM-VALIDATE-RECNO-WS   PIC 9(7)       VALUE ZERO.
+           05 CLAIM-VALIDATE-BADCNT-WS  PIC 9(7)       VALUE ZERO.
+           05 CLAIM-VALIDATE-EOF-SW     PIC X(01)      VALUE 'N'.
+              88 CLAIM-VALIDATE-EOF                    VALUE 'Y'.
+
+       01 BALANCING-WS.
+           05 OUT-OF-BALANCE-SW         PIC X(1)       VALUE 'N'.
+               88 RUN-OUT-OF-BALANCE                   VALUE 'Y'.
 
        COPY CLAIMREC.
 
        01 PROGRAM-SWITCHES.
            05 REINSURANCE               PIC XX         VALUE SPACES.
+               88 CLAIM-CEDED                          VALUE 'Y'.
            05 CLAIMFILE-EOF             PIC X(1)       VALUE 'N'.
                88 NO-MORE-CLAIMS                       VALUE 'Y'.
            05 CLAIMFILE-ST              PIC X(2).
                88 CLAIMFILE-OK                         VALUE '00'.
            05 PRINTFILE-ST              PIC X(2).
                88 PRINTFILE-OK                         VALUE '00'.
+           05 DECLRPT-ST                PIC X(2).
+               88 DECLRPT-OK                           VALUE '00'.
+           05 REINSRPT-ST               PIC X(2).
+               88 REINSRPT-OK                          VALUE '00'.
+           05 CHKPTFILE-ST              PIC X(2).
+               88 CHKPTFILE-OK                         VALUE '00'.
+               88 CHKPTFILE-NOT-FOUND                  VALUE '35'.
+           05 REMITFILE-ST              PIC X(2).
+               88 REMITFILE-OK                         VALUE '00'.
+           05 CLMERR-ST                 PIC X(2).
+               88 CLMERR-OK                            VALUE '00'.
+           05 CLAIMVSM-ST               PIC X(2).
+               88 CLAIMVSM-OK                          VALUE '00'.
+           05 YTDFILE-ST                PIC X(2).
+               88 YTDFILE-OK                           VALUE '00'.
+               88 YTDFILE-NOT-FOUND                    VALUE '35'.
+           05 AUDITLOG-ST               PIC X(2).
+               88 AUDITLOG-OK                          VALUE '00'.
+           05 RUNPARM-ST                PIC X(2).
+               88 RUNPARM-OK                           VALUE '00'.
+           05 CLAIMCSV-ST               PIC X(2).
+               88 CLAIMCSV-OK                          VALUE '00'.
+
+      * Signed DISPLAY fields carry their sign as a zoned overpunch
+      * on the last digit -- STRINGing them straight into CLAIMCSV-REC
+      * would corrupt that digit on any negative amount, so route them
+      * through a numeric-edited field first. No currency/comma
+      * editing, just sign and decimal point, to keep the CSV amounts
+      * as close to the raw numeric values as a STRING will allow.
+           05 CSV-POLICY-AMOUNT-EDIT    PIC -9(7).99.
+           05 CSV-POLICY-DEDUCT-EDIT    PIC -9(5).99.
+           05 CSV-CLAIM-AMOUNT-EDIT     PIC -9(7).99.
+           05 CSV-CLAIM-PAID-EDIT       PIC -9(7).99.
+           05 VALID-CLAIM-DATA-WS       PIC X(1)       VALUE 'Y'.
+               88 VALID-CLAIM-DATA                     VALUE 'Y'.
            05 BENEFIT-PERIOD            PIC X(1).
                88 BENEFIT-PERIOD-OK                    VALUE 'Y'.
            05 POLICY-DEDUCTIBLE-MET-WS  PIC X(1).
                88 DEDUCTIBLE-MET                       VALUE 'Y'.
            05 PAY-THE-CLAIM-WS          PIC X(1).
                88 PAY-THE-CLAIM                        VALUE 'Y'.
+           05 POLICY-TYPE-FOUND-WS      PIC X(1).
+               88 POLICY-TYPE-FOUND                    VALUE 'Y'.
+           05 RESTARTING-SW             PIC X(1)       VALUE 'N'.
+               88 RESTARTING-RUN                       VALUE 'Y'.
+           05 SKIP-REPLAY-SW            PIC X(1)       VALUE 'N'.
+               88 SKIP-REPLAY                          VALUE 'Y'.
 
        01 COUNTERS-AND-ACCUMULATORS-WS.
            05 DEDUCTIBLE-WS             PIC S9(5)V99.
            05 CLAIM-PAID-WS             PIC S9(7)V99.
+           05 CLAIM-AMOUNT-PAID         PIC S9(7)V99.
+           05 DECL-REASON-WS            PIC X(40)      VALUE SPACES.
+           05 DECL-COUNT-WS             PIC S9(7)      VALUE ZERO.
+           05 CLM-EDIT-REASON-WS        PIC X(40)      VALUE SPACES.
+           05 CLM-EDIT-COUNT-WS         PIC S9(7)      VALUE ZERO.
+           05 PAID-CLAIMS-COUNT-WS      PIC S9(7)      VALUE ZERO.
 
        01 DATE-FIELDS-WS.
            05 CURR-DATE-OUT             PIC X(10).
@@ -59,12 +237,27 @@
                10 WS-MONTH              PIC X(2).
                10 WS-DAY                PIC X(2).
 
+       01 YTD-BALANCE-WS.
+           05 YTD-RUN-YEAR               PIC X(4)       VALUE SPACES.
+           05 YTD-RUN-MONTH              PIC X(2)       VALUE SPACES.
+           05 YTD-CLAIM-AMOUNT-PAID      PIC S9(9)V99   VALUE ZERO.
+           05 YTD-CLAIM-COUNT            PIC 9(7)       VALUE ZERO.
+           05 MTD-CLAIM-AMOUNT-PAID      PIC S9(9)V99   VALUE ZERO.
+           05 MTD-CLAIM-COUNT            PIC 9(7)       VALUE ZERO.
+
        01 TOT-BILL-INFORMATION.
-           05 TOT-POLICY-AMOUNT         PIC S9(9)V99.
            05 TOT-DEDUCTIBLE-PAID       PIC S9(9)V99.
            05 TOT-CLAIM-AMOUNT-PAID     PIC S9(9)V99.
            05 TOT-CLAIM-AMOUNT          PIC S9(9)V99.
 
+       77 PTT-TOTAL-IDX                PIC 9(1).
+
+       01 POLICY-TYPE-TOTALS-WS.
+           05 POLICY-TYPE-TOTAL OCCURS 3 TIMES.
+               10 PT-TOT-DEDUCTIBLE-PAID   PIC S9(9)V99 VALUE ZERO.
+               10 PT-TOT-CLAIM-AMOUNT      PIC S9(9)V99 VALUE ZERO.
+               10 PT-TOT-CLAIM-AMOUNT-PAID PIC S9(9)V99 VALUE ZERO.
+
        01 HEADING-LINE-ONE.
            05 HDG-DATE                  PIC XXXX/XX/XX.
            05 FILLER                    PIC X(46)      VALUE SPACES.
@@ -138,6 +331,118 @@
            05 DET-CLAIM-PAID            PIC $$,$$$,$$9.99.
            05 FILLER                    PIC X(2)       VALUE SPACES.
 
+       01 DECL-HEADING-ONE.
+           05 DECL-HDG-DATE             PIC XXXX/XX/XX.
+           05 FILLER                    PIC X(30)      VALUE SPACES.
+           05 FILLER                    PIC X(33)
+                  VALUE 'Declined Claims Exception Report'.
+
+       01 DECL-HEADER-TWO.
+           05 FILLER                    PIC X(14)      VALUE 'POLICY'.
+           05 FILLER                    PIC X(16)      VALUE 'CLAIM'.
+           05 FILLER                    PIC X(15)      VALUE 'REASON'.
+
+       01 DECL-HEADER-THREE.
+           05 FILLER                    PIC X(14)      VALUE 'NUMBER'.
+           05 FILLER                    PIC X(16)      VALUE 'AMOUNT'.
+           05 FILLER                    PIC X(15)      VALUE 'DECLINED'.
+
+       01 DECL-HEADER-FOUR.
+           05 FILLER                    PIC X(13)      VALUE ALL '-'.
+           05 FILLER                    PIC X(01)      VALUE SPACE.
+           05 FILLER                    PIC X(15)      VALUE ALL '-'.
+           05 FILLER                    PIC X(01)      VALUE SPACE.
+           05 FILLER                    PIC X(40)      VALUE ALL '-'.
+
+       01 DECL-DETAIL-LINE.
+           05 DECL-POLICY-NO            PIC 9B999B99.
+           05 FILLER                    PIC X(03)      VALUE SPACES.
+           05 DECL-CLAIM-AMOUNT         PIC $$,$$$,$$9.99.
+           05 FILLER                    PIC X(03)      VALUE SPACES.
+           05 DECL-REASON               PIC X(40).
+
+       01 DECL-COUNT-LINE.
+           05 FILLER                    PIC X(23)
+                  VALUE 'TOTAL CLAIMS DECLINED:'.
+           05 DECL-COUNT-OUT            PIC ZZZ,ZZ9.
+
+       01 CLMERR-HEADING-ONE.
+           05 CLMERR-HDG-DATE           PIC XXXX/XX/XX.
+           05 FILLER                    PIC X(30)      VALUE SPACES.
+           05 FILLER                    PIC X(29)
+                  VALUE 'Claim Data Edit Error Report'.
+
+       01 CLMERR-HEADER-TWO.
+           05 FILLER                    PIC X(14)      VALUE 'POLICY'.
+           05 FILLER                    PIC X(40)      VALUE 'REASON'.
+
+       01 CLMERR-HEADER-THREE.
+           05 FILLER                    PIC X(14)      VALUE 'NUMBER'.
+
+       01 CLMERR-HEADER-FOUR.
+           05 FILLER                    PIC X(13)      VALUE ALL '-'.
+           05 FILLER                    PIC X(01)      VALUE SPACE.
+           05 FILLER                    PIC X(40)      VALUE ALL '-'.
+
+       01 CLMERR-DETAIL-LINE.
+           05 CLMERR-POLICY-NO          PIC 9B999B99.
+           05 FILLER                    PIC X(03)      VALUE SPACES.
+           05 CLMERR-REASON             PIC X(40).
+
+       01 CLMERR-COUNT-LINE.
+           05 FILLER                    PIC X(26)
+                  VALUE 'TOTAL CLAIM EDIT ERRORS:'.
+           05 CLMERR-COUNT-OUT          PIC ZZZ,ZZ9.
+
+       01 REINS-HEADING-ONE.
+           05 REINS-HDG-DATE            PIC XXXX/XX/XX.
+           05 FILLER                    PIC X(30)      VALUE SPACES.
+           05 FILLER                    PIC X(35)
+                  VALUE 'Reinsurance Ceding/Recovery Report'.
+
+       01 REINS-HEADER-TWO.
+           05 FILLER                    PIC X(14)      VALUE 'POLICY'.
+           05 FILLER                    PIC X(16)      VALUE 'CLAIM'.
+           05 FILLER                    PIC X(16)      VALUE 'AMOUNT'.
+
+       01 REINS-HEADER-THREE.
+           05 FILLER                    PIC X(14)      VALUE 'NUMBER'.
+           05 FILLER                    PIC X(16)      VALUE 'PAID'.
+           05 FILLER                    PIC X(16)      VALUE 'CEDED'.
+
+       01 REINS-HEADER-FOUR.
+           05 FILLER                    PIC X(13)      VALUE ALL '-'.
+           05 FILLER                    PIC X(01)      VALUE SPACE.
+           05 FILLER                    PIC X(15)      VALUE ALL '-'.
+           05 FILLER                    PIC X(01)      VALUE SPACE.
+           05 FILLER                    PIC X(15)      VALUE ALL '-'.
+
+       01 REINS-DETAIL-LINE.
+           05 REINS-POLICY-NO           PIC 9B999B99.
+           05 FILLER                    PIC X(03)      VALUE SPACES.
+           05 REINS-CLAIM-PAID          PIC $$,$$$,$$9.99.
+           05 FILLER                    PIC X(03)      VALUE SPACES.
+           05 REINS-CEDED-AMT           PIC $$,$$$,$$9.99.
+
+       01 REINS-TOTAL-LINE.
+           05 FILLER                    PIC X(23)
+                  VALUE 'TOTAL CLAIMS CEDED:'.
+           05 REINS-COUNT-OUT           PIC ZZZ,ZZ9.
+           05 FILLER                    PIC X(05)      VALUE SPACES.
+           05 FILLER                    PIC X(20)
+                  VALUE 'TOTAL AMOUNT CEDED:'.
+           05 REINS-TOTAL-OUT           PIC $$,$$$,$$9.99.
+
+       01 PT-SUBTOTAL-LINE.
+           05 PT-SUBTOTAL-TYPE-OUT      PIC X(20).
+           05 FILLER                    PIC X(73)      VALUE SPACES.
+           05 PT-SUBTOTAL-DEDUCT-OUT    PIC $$$,$$9.99.
+           05 FILLER                    PIC XXX        VALUE SPACES.
+           05 PT-SUBTOTAL-CLAIM-OUT     PIC $$$,$$$,$$9.99.
+           05 FILLER                    PIC XX         VALUE SPACES.
+           05 PT-SUBTOTAL-PAID-OUT      PIC $$$,$$$,$$9.99.
+           05 FILLER                    PIC X(5)       VALUE SPACES.
+
        01 TOTAL-DASH-LINE.
            05 FILLER                    PIC X(93)      VALUE SPACE.
            05 FILLER                    PIC X(09)      VALUE ALL '-'.
@@ -154,11 +459,35 @@
            05 TOT-CLAIM-AMOUNT-PAID-OUT PIC $$$,$$$,$$9.99.
            05 FILLER                    PIC X(5)       VALUE SPACES.
 
+       01 MTD-YTD-HEADING-LINE.
+           05 FILLER                    PIC X(40)
+                  VALUE 'MONTH-TO-DATE / YEAR-TO-DATE SUMMARY'.
+
+       01 MTD-LINE-OUT.
+           05 FILLER                    PIC X(20)
+                  VALUE 'MTD CLAIMS PAID:'.
+           05 MTD-COUNT-OUT             PIC ZZZ,ZZ9.
+           05 FILLER                    PIC X(5)       VALUE SPACES.
+           05 MTD-AMOUNT-OUT            PIC $$$,$$$,$$9.99.
+
+       01 YTD-LINE-OUT.
+           05 FILLER                    PIC X(20)
+                  VALUE 'YTD CLAIMS PAID:'.
+           05 YTD-COUNT-OUT             PIC ZZZ,ZZ9.
+           05 FILLER                    PIC X(5)       VALUE SPACES.
+           05 YTD-AMOUNT-OUT            PIC $$$,$$$,$$9.99.
+
       *
        PROCEDURE DIVISION.
            PERFORM 100-HOUSEKEEPING.
            PERFORM 200-PROCESS-CLAIM UNTIL NO-MORE-CLAIMS.
            PERFORM 700-WRITE-CLAIM-TOTALS.
+           PERFORM 750-WRITE-DECLINE-COUNT.
+           PERFORM 755-WRITE-CLMERR-COUNT.
+           PERFORM 760-WRITE-REINS-TOTALS.
+           PERFORM 805-CHECK-CLAIM-COUNT.
+           PERFORM 765-WRITE-AUDIT-REC.
+           PERFORM 180-RESET-CHECKPOINT.
            PERFORM 900-WRAP-UP.
            GOBACK.
 
@@ -169,9 +498,92 @@
                       DATE-FIELDS-WS,
                       TOTAL-LINE-OUT.
            MOVE FUNCTION CURRENT-DATE TO HDG-DATE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO CURR-DATE-WS-X.
+           PERFORM 105-CHECK-RUN-PARAMETERS.
+           PERFORM 108-VALIDATE-CLAIM-LAYOUT.
            PERFORM 150-OPEN-FILES.
+           PERFORM 160-CHECK-RESTART.
+           PERFORM 155-OPEN-OUTPUT-FILES.
+           PERFORM 168-CHECK-YTD-BALANCE.
            PERFORM 170-READ-CLAIMS.
            PERFORM 400-WRITE-HEADER.
+           PERFORM 420-WRITE-DECLINE-HEADER.
+           PERFORM 440-WRITE-REINS-HEADER.
+           PERFORM 445-WRITE-CLMERR-HEADER.
+
+      * Lets a reprocessing run be pointed at a prior business date
+      * instead of always defaulting to today's system date. RUNPARM
+      * is written by the job driver ahead of the normal daily stream;
+      * when this program is run standalone and RUNPARM doesn't exist,
+      * the system-date values set above stand.
+       105-CHECK-RUN-PARAMETERS.
+           OPEN INPUT RUNPARM
+           IF RUNPARM-OK
+              READ RUNPARM INTO RUNPARM-REC
+                 AT END
+                    MOVE SPACE TO RP-DATE-OVERRIDE-SW
+              END-READ
+              CLOSE RUNPARM
+              IF RP-DATE-OVERRIDDEN
+                 MOVE RP-BUSINESS-DATE TO CURR-DATE-WS
+                 MOVE WS-YEAR  TO HDG-DATE (1:4)
+                 MOVE WS-MONTH TO HDG-DATE (6:2)
+                 MOVE WS-DAY   TO HDG-DATE (9:2)
+              END-IF
+           ELSE
+              DISPLAY 'NO RUNPARM FILE - USING SYSTEM DATE'
+           END-IF.
+
+      * Pre-flight pass over CLAIMFILE, ahead of the real processing
+      * run, to catch a truncated or re-delimited upstream extract
+      * before it corrupts a whole day's claims. Opens and closes
+      * CLAIMFILE on its own; 150-OPEN-FILES re-opens it fresh for
+      * the actual run below.
+       108-VALIDATE-CLAIM-LAYOUT.
+           MOVE ZERO TO CLAIM-VALIDATE-RECNO-WS
+           MOVE ZERO TO CLAIM-VALIDATE-BADCNT-WS.
+           MOVE 'N' TO CLAIM-VALIDATE-EOF-SW.
+           OPEN INPUT CLAIMFILE
+           IF NOT CLAIMFILE-OK
+              DISPLAY 'CLAIM FILE PROBLEM'
+              GO TO 999-ERROR-RTN.
+           PERFORM 109-VALIDATE-CLAIM-RECORD
+              UNTIL CLAIM-VALIDATE-EOF.
+           CLOSE CLAIMFILE.
+           IF CLAIM-VALIDATE-BADCNT-WS > ZERO
+              DISPLAY '*** CLAIMFILE FAILED LAYOUT VALIDATION - '
+                 CLAIM-VALIDATE-BADCNT-WS ' BAD RECORD(S) FOUND'
+              GO TO 999-ERROR-RTN.
+
+       109-VALIDATE-CLAIM-RECORD.
+           READ CLAIMFILE INTO CLAIM-RECORD-WS
+              AT END
+                 MOVE 'Y' TO CLAIM-VALIDATE-EOF-SW
+           END-READ.
+           IF NOT CLAIM-VALIDATE-EOF
+              ADD 1 TO CLAIM-VALIDATE-RECNO-WS
+              IF NOT CLAIMFILE-OK
+                 DISPLAY '*** CLAIMFILE RECORD ' CLAIM-VALIDATE-RECNO-WS
+                    ' LENGTH ERROR - FILE STATUS ' CLAIMFILE-ST
+                 ADD 1 TO CLAIM-VALIDATE-BADCNT-WS
+              ELSE
+                 IF CLAIM-DETAIL-REC
+                    IF INSURED-POLICY-NO NOT NUMERIC
+                       OR POLICY-TYPE NOT NUMERIC
+                       OR POLICY-BENEFIT-DATE-X NOT NUMERIC
+                       OR POLICY-AMOUNT NOT NUMERIC
+                       OR POLICY-COINSURANCE NOT NUMERIC
+                       OR POLICY-DEDUCTIBLE-PAID NOT NUMERIC
+                       OR CLAIM-AMOUNT NOT NUMERIC
+                       OR CLAIM-SERVICE-DATE NOT NUMERIC
+                       DISPLAY '*** CLAIMFILE RECORD '
+                          CLAIM-VALIDATE-RECNO-WS
+                          ' HAS NON-NUMERIC DATA'
+                       ADD 1 TO CLAIM-VALIDATE-BADCNT-WS
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
 
        150-OPEN-FILES.
            OPEN INPUT CLAIMFILE
@@ -179,31 +591,286 @@
               DISPLAY 'CLAIM FILE PROBLEM'
               GO TO 999-ERROR-RTN.
 
-           OPEN OUTPUT PRINTFILE
+      * Checkpoint status has to be known before any output file is
+      * opened -- opening OUTPUT on a restart would truncate every
+      * report/extract this program writes while the checkpoint skip
+      * logic below re-reads CLAIMFILE past the records those wiped
+      * outputs already contain.
+       160-CHECK-RESTART.
+           OPEN INPUT CHKPTFILE
+           IF CHKPTFILE-OK
+              READ CHKPTFILE INTO CHKPT-REC
+                 AT END
+                    MOVE ZERO TO CHKPT-REC
+              END-READ
+              CLOSE CHKPTFILE
+              MOVE CHKPT-REC TO RESTART-COUNT-WS
+              IF RESTART-COUNT-WS > ZERO
+                 MOVE 'Y' TO RESTARTING-SW
+                 DISPLAY 'RESTARTING CLAIMFILE AFTER RECORD '
+                                                    RESTART-COUNT-WS
+                 MOVE 'Y' TO SKIP-REPLAY-SW
+                 PERFORM 165-SKIP-CLAIMS
+                    UNTIL CLAIM-RECORDS-READ-WS >= RESTART-COUNT-WS
+                       OR NO-MORE-CLAIMS
+                 MOVE 'N' TO SKIP-REPLAY-SW
+              END-IF
+           ELSE
+              DISPLAY 'NO CHECKPOINT FOUND - STARTING AT RECORD ONE'.
+
+       165-SKIP-CLAIMS.
+           PERFORM 170-READ-CLAIMS.
+           IF NOT NO-MORE-CLAIMS
+              PERFORM 200-PROCESS-CLAIM-CORE
+           END-IF.
+
+      * On a fresh run every report/extract is opened OUTPUT as before.
+      * On a restart they are opened EXTEND so the records already
+      * written before the checkpoint are kept, and CLAIMVSM is opened
+      * I-O so its existing entries survive rather than being rebuilt
+      * from an empty file.
+       155-OPEN-OUTPUT-FILES.
+           IF RESTARTING-RUN
+              OPEN EXTEND PRINTFILE
+           ELSE
+              OPEN OUTPUT PRINTFILE
+           END-IF
            IF NOT PRINTFILE-OK
               DISPLAY 'PRINT REPORT PROBLEM'
               GO TO 999-ERROR-RTN.
 
+           IF RESTARTING-RUN
+              OPEN EXTEND DECLRPT
+           ELSE
+              OPEN OUTPUT DECLRPT
+           END-IF
+           IF NOT DECLRPT-OK
+              DISPLAY 'DECLINE REPORT PROBLEM'
+              GO TO 999-ERROR-RTN.
+
+           IF RESTARTING-RUN
+              OPEN EXTEND REINSRPT
+           ELSE
+              OPEN OUTPUT REINSRPT
+           END-IF
+           IF NOT REINSRPT-OK
+              DISPLAY 'REINSURANCE REPORT PROBLEM'
+              GO TO 999-ERROR-RTN.
+
+           IF RESTARTING-RUN
+              OPEN EXTEND REMITFILE
+           ELSE
+              OPEN OUTPUT REMITFILE
+           END-IF
+           IF NOT REMITFILE-OK
+              DISPLAY 'REMITTANCE FILE PROBLEM'
+              GO TO 999-ERROR-RTN.
+
+           IF RESTARTING-RUN
+              OPEN EXTEND CLMERR
+           ELSE
+              OPEN OUTPUT CLMERR
+           END-IF
+           IF NOT CLMERR-OK
+              DISPLAY 'CLAIM EDIT ERROR FILE PROBLEM'
+              GO TO 999-ERROR-RTN.
+
+           IF RESTARTING-RUN
+              OPEN EXTEND CLAIMCSV
+           ELSE
+              OPEN OUTPUT CLAIMCSV
+           END-IF
+           IF NOT CLAIMCSV-OK
+              DISPLAY 'CLAIM CSV FILE PROBLEM'
+              GO TO 999-ERROR-RTN.
+
+           IF RESTARTING-RUN
+              OPEN I-O CLAIMVSM
+           ELSE
+              OPEN OUTPUT CLAIMVSM
+           END-IF
+           IF NOT CLAIMVSM-OK
+              DISPLAY 'CLAIM VSAM FILE PROBLEM'
+              GO TO 999-ERROR-RTN.
+
+       168-CHECK-YTD-BALANCE.
+           OPEN INPUT YTDFILE
+           IF YTDFILE-OK
+              READ YTDFILE INTO YTD-BALANCE-WS
+                 AT END
+                    INITIALIZE YTD-BALANCE-WS
+              END-READ
+              CLOSE YTDFILE
+           ELSE
+              DISPLAY 'NO YTD BALANCE FILE - STARTING NEW BALANCE'
+              INITIALIZE YTD-BALANCE-WS
+           END-IF.
+           IF YTD-RUN-YEAR NOT = WS-YEAR
+              MOVE WS-YEAR  TO YTD-RUN-YEAR
+              MOVE ZERO     TO YTD-CLAIM-AMOUNT-PAID, YTD-CLAIM-COUNT
+           END-IF.
+           IF YTD-RUN-MONTH NOT = WS-MONTH
+              MOVE WS-MONTH TO YTD-RUN-MONTH
+              MOVE ZERO     TO MTD-CLAIM-AMOUNT-PAID, MTD-CLAIM-COUNT
+           END-IF.
+
        170-READ-CLAIMS.
-           READ CLAIMFILE INTO CLAIM-RECORD-WS
-           AT END
-              MOVE "Y" TO CLAIMFILE-EOF
-           END-READ.
+           PERFORM 172-READ-CLAIM-RECORD.
+           IF CLAIM-HEADER-REC
+              MOVE CLAIM-EXPECTED-COUNT TO CLAIM-EXPECTED-COUNT-WS
+              MOVE CLAIM-EXPECTED-PAID-TOTAL
+                                 TO CLAIM-EXPECTED-PAID-TOTAL-WS
+              PERFORM 172-READ-CLAIM-RECORD
+           END-IF.
            IF CLAIMFILE-OK OR NO-MORE-CLAIMS
               DISPLAY 'CLAIM FILE OK'
            ELSE
               DISPLAY 'CLAIM FILE PROBLEM'
               GO TO 999-ERROR-RTN.
+           IF CLAIMFILE-OK
+              IF CLAIM-TRAILER-REC
+                 MOVE "Y" TO CLAIMFILE-EOF
+              ELSE
+                 ADD 1 TO CLAIM-RECORDS-READ-WS
+                 DIVIDE CLAIM-RECORDS-READ-WS BY CHECKPOINT-INTERVAL-WS
+                    GIVING CHKPT-SKIP-CTR-WS
+                    REMAINDER CHKPT-REMAINDER-WS
+                 IF CHKPT-REMAINDER-WS = ZERO
+                    PERFORM 175-WRITE-CHECKPOINT
+                 END-IF
+              END-IF
+           END-IF.
+
+       172-READ-CLAIM-RECORD.
+           READ CLAIMFILE INTO CLAIM-RECORD-WS
+           AT END
+              MOVE "Y" TO CLAIMFILE-EOF
+           END-READ.
+
+       175-WRITE-CHECKPOINT.
+           MOVE CLAIM-RECORDS-READ-WS TO CHKPT-REC.
+           OPEN OUTPUT CHKPTFILE.
+           WRITE CHKPT-REC.
+           CLOSE CHKPTFILE.
+           DISPLAY 'CHECKPOINT WRITTEN AT RECORD '
+                                              CLAIM-RECORDS-READ-WS.
+
+       180-RESET-CHECKPOINT.
+           MOVE ZERO TO CHKPT-REC.
+           OPEN OUTPUT CHKPTFILE.
+           WRITE CHKPT-REC.
+           CLOSE CHKPTFILE.
 
        200-PROCESS-CLAIM.
-           IF CLAIM-AMOUNT < ALLOWED-AMT
+           PERFORM 200-PROCESS-CLAIM-CORE.
+           PERFORM 170-READ-CLAIMS.
+
+      * The accumulator logic in here also drives the checkpoint skip
+      * loop (165-SKIP-CLAIMS) so restart rebuilds the same run totals
+      * a from-scratch run would have -- only the physical WRITEs to
+      * PRINTFILE/DECLRPT/CLMERR/REINSRPT/REMITFILE/CLAIMCSV/CLAIMVSM
+      * are suppressed during replay, since those records were already
+      * written by the run being restarted.
+       200-PROCESS-CLAIM-CORE.
+           PERFORM 190-EDIT-CLAIM-DATA.
+           IF NOT VALID-CLAIM-DATA
+               PERFORM 195-WRITE-CLAIM-ERROR
+           ELSE
+           PERFORM 275-LOOKUP-POLICY-TYPE
+           IF NOT POLICY-TYPE-FOUND
+               MOVE 'N' TO VALID-CLAIM-DATA-WS
+               MOVE 'INVALID POLICY TYPE' TO CLM-EDIT-REASON-WS
+               PERFORM 195-WRITE-CLAIM-ERROR
+           ELSE
+           PERFORM 280-CHECK-BENEFIT-PERIOD
+           IF CLAIM-AMOUNT NOT < ALLOWED-AMT
+               MOVE 'CLAIM EXCEEDS MAX ALLOWED AMOUNT' TO DECL-REASON-WS
+               PERFORM 250-WRITE-DECLINE-RPT
+           ELSE
+           IF NOT BENEFIT-PERIOD-OK
+               MOVE 'SERVICE DATE OUTSIDE BENEFIT PERIOD'
+                                          TO DECL-REASON-WS
+               PERFORM 250-WRITE-DECLINE-RPT
+           ELSE
                PERFORM 300-COMPUTE-CLAIM
                IF PAY-THE-CLAIM
-                   PERFORM 500-WRITE-REPORT
+                   IF NOT SKIP-REPLAY
+                       PERFORM 500-WRITE-REPORT
+                   END-IF
                    PERFORM 600-INCREMENT-TOTALS
+                   PERFORM 650-CHECK-REINSURANCE
+               ELSE
+                   MOVE 'POLICY BENEFIT EXHAUSTED BY CLAIM'
+                                          TO DECL-REASON-WS
+                   PERFORM 250-WRITE-DECLINE-RPT
                END-IF
            END-IF
-           PERFORM 170-READ-CLAIMS.
+           END-IF
+           END-IF
+           END-IF.
+
+       190-EDIT-CLAIM-DATA.
+           MOVE 'Y' TO VALID-CLAIM-DATA-WS.
+           IF CLAIM-AMOUNT NOT NUMERIC OR POLICY-AMOUNT NOT NUMERIC
+               MOVE 'N' TO VALID-CLAIM-DATA-WS
+               MOVE 'NON-NUMERIC CLAIM OR POLICY AMOUNT'
+                                          TO CLM-EDIT-REASON-WS
+           ELSE
+           IF CLAIM-AMOUNT <= ZERO
+               MOVE 'N' TO VALID-CLAIM-DATA-WS
+               MOVE 'CLAIM AMOUNT ZERO OR NEGATIVE'
+                                          TO CLM-EDIT-REASON-WS
+           ELSE
+           IF POLICY-AMOUNT <= ZERO
+               MOVE 'N' TO VALID-CLAIM-DATA-WS
+               MOVE 'POLICY AMOUNT ZERO OR NEGATIVE'
+                                          TO CLM-EDIT-REASON-WS
+           END-IF
+           END-IF
+           END-IF.
+
+       195-WRITE-CLAIM-ERROR.
+           IF NOT SKIP-REPLAY
+              MOVE INSURED-POLICY-NO   TO CLMERR-POLICY-NO
+              INSPECT CLMERR-POLICY-NO REPLACING ALL ' ' BY '-'
+              MOVE CLM-EDIT-REASON-WS  TO CLMERR-REASON
+              WRITE CLMERR-LINE FROM CLMERR-DETAIL-LINE
+           END-IF.
+           ADD 1 TO CLM-EDIT-COUNT-WS.
+
+       280-CHECK-BENEFIT-PERIOD.
+           IF CLAIM-SERVICE-DATE > 0
+              AND CLAIM-SERVICE-DATE NOT > POLICY-BENEFIT-DATE-X
+              MOVE 'Y' TO BENEFIT-PERIOD
+           ELSE
+              MOVE 'N' TO BENEFIT-PERIOD
+           END-IF.
+
+       275-LOOKUP-POLICY-TYPE.
+           MOVE 'Y' TO POLICY-TYPE-FOUND-WS.
+           SET POLICY-TYPE-IDX TO 1.
+           SEARCH POLICY-TYPE-ENTRY
+              AT END
+                 MOVE 'N' TO POLICY-TYPE-FOUND-WS
+              WHEN PTT-POLICY-TYPE (POLICY-TYPE-IDX) = POLICY-TYPE
+                 CONTINUE
+           END-SEARCH.
+           IF POLICY-TYPE-FOUND
+               MOVE PTT-ALLOWED-AMT (POLICY-TYPE-IDX)  TO ALLOWED-AMT
+               MOVE PTT-DEDUCTIBLE-PERC (POLICY-TYPE-IDX)
+                                                    TO DEDUCTIBLE-PERC
+               SET PTT-TOTAL-IDX TO POLICY-TYPE-IDX
+           END-IF.
+
+       250-WRITE-DECLINE-RPT.
+           IF NOT SKIP-REPLAY
+              MOVE INSURED-POLICY-NO   TO DECL-POLICY-NO
+              INSPECT DECL-POLICY-NO REPLACING ALL ' ' BY '-'
+              MOVE CLAIM-AMOUNT        TO DECL-CLAIM-AMOUNT
+              MOVE DECL-REASON-WS      TO DECL-REASON
+              WRITE DECL-LINE FROM DECL-DETAIL-LINE
+           END-IF.
+           ADD 1 TO DECL-COUNT-WS.
 
 
        300-COMPUTE-DEDUCTIBLE.
@@ -228,6 +895,8 @@
                 - DEDUCTIBLE-WS - (POLICY-COINSURANCE) *(CLAIM-AMOUNT)
            END-IF.
 
+           MOVE CLAIM-PAID-WS TO CLAIM-AMOUNT-PAID.
+
            SUBTRACT CLAIM-PAID-WS FROM POLICY-AMOUNT
            END-SUBTRACT.
 
@@ -245,6 +914,33 @@
            WRITE PRT-LINE FROM HEADER-THREE.
            WRITE PRT-LINE FROM HEADER-FOUR.
 
+       420-WRITE-DECLINE-HEADER.
+           MOVE HDG-DATE TO DECL-HDG-DATE.
+           WRITE DECL-LINE FROM DECL-HEADING-ONE.
+           MOVE SPACES      TO DECL-LINE.
+           WRITE DECL-LINE.
+           WRITE DECL-LINE FROM DECL-HEADER-TWO.
+           WRITE DECL-LINE FROM DECL-HEADER-THREE.
+           WRITE DECL-LINE FROM DECL-HEADER-FOUR.
+
+       440-WRITE-REINS-HEADER.
+           MOVE HDG-DATE TO REINS-HDG-DATE.
+           WRITE REINS-LINE FROM REINS-HEADING-ONE.
+           MOVE SPACES      TO REINS-LINE.
+           WRITE REINS-LINE.
+           WRITE REINS-LINE FROM REINS-HEADER-TWO.
+           WRITE REINS-LINE FROM REINS-HEADER-THREE.
+           WRITE REINS-LINE FROM REINS-HEADER-FOUR.
+
+       445-WRITE-CLMERR-HEADER.
+           MOVE HDG-DATE TO CLMERR-HDG-DATE.
+           WRITE CLMERR-LINE FROM CLMERR-HEADING-ONE.
+           MOVE SPACES      TO CLMERR-LINE.
+           WRITE CLMERR-LINE.
+           WRITE CLMERR-LINE FROM CLMERR-HEADER-TWO.
+           WRITE CLMERR-LINE FROM CLMERR-HEADER-THREE.
+           WRITE CLMERR-LINE FROM CLMERR-HEADER-FOUR.
+
        500-WRITE-REPORT.
 
            EVALUATE POLICY-TYPE
@@ -274,6 +970,61 @@
 
            WRITE PRT-LINE FROM DETAIL-LINE.
 
+           MOVE INSURED-POLICY-NO     TO REMIT-POLICY-NO.
+           MOVE INSURED-LAST-NAME     TO REMIT-LAST-NAME.
+           MOVE INSURED-FIRST-NAME    TO REMIT-FIRST-NAME.
+           MOVE CLAIM-AMOUNT          TO REMIT-CLAIM-AMOUNT.
+           MOVE CLAIM-AMOUNT-PAID     TO REMIT-CLAIM-AMOUNT-PAID.
+           MOVE DEDUCTIBLE-WS         TO REMIT-DEDUCTIBLE-APPLIED.
+           WRITE REMIT-RECORD.
+
+           PERFORM 510-WRITE-CLAIM-CSV.
+
+       510-WRITE-CLAIM-CSV.
+           MOVE SPACES TO CLAIMCSV-REC.
+           MOVE POLICY-AMOUNT          TO CSV-POLICY-AMOUNT-EDIT.
+           MOVE POLICY-DEDUCTIBLE-PAID TO CSV-POLICY-DEDUCT-EDIT.
+           MOVE CLAIM-AMOUNT           TO CSV-CLAIM-AMOUNT-EDIT.
+           MOVE CLAIM-AMOUNT-PAID      TO CSV-CLAIM-PAID-EDIT.
+           STRING INSURED-POLICY-NO       DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  INSURED-LAST-NAME       DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  INSURED-FIRST-NAME      DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  POLICY-BENEFIT-DATE-X   DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  CLAIM-SERVICE-DATE      DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  CSV-POLICY-AMOUNT-EDIT  DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  CSV-POLICY-DEDUCT-EDIT  DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  CSV-CLAIM-AMOUNT-EDIT   DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  CSV-CLAIM-PAID-EDIT     DELIMITED BY SIZE
+              INTO CLAIMCSV-REC
+           END-STRING.
+           WRITE CLAIMCSV-REC.
+
+           PERFORM 520-WRITE-CLAIM-VSAM.
+
+       520-WRITE-CLAIM-VSAM.
+           MOVE INSURED-POLICY-NO     TO CV-POLICY-NO.
+           MOVE INSURED-LAST-NAME     TO CV-LAST-NAME.
+           MOVE INSURED-FIRST-NAME    TO CV-FIRST-NAME.
+           MOVE CLAIM-AMOUNT          TO CV-CLAIM-AMOUNT.
+           MOVE CLAIM-AMOUNT-PAID     TO CV-CLAIM-AMOUNT-PAID.
+           MOVE DEDUCTIBLE-WS         TO CV-DEDUCTIBLE-APPLIED.
+           WRITE CV-CLAIM-STATUS-REC
+              INVALID KEY
+                 REWRITE CV-CLAIM-STATUS-REC
+                    INVALID KEY
+                       DISPLAY '*** CLAIMVSM REWRITE FAILED - POLICY '
+                          INSURED-POLICY-NO
+                 END-REWRITE
+           END-WRITE.
+
        600-INCREMENT-TOTALS.
            ADD DEDUCTIBLE-WS TO TOT-DEDUCTIBLE-PAID
            SIZE ERROR
@@ -287,16 +1038,133 @@
            SIZE ERROR
               DISPLAY 'SIZE ERROR ON TOTAL CLAIM PAID'
            END-ADD.
+           ADD DEDUCTIBLE-WS
+             TO PT-TOT-DEDUCTIBLE-PAID (PTT-TOTAL-IDX).
+           ADD CLAIM-AMOUNT
+             TO PT-TOT-CLAIM-AMOUNT (PTT-TOTAL-IDX).
+           ADD CLAIM-AMOUNT-PAID
+             TO PT-TOT-CLAIM-AMOUNT-PAID (PTT-TOTAL-IDX).
+           ADD 1 TO PAID-CLAIMS-COUNT-WS.
+       650-CHECK-REINSURANCE.
+           MOVE SPACES TO REINSURANCE.
+           IF CLAIM-AMOUNT-PAID > CESSION-THRESHOLD-WS
+               MOVE 'Y' TO REINSURANCE
+               COMPUTE CEDED-AMOUNT-WS =
+                  CLAIM-AMOUNT-PAID - CESSION-THRESHOLD-WS
+               MOVE INSURED-POLICY-NO   TO REINS-POLICY-NO
+               INSPECT REINS-POLICY-NO REPLACING ALL ' ' BY '-'
+               MOVE CLAIM-AMOUNT-PAID   TO REINS-CLAIM-PAID
+               MOVE CEDED-AMOUNT-WS     TO REINS-CEDED-AMT
+               IF NOT SKIP-REPLAY
+                   WRITE REINS-LINE FROM REINS-DETAIL-LINE
+               END-IF
+               ADD 1              TO REINS-COUNT-WS
+               ADD CEDED-AMOUNT-WS TO TOT-CEDED-AMOUNT-WS
+           END-IF.
 
        700-WRITE-CLAIM-TOTALS.
+           PERFORM 710-WRITE-POLICY-TYPE-SUBTOTALS
+              VARYING PTT-TOTAL-IDX FROM 1 BY 1
+              UNTIL PTT-TOTAL-IDX > 3.
            WRITE PRT-LINE FROM TOTAL-DASH-LINE.
            MOVE TOT-DEDUCTIBLE-PAID   TO TOT-DEDUCTIBLE-OUT
            MOVE TOT-CLAIM-AMOUNT      TO TOT-CLAIM-AMOUNT-OUT
            MOVE TOT-CLAIM-AMOUNT-PAID TO TOT-CLAIM-AMOUNT-PAID-OUT
            WRITE PRT-LINE FROM TOTAL-LINE-OUT.
+           PERFORM 715-UPDATE-YTD-BALANCE.
+           PERFORM 720-WRITE-MTD-YTD-SUMMARY.
+
+       715-UPDATE-YTD-BALANCE.
+           ADD TOT-CLAIM-AMOUNT-PAID TO MTD-CLAIM-AMOUNT-PAID,
+                                        YTD-CLAIM-AMOUNT-PAID.
+           ADD PAID-CLAIMS-COUNT-WS  TO MTD-CLAIM-COUNT,
+                                        YTD-CLAIM-COUNT.
+           OPEN OUTPUT YTDFILE.
+           WRITE YTD-RECORD FROM YTD-BALANCE-WS.
+           CLOSE YTDFILE.
+
+       720-WRITE-MTD-YTD-SUMMARY.
+           WRITE PRT-LINE FROM TOTAL-DASH-LINE.
+           WRITE PRT-LINE FROM MTD-YTD-HEADING-LINE.
+           MOVE MTD-CLAIM-COUNT        TO MTD-COUNT-OUT.
+           MOVE MTD-CLAIM-AMOUNT-PAID  TO MTD-AMOUNT-OUT.
+           WRITE PRT-LINE FROM MTD-LINE-OUT.
+           MOVE YTD-CLAIM-COUNT        TO YTD-COUNT-OUT.
+           MOVE YTD-CLAIM-AMOUNT-PAID  TO YTD-AMOUNT-OUT.
+           WRITE PRT-LINE FROM YTD-LINE-OUT.
+
+       710-WRITE-POLICY-TYPE-SUBTOTALS.
+           EVALUATE PTT-TOTAL-IDX
+           WHEN 1
+                MOVE 'EMPLOYER-PRIVATE' TO PT-SUBTOTAL-TYPE-OUT
+           WHEN 2
+                MOVE 'STANDARD MEDICARE' TO PT-SUBTOTAL-TYPE-OUT
+           WHEN 3
+                MOVE 'AFFORDABLE CARE ACT' TO PT-SUBTOTAL-TYPE-OUT
+           END-EVALUATE.
+           MOVE PT-TOT-DEDUCTIBLE-PAID (PTT-TOTAL-IDX)
+                TO PT-SUBTOTAL-DEDUCT-OUT.
+           MOVE PT-TOT-CLAIM-AMOUNT (PTT-TOTAL-IDX)
+                TO PT-SUBTOTAL-CLAIM-OUT.
+           MOVE PT-TOT-CLAIM-AMOUNT-PAID (PTT-TOTAL-IDX)
+                TO PT-SUBTOTAL-PAID-OUT.
+           WRITE PRT-LINE FROM PT-SUBTOTAL-LINE.
+
+       750-WRITE-DECLINE-COUNT.
+           MOVE DECL-COUNT-WS TO DECL-COUNT-OUT.
+           WRITE DECL-LINE FROM DECL-COUNT-LINE.
+
+       755-WRITE-CLMERR-COUNT.
+           MOVE CLM-EDIT-COUNT-WS TO CLMERR-COUNT-OUT.
+           WRITE CLMERR-LINE FROM CLMERR-COUNT-LINE.
+
+       760-WRITE-REINS-TOTALS.
+           MOVE REINS-COUNT-WS      TO REINS-COUNT-OUT.
+           MOVE TOT-CEDED-AMOUNT-WS TO REINS-TOTAL-OUT.
+           WRITE REINS-LINE FROM REINS-TOTAL-LINE.
+
+       765-WRITE-AUDIT-REC.
+           MOVE 'CLAIMRPT'              TO AUD-PROGRAM-NAME.
+           MOVE CURR-DATE-WS            TO AUD-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:8) TO AUD-RUN-TIME.
+           MOVE CLAIM-RECORDS-READ-WS   TO AUD-RECORDS-READ.
+           MOVE PAID-CLAIMS-COUNT-WS    TO AUD-RECORDS-WRITTEN.
+           MOVE RETURN-CODE             TO AUD-RETURN-CODE.
+           OPEN EXTEND AUDITLOG
+           IF NOT AUDITLOG-OK
+              OPEN OUTPUT AUDITLOG
+           END-IF
+           WRITE AUDIT-REC
+           CLOSE AUDITLOG.
+
+       805-CHECK-CLAIM-COUNT.
+           IF CLAIM-RECORDS-READ-WS NOT = CLAIM-EXPECTED-COUNT-WS
+              DISPLAY '*** CLAIMFILE OUT OF BALANCE - EXPECTED '
+                 CLAIM-EXPECTED-COUNT-WS ' ACTUAL '
+                 CLAIM-RECORDS-READ-WS
+              MOVE 'Y' TO OUT-OF-BALANCE-SW
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+      * Reconciles the dollar total actually paid out this run against
+      * the control total the feed's header record carries, the same
+      * way the count check above reconciles record counts.
+           IF TOT-CLAIM-AMOUNT-PAID NOT = CLAIM-EXPECTED-PAID-TOTAL-WS
+              DISPLAY '*** CLAIMFILE PAID TOTAL OUT OF BALANCE - '
+                 'EXPECTED ' CLAIM-EXPECTED-PAID-TOTAL-WS
+                 ' ACTUAL ' TOT-CLAIM-AMOUNT-PAID
+              MOVE 'Y' TO OUT-OF-BALANCE-SW
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+
        900-WRAP-UP.
-           CLOSE CLAIMFILE, PRINTFILE.
+           CLOSE CLAIMFILE, PRINTFILE, DECLRPT, REINSRPT, REMITFILE,
+                 CLMERR, CLAIMCSV, CLAIMVSM.
+           IF NOT RUN-OUT-OF-BALANCE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
        999-ERROR-RTN.
            DISPLAY 'ERROR: CLOSING PROGRAM...'.
-           CLOSE CLAIMFILE, PRINTFILE.
-           GOBACK.
\ No newline at end of file
+           CLOSE CLAIMFILE, PRINTFILE, DECLRPT, REINSRPT, REMITFILE,
+                 CLMERR, CLAIMCSV, CLAIMVSM.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
