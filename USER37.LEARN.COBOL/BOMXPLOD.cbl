@@ -0,0 +1,243 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BOMXPLOD.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOMMSTR   ASSIGN TO BOMMSTR
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS WS-PARENT-PART-NUMBER
+                  FILE STATUS IS BOMMSTR-ST.
+           SELECT BOMXRPT   ASSIGN TO BOMXRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS BOMXRPT-ST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BOMMSTR
+           RECORD CONTAINS 303 CHARACTERS.
+       01  BOMMSTR-REC.
+           COPY VARBOM.
+
+       FD  BOMXRPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  BOMXRPT-REC                          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAGS-AND-SWITCHES.
+           05 MORE-PARENTS-SW                   PIC X(01)  VALUE 'Y'.
+               88 NO-MORE-PARENTS                           VALUE 'N'.
+
+       01  FILE-STATUS-WS.
+           05 BOMMSTR-ST                        PIC X(02).
+               88 BOMMSTR-OK                                VALUE '00'.
+           05 BOMXRPT-ST                        PIC X(02).
+               88 BOMXRPT-OK                                VALUE '00'.
+
+       01  ABEND-FIELDS-WS.
+           05 PARA-NAME                         PIC X(25)  VALUE SPACES.
+           05 ABEND-REASON                      PIC X(45)  VALUE SPACES.
+
+      * WHERE-USED-TABLE-WS is built up while the explosion pass reads
+      * BOMMSTR -- one entry per non-blank component occurrence --
+      * so the where-used report can be printed grouped by component
+      * part number without a second pass of BOMMSTR.
+       01  WHERE-USED-TABLE-WS.
+           05  WU-ENTRY OCCURS 100 TIMES
+                   INDEXED BY WU-IDX WU-IDX2.
+               10  WU-COMPONENT-PART-NUMBER-WS   PIC X(23).
+               10  WU-PARENT-PART-NUMBER-WS      PIC X(23).
+       77  WHERE-USED-COUNT-WS                  PIC 9(03)  VALUE ZERO.
+
+       01  WU-SWAP-HOLD-WS.
+           05  WU-SWAP-COMPONENT-WS             PIC X(23).
+           05  WU-SWAP-PARENT-WS                PIC X(23).
+
+       01  BOMXRPT-EXPLODE-HEADING.
+           05 FILLER                            PIC X(14)
+                  VALUE 'PARENT PART:  '.
+           05 EH-PARENT                         PIC X(23).
+           05 FILLER                            PIC X(43) VALUE SPACES.
+
+       01  BOMXRPT-EXPLODE-LINE.
+           05 FILLER                            PIC X(04) VALUE SPACES.
+           05 FILLER                            PIC X(12)
+                  VALUE 'COMPONENT:  '.
+           05 EL-COMPONENT                      PIC X(23).
+           05 FILLER                            PIC X(02) VALUE SPACES.
+           05 FILLER                            PIC X(05)
+                  VALUE 'QTY: '.
+           05 EL-QTY                            PIC ---,--9.
+           05 FILLER                            PIC X(25) VALUE SPACES.
+
+       01  BOMXRPT-WHEREUSED-HEADING.
+           05 FILLER                            PIC X(16)
+                  VALUE 'WHERE USED FOR '.
+           05 WH-COMPONENT                      PIC X(23).
+           05 FILLER                            PIC X(41) VALUE SPACES.
+
+       01  BOMXRPT-WHEREUSED-LINE.
+           05 FILLER                            PIC X(04) VALUE SPACES.
+           05 FILLER                            PIC X(09)
+                  VALUE 'PARENT: '.
+           05 WL-PARENT                         PIC X(23).
+           05 FILLER                            PIC X(44) VALUE SPACES.
+
+       77  ZERO-VAL                             PIC 9(01)  VALUE ZERO.
+       77  ONE-VAL                              PIC 9(01)  VALUE 1.
+
+      *
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING.
+           PERFORM 100-PROCESS-PARENTS
+               UNTIL NO-MORE-PARENTS.
+           PERFORM 600-SORT-WHERE-USED THRU 600-EXIT.
+           PERFORM 700-PRINT-WHERE-USED THRU 700-EXIT.
+           PERFORM 999-CLEANUP THRU 999-EXIT.
+           MOVE +0 TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           DISPLAY "HOUSEKEEPING".
+           PERFORM 800-OPEN-FILES.
+           PERFORM 900-READ-BOMMSTR THRU 900-EXIT.
+
+           IF NO-MORE-PARENTS
+               MOVE "EMPTY BOM MASTER FILE" TO ABEND-REASON
+               GO TO 1000-ABEND-RTN.
+
+       100-PROCESS-PARENTS.
+           MOVE "100-PROCESS-PARENTS" TO PARA-NAME.
+           PERFORM 200-EXPLODE-PARENT THRU 200-EXIT.
+           PERFORM 900-READ-BOMMSTR THRU 900-EXIT.
+
+       200-EXPLODE-PARENT.
+           MOVE WS-PARENT-PART-NUMBER TO EH-PARENT.
+           WRITE BOMXRPT-REC FROM BOMXRPT-EXPLODE-HEADING.
+           SET WS-BOM-IDX TO 1.
+           PERFORM 220-EXPLODE-COMPONENT THRU 220-EXIT
+               VARYING WS-BOM-IDX FROM 1 BY 1
+                   UNTIL WS-BOM-IDX > 10.
+       200-EXIT.
+           EXIT.
+
+       220-EXPLODE-COMPONENT.
+           IF WS-COMPONENT-PART-NUMBER (WS-BOM-IDX) NOT = SPACES
+               MOVE WS-COMPONENT-PART-NUMBER (WS-BOM-IDX)
+                                        TO EL-COMPONENT
+               MOVE WS-COMPONENT-QTY (WS-BOM-IDX) TO EL-QTY
+               WRITE BOMXRPT-REC FROM BOMXRPT-EXPLODE-LINE
+               PERFORM 240-ADD-WHERE-USED-ENTRY THRU 240-EXIT
+           END-IF.
+       220-EXIT.
+           EXIT.
+
+       240-ADD-WHERE-USED-ENTRY.
+           IF WHERE-USED-COUNT-WS < 100
+               ADD 1 TO WHERE-USED-COUNT-WS
+               SET WU-IDX TO WHERE-USED-COUNT-WS
+               MOVE WS-COMPONENT-PART-NUMBER (WS-BOM-IDX)
+                          TO WU-COMPONENT-PART-NUMBER-WS (WU-IDX)
+               MOVE WS-PARENT-PART-NUMBER
+                          TO WU-PARENT-PART-NUMBER-WS (WU-IDX)
+           ELSE
+               DISPLAY '*** WHERE-USED TABLE FULL - ENTRY REJECTED '
+                          WS-COMPONENT-PART-NUMBER (WS-BOM-IDX)
+                          ' / ' WS-PARENT-PART-NUMBER
+           END-IF.
+       240-EXIT.
+           EXIT.
+
+      * Selection sort over WHERE-USED-TABLE-WS by component part
+      * number, the same shape SUPPSCOR uses to rank suppliers, so
+      * 700-PRINT-WHERE-USED can control-break on the component.
+       600-SORT-WHERE-USED.
+           MOVE "600-SORT-WHERE-USED" TO PARA-NAME.
+           PERFORM 620-SORT-PASS THRU 620-EXIT
+               VARYING WU-IDX FROM 1 BY 1
+                   UNTIL WU-IDX NOT < WHERE-USED-COUNT-WS.
+       600-EXIT.
+           EXIT.
+
+       620-SORT-PASS.
+           SET WU-IDX2 TO WU-IDX.
+           SET WU-IDX2 UP BY 1.
+           PERFORM 640-COMPARE-AND-SWAP THRU 640-EXIT
+               VARYING WU-IDX2 FROM WU-IDX2 BY 1
+                   UNTIL WU-IDX2 > WHERE-USED-COUNT-WS.
+       620-EXIT.
+           EXIT.
+
+       640-COMPARE-AND-SWAP.
+           IF WU-COMPONENT-PART-NUMBER-WS (WU-IDX2) <
+              WU-COMPONENT-PART-NUMBER-WS (WU-IDX)
+               PERFORM 660-SWAP-ENTRIES THRU 660-EXIT
+           END-IF.
+       640-EXIT.
+           EXIT.
+
+       660-SWAP-ENTRIES.
+           MOVE WU-ENTRY (WU-IDX)  TO WU-SWAP-HOLD-WS.
+           MOVE WU-ENTRY (WU-IDX2) TO WU-ENTRY (WU-IDX).
+           MOVE WU-SWAP-HOLD-WS    TO WU-ENTRY (WU-IDX2).
+       660-EXIT.
+           EXIT.
+
+       700-PRINT-WHERE-USED.
+           MOVE "700-PRINT-WHERE-USED" TO PARA-NAME.
+           IF WHERE-USED-COUNT-WS > ZERO
+               MOVE SPACES TO WH-COMPONENT
+               SET WU-IDX TO 1
+               PERFORM 720-PRINT-ONE-ENTRY THRU 720-EXIT
+                   VARYING WU-IDX FROM 1 BY 1
+                       UNTIL WU-IDX > WHERE-USED-COUNT-WS
+           END-IF.
+       700-EXIT.
+           EXIT.
+
+       720-PRINT-ONE-ENTRY.
+           IF WU-COMPONENT-PART-NUMBER-WS (WU-IDX) NOT = WH-COMPONENT
+               MOVE WU-COMPONENT-PART-NUMBER-WS (WU-IDX)
+                                        TO WH-COMPONENT
+               WRITE BOMXRPT-REC FROM BOMXRPT-WHEREUSED-HEADING
+           END-IF.
+           MOVE WU-PARENT-PART-NUMBER-WS (WU-IDX) TO WL-PARENT.
+           WRITE BOMXRPT-REC FROM BOMXRPT-WHEREUSED-LINE.
+       720-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT BOMMSTR.
+           OPEN OUTPUT BOMXRPT.
+       800-EXIT.
+           EXIT.
+
+       850-CLOSE-FILES.
+           MOVE "850-CLOSE-FILES" TO PARA-NAME.
+           CLOSE BOMMSTR, BOMXRPT.
+       850-EXIT.
+           EXIT.
+
+       900-READ-BOMMSTR.
+           READ BOMMSTR NEXT
+               AT END MOVE "N" TO MORE-PARENTS-SW
+               GO TO 900-EXIT
+           END-READ.
+       900-EXIT.
+           EXIT.
+
+       999-CLEANUP.
+           MOVE "999-CLEANUP" TO PARA-NAME.
+           PERFORM 850-CLOSE-FILES THRU 850-EXIT.
+           DISPLAY "NORMAL END OF JOB".
+       999-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           DISPLAY "*** ABNORMAL END OF JOB - BOMXPLOD ***"
+               UPON CONSOLE.
+           PERFORM 850-CLOSE-FILES THRU 850-EXIT.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
