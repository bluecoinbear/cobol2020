@@ -0,0 +1,12 @@
+      * CLAIMVSM - Claim status VSAM record, keyed by policy number
+      * (66 bytes). CLAIMRPT writes one entry per accepted claim so
+      * the CLAIMIQ online transaction can look a policy up without
+      * going back through the CLAIMFILE batch extract.
+       01  CV-CLAIM-STATUS-REC.
+           05  CV-POLICY-NO             PIC 9(09).
+           05  CV-LAST-NAME             PIC X(10).
+           05  CV-FIRST-NAME            PIC X(15).
+           05  CV-CLAIM-AMOUNT          PIC S9(7)V99.
+           05  CV-CLAIM-AMOUNT-PAID     PIC S9(7)V99.
+           05  CV-DEDUCTIBLE-APPLIED    PIC S9(5)V99.
+           05  FILLER                   PIC X(07).
