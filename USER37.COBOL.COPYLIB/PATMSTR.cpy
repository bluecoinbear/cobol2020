@@ -0,0 +1,9 @@
+      * PATMSTR - Inpatient master record layout (80 bytes)
+      * Used as the PATMSTR FD record in HOSPRPT and HOSPDISC.
+       01  PATMSTR-REC.
+           05 PATMSTR-KEY                       PIC X(09).
+           05 PATMSTR-DATE-ADMIT                PIC 9(08).
+           05 PATMSTR-DIAG-CODE-PRIMARY          PIC X(06).
+           05 PATMSTR-BED-ID-PRIMARY             PIC X(04).
+           05 PATMSTR-DISCHARGE-DATE             PIC 9(08) VALUE ZERO.
+           05 FILLER                            PIC X(45).
