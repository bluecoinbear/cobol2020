@@ -0,0 +1,31 @@
+      * CLAIMREC - Group claims input record layout (90 bytes)
+      * Used by CLAIMFILE in CLAIMRPT.
+      * Byte 1 is a record-type code so the feed can carry a leading
+      * header (expected record count and expected total claim amount
+      * paid) and trailing trailer (actual record count) around the
+      * detail records.
+       01  CLAIM-RECORD-WS.
+           05  CLAIM-RECORD-TYPE        PIC X(01).
+               88  CLAIM-HEADER-REC             VALUE '0'.
+               88  CLAIM-DETAIL-REC             VALUE '1'.
+               88  CLAIM-TRAILER-REC            VALUE '9'.
+           05  CLAIM-DETAIL-DATA.
+               10  INSURED-POLICY-NO        PIC 9(09).
+               10  POLICY-TYPE              PIC 9(01).
+               10  INSURED-LAST-NAME        PIC X(10).
+               10  INSURED-FIRST-NAME       PIC X(15).
+               10  POLICY-BENEFIT-DATE-X    PIC 9(08).
+               10  POLICY-AMOUNT            PIC S9(7)V99.
+               10  POLICY-COINSURANCE       PIC V999.
+               10  POLICY-DEDUCTIBLE-PAID   PIC S9(5)V99.
+               10  CLAIM-AMOUNT             PIC S9(7)V99.
+               10  CLAIM-SERVICE-DATE       PIC 9(08).
+               10  FILLER                   PIC X(10).
+           05  CLAIM-HEADER-DATA REDEFINES CLAIM-DETAIL-DATA.
+               10  CLAIM-EXPECTED-COUNT     PIC 9(07).
+               10  CLAIM-EXPECTED-PAID-TOTAL
+                                            PIC S9(9)V99.
+               10  FILLER                   PIC X(71).
+           05  CLAIM-TRAILER-DATA REDEFINES CLAIM-DETAIL-DATA.
+               10  CLAIM-ACTUAL-COUNT       PIC 9(07).
+               10  FILLER                   PIC X(82).
