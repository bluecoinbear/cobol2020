@@ -0,0 +1,51 @@
+      * CLAMS01 - Symbolic map for the CLAIMIQ claim/policy status
+      * inquiry screen, mapset CLAMS01, map CLAMS01. Generated shape
+      * of a BMS symbolic map (attribute/length/data groups per
+      * field) - the physical map source lives in the screens
+      * library, not here.
+       01  CLAMS01I.
+           05  FILLER                    PIC X(12).
+           05  POLNOL                    PIC S9(4) COMP.
+           05  POLNOF                    PIC X.
+           05  FILLER REDEFINES POLNOF.
+               10  POLNOA                PIC X.
+           05  POLNOI                    PIC X(09).
+           05  NAMEL                     PIC S9(4) COMP.
+           05  NAMEF                     PIC X.
+           05  FILLER REDEFINES NAMEF.
+               10  NAMEA                 PIC X.
+           05  NAMEI                     PIC X(25).
+           05  CLMAMTL                   PIC S9(4) COMP.
+           05  CLMAMTF                   PIC X.
+           05  FILLER REDEFINES CLMAMTF.
+               10  CLMAMTA               PIC X.
+           05  CLMAMTI                   PIC X(11).
+           05  CLMPDL                    PIC S9(4) COMP.
+           05  CLMPDF                    PIC X.
+           05  FILLER REDEFINES CLMPDF.
+               10  CLMPDA                PIC X.
+           05  CLMPDI                    PIC X(11).
+           05  DEDUCTL                   PIC S9(4) COMP.
+           05  DEDUCTF                   PIC X.
+           05  FILLER REDEFINES DEDUCTF.
+               10  DEDUCTA               PIC X.
+           05  DEDUCTI                   PIC X(09).
+           05  MSGL                      PIC S9(4) COMP.
+           05  MSGF                      PIC X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA                  PIC X.
+           05  MSGI                      PIC X(40).
+       01  CLAMS01O REDEFINES CLAMS01I.
+           05  FILLER                    PIC X(12).
+           05  FILLER                    PIC X(03).
+           05  POLNOO                    PIC X(09).
+           05  FILLER                    PIC X(03).
+           05  NAMEO                     PIC X(25).
+           05  FILLER                    PIC X(03).
+           05  CLMAMTO                   PIC X(11).
+           05  FILLER                    PIC X(03).
+           05  CLMPDO                    PIC X(11).
+           05  FILLER                    PIC X(03).
+           05  DEDUCTO                   PIC X(09).
+           05  FILLER                    PIC X(03).
+           05  MSGO                      PIC X(40).
