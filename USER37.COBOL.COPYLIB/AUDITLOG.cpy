@@ -0,0 +1,12 @@
+      * AUDITLOG - Shared run-journal record (56 bytes)
+      * Appended to by every report program at end of run so a single
+      * file answers "did the Tuesday run actually process N records"
+      * without grepping each program's own job log.
+       01  AUDIT-REC.
+           05  AUD-PROGRAM-NAME         PIC X(08).
+           05  AUD-RUN-DATE             PIC 9(08).
+           05  AUD-RUN-TIME             PIC 9(08).
+           05  AUD-RECORDS-READ         PIC 9(09).
+           05  AUD-RECORDS-WRITTEN      PIC 9(09).
+           05  AUD-RETURN-CODE          PIC S9(04).
+           05  FILLER                   PIC X(10).
