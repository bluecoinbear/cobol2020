@@ -0,0 +1,13 @@
+      * RUNPARM - Shared run-parameter control record (20 bytes)
+      * Written once per batch stream by the job driver (DAILYRUN) and
+      * read by each report program's housekeeping paragraph so a
+      * reprocessing run can be pointed at a prior business date
+      * instead of always defaulting to today's system date.
+       01  RUNPARM-REC.
+           05  RP-BUSINESS-DATE         PIC 9(08).
+           05  RP-RUN-INDICATOR         PIC X(01).
+               88  RP-PRODUCTION-RUN            VALUE 'P'.
+               88  RP-TEST-RUN                  VALUE 'T'.
+           05  RP-DATE-OVERRIDE-SW      PIC X(01).
+               88  RP-DATE-OVERRIDDEN           VALUE 'Y'.
+           05  FILLER                   PIC X(10).
