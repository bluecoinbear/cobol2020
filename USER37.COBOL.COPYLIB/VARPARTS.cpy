@@ -3,6 +3,8 @@
                10  WS-PART-NAME         PIC X(14) VALUE SPACES.
                10  WS-SPEC-NUMBER       PIC X(07) VALUE SPACES.
                10  WS-GOVT-COMML-CODE   PIC X(01) VALUE SPACES.
+                    88 WS-GOVT-ONLY-PART       VALUE 'G'.
+                    88 WS-COMMERCIAL-ONLY-PART VALUE 'C'.
                10  WS-BLUEPRINT-NUMBER  PIC X(10) VALUE SPACES.
                10  WS-UNIT-OF-MEASURE   PIC X(03) VALUE SPACES.
                10  WS-WEEKS-LEAD-TIME   PIC S9(3) VALUE ZEROS.
