@@ -0,0 +1,30 @@
+      * ORDRREC - Shared merchandise/RFP order record (80 bytes)
+      * Used as the common hand-off layout between FAVRFP (which
+      * produces accepted orders) and FAVRPT (which prices and prints
+      * them), so the two programs can be chained in one job stream.
+      * Byte 1 is a record-type code so the FAVIN/RFPOUT hand-off file
+      * can carry a leading header (expected order count) and trailing
+      * trailer (actual order count) around the detail records.
+       01  ORDER-RECORD-WS.
+           05  ORD-RECORD-TYPE          PIC X(01).
+               88  ORD-HEADER-REC               VALUE '0'.
+               88  ORD-DETAIL-REC               VALUE '1'.
+               88  ORD-TRAILER-REC              VALUE '9'.
+           05  ORD-DETAIL-DATA.
+               10  ORD-ACCT-NO              PIC X(08).
+               10  ORD-NAME                 PIC X(30).
+               10  ORD-QUANTITY             PIC 9(02).
+               10  ORD-GENRE                PIC X(12).
+               10  ORD-COST-AMOUNT          PIC 9(05)V99.
+               10  ORD-SHIPPING-AMOUNT      PIC 9(04)V99.
+               10  ORD-TAX-AMOUNT           PIC 9(04)V99.
+               10  ORD-STILL-TOGETHER       PIC X(01).
+                    88  ORD-BAND-TOGETHER        VALUE 'Y'.
+                    88  ORD-BAND-DISCONTINUED    VALUE 'N'.
+               10  FILLER                   PIC X(07).
+           05  ORD-HEADER-DATA REDEFINES ORD-DETAIL-DATA.
+               10  ORD-EXPECTED-COUNT       PIC 9(05).
+               10  FILLER                   PIC X(74).
+           05  ORD-TRAILER-DATA REDEFINES ORD-DETAIL-DATA.
+               10  ORD-ACTUAL-COUNT         PIC 9(05).
+               10  FILLER                   PIC X(74).
