@@ -0,0 +1,6 @@
+           05  WS-BOM-PARENT.
+               10  WS-PARENT-PART-NUMBER    PIC X(23) VALUE SPACES.
+               10  WS-BOM-COMPONENTS OCCURS 10 TIMES
+                       INDEXED BY WS-BOM-IDX.
+                   15  WS-COMPONENT-PART-NUMBER PIC X(23) VALUE SPACES.
+                   15  WS-COMPONENT-QTY         PIC S9(05) VALUE ZEROS.
