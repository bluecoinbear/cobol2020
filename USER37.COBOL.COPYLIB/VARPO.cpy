@@ -1,5 +1,7 @@
            05  WS-PURCHASE-ORDERS OCCURS 3 TIMES INDEXED BY WS-PO-IDX.
                10  WS-PO-NUMBER          PIC X(06) VALUE SPACES.
+               10  WS-PART-NUMBER        PIC X(23) VALUE SPACES.
+               10  WS-SUPPLIER-CODE      PIC X(10) VALUE SPACES.
                10  WS-BUYER-CODE         PIC X(03) VALUE SPACES.
                10  WS-QUANTITY           PIC S9(7) VALUE ZERO.
                10  WS-UNIT-PRICE         PIC S9(7)V99 VALUE ZERO.
